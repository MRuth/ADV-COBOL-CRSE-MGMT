@@ -0,0 +1,15 @@
+      *Skeleton COBOL Copybook
+      *CHECKPOINT RECORD FOR BATCH MASTER REBUILDS - RESTART TRACKING
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           03  CKPT-PGM            PIC X(15).
+           03  FILLER              PIC X   VALUE SPACE.
+           03  CKPT-STATUS         PIC X.
+               88  CKPT-COMPLETE           VALUE 'C'.
+               88  CKPT-IN-PROGRESS        VALUE 'I'.
+           03  FILLER              PIC X   VALUE SPACE.
+           03  CKPT-COUNT          PIC 9(6).
+           03  FILLER              PIC X   VALUE SPACE.
+           03  CKPT-DATE           PIC X(8).
+           03  FILLER              PIC X   VALUE SPACE.
+           03  CKPT-TIME           PIC X(8).
