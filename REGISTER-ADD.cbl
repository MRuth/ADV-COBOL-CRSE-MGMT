@@ -2,15 +2,17 @@
        PROGRAM-ID. REGISTER-ADD.
       *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION. 
+       INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REG-MASTER   ASSIGN        TO 
-                               '../FILES/REGISTER-MASTER.DAT'   
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
                                FILE STATUS   IS WS-STAT.
-           SELECT STU-MST      ASSIGN TO 
+           SELECT STU-MST      ASSIGN TO
                                '../FILES/STUDENT-MASTER.DAT'
                                ORGANIZATION    IS INDEXED
                                ACCESS          IS RANDOM
@@ -18,17 +20,28 @@
                                ALTERNATE   KEY IS STU-NAME
                                FILE STATUS     IS WS-STAT.
            SELECT SCHE-MST     ASSIGN TO
-                               '../FILES/SCHEDULE-MST.DAT'
+                               '../FILES/SCHEDULE-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS RANDOM
                                RECORD KEY    IS SCHEDULE-ID-O
                                FILE STATUS   IS WS-STAT.
-           SELECT CRSE-MASTER  ASSIGN        TO 
+           SELECT CRSE-MASTER  ASSIGN        TO
                                '../FILES/COURSE-MASTER-SORT.DAT'
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS RANDOM
                                RECORD KEY    IS CRSE-ID
                                FILE STATUS   IS WS-STAT.
+           SELECT WAIT-MASTER  ASSIGN        TO
+                               '../FILES/WAITLIST-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS WAIT-KEY
+                               ALTERNATE KEY IS WAIT-STU-ID
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT REG-AUDIT-LOG ASSIGN      TO
+                               '../FILES/REGISTER-AUDIT.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
@@ -38,13 +51,11 @@
        01  REG-REC.
            03  REG-KEY.
                05  REG-STU-ID          PIC 9(4).
-               05  REG-YEAR            PIC 9999.
-               05  REG-SEM             PIC 99.
-           03  FIRST-CRN           PIC 9(4).
-           03  SECOND-CRN          PIC 9(4).
-           03  THIRD-CRN           PIC 9(4).
-           03  FOURTH-CRN          PIC 9(4).
-           03  FIFTH-CRN           PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE           PIC X.
        FD  SCHE-MST.
        01  SCHE-REC.
            03  SCHEDULE-ID-O       PIC X(12).
@@ -56,7 +67,9 @@
            03  BUILDING-ID-O       PIC X(11).
            03  FILLER              PIC X.
            03  INSTRUCTOR-ID-O     PIC X(4).
-           03  FILLER              PIC X(3).
+           03  SCHED-STATUS-O      PIC X.
+               88  SCHED-CANCELLED-O       VALUE 'C'.
+           03  FILLER              PIC XX.
            03  OPEN-SEATS-O        PIC X(2).
        FD  CRSE-MASTER.
        01  CRSE-REC.
@@ -64,7 +77,20 @@
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
+       FD  WAIT-MASTER.
+       01  WAIT-REC.
+           03  WAIT-KEY.
+               05  WAIT-CRN-KEY.
+                   07  WAIT-YEAR       PIC 9999.
+                   07  WAIT-SEM        PIC 99.
+                   07  WAIT-CRN        PIC 9(4).
+               05  WAIT-SEQ            PIC 9(4).
+           03  WAIT-STU-ID             PIC 9(4).
+       FD  REG-AUDIT-LOG.
+       01  AUDIT-REC                   PIC X(80).
        WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
            03  WS-STAT             PIC 99.
@@ -74,19 +100,39 @@
                88  SAVE                    VALUE 'Y' 'y'.
            03  WS-ANOTHER          PIC X   VALUE 'Y'.
                88  ANOTHER                 VALUE 'N' 'n'.
+           03  WS-ADD-MORE         PIC X   VALUE 'Y'.
+               88  ADD-MORE                VALUE 'Y' 'y'.
            03  WS-STU-NAME         PIC X(20).
            03  WS-SPACE            PIC X VALUE SPACE.
            03  WS-YEAR             PIC 9999.
            03  WS-SEM              PIC 99.
            03  WS-CRN              PIC 9999.
            03  WS-CRSE-NAME        PIC X(35).
+           03  WS-OPEN-SEATS       PIC 99.
+           03  WS-PREREQ           PIC X(9).
+           03  WS-PREREQ-MET       PIC X   VALUE 'N'.
+               88  PREREQ-MET              VALUE 'Y'.
+           03  WS-PREREQ-GRADE     PIC X.
+               88  PREREQ-GRADE-PASSING    VALUE 'A' 'B' 'C' 'D'.
+           03  WS-CLASS-FULL       PIC X   VALUE 'N'.
+               88  CLASS-FULL              VALUE 'Y'.
+           03  WS-WAIT-SEQ         PIC 9(4).
+           03  WS-ALREADY-WAITED   PIC X   VALUE 'N'.
+               88  ALREADY-WAITED          VALUE 'Y'.
        01  WS-DTL-LN.
            03  WS-STU-ID              PIC 9(4).
-           03  WS-FIRST-CRN           PIC 9(4).
-           03  WS-SECOND-CRN          PIC 9(4).
-           03  WS-THIRD-CRN           PIC 9(4).
-           03  WS-FOURTH-CRN          PIC 9(4).
-           03  WS-FIFTH-CRN           PIC 9(4).
+       01  WS-AUDIT-LN.
+           03  WS-AUDIT-DATE           PIC X(8).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-TIME           PIC X(8).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-ACTION         PIC X(4).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-STU-ID         PIC 9(4).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-YEAR           PIC 9999.
+           03  WS-AUDIT-SEM            PIC 99.
+           03  WS-AUDIT-CRN            PIC 9(4).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -96,7 +142,7 @@
        01  SCRN-DATA.
            03  SCRN-STU-ID.
                05  LINE 5  COL 25  VALUE   'STUDENT ID   : '.
-               05          COL 40  PIC 9(4) TO WS-STU-ID          
+               05          COL 40  PIC 9(4) TO WS-STU-ID
                                             AUTO REQUIRED.
            03  SCRN-STU-NAME.
                05  LINE 7  COL 25  VALUE   'STUDENT NAME : '.
@@ -107,94 +153,51 @@
                                             AUTO REQUIRED FULL.
                05          COL 50  VALUE   'SEMESTER: '.
                05          COL 61  PIC Z9   TO WS-SEM
-                                            AUTO REQUIRED.               
-       01  SCRN-CRN1.
-           03  SCRN-FIRST-CRN1.
-               05  LINE 11  COL 25  VALUE   'FIRST CRN    : '.
-               05          COL 40  PIC ZZZ9 USING WS-FIRST-CRN
-                                            AUTO.
-           03  SCRN-SECOND-CRN1.
-               05  LINE 12 COL 25  VALUE   'SECOND CRN   : '.
-               05          COL 40  PIC ZZZ9 USING WS-SECOND-CRN
-                                            AUTO.
-           03  SCRN-THIRD-CRN1.
-               05  LINE 13  COL 25  VALUE   'THIRD CRN    : '.
-               05           COL 40  PIC ZZZ9 USING WS-THIRD-CRN
-                                             AUTO.
-           03  SCRN-FOURTH-CRN1.
-               05  LINE 14  COL 25  VALUE   'FOURTH CRN   : '.
-               05           COL 40  PIC ZZZ9 USING WS-FOURTH-CRN
-                                             AUTO.
-           03  SCRN-FIFTH-CRN1.
-               05  LINE 15  COL 25  VALUE   'FIFTH CRN    : '.
-               05           COL 40  PIC ZZZ9 USING WS-FIFTH-CRN
-                                             AUTO.
-       01  SCRN-CRN2.
-           03  SCRN-FIRST-CRN2.
-               05  LINE 11  COL 25  VALUE   'FIRST CRN    : '.
-               05          COL 40  PIC ZZZ9 USING FIRST-CRN
-                                            AUTO.
-           03  SCRN-SECOND-CRN2.
-               05  LINE 12 COL 25  VALUE   'SECOND CRN   : '.
-               05          COL 40  PIC ZZZ9 USING SECOND-CRN
-                                            AUTO.
-           03  SCRN-THIRD-CRN2.
-               05  LINE 13 COL 25  VALUE   'THIRD CRN    : '.
-               05          COL 40  PIC ZZZ9 USING THIRD-CRN
-                                            AUTO.
-           03  SCRN-FOURTH-CRN2.
-               05  LINE 14 COL 25  VALUE   'FOURTH CRN   : '.
-               05          COL 40  PIC ZZZ9 USING FOURTH-CRN
-                                            AUTO.
-           03  SCRN-FIFTH-CRN2.
-               05  LINE 15 COL 25  VALUE   'FIFTH CRN    : '.
-               05          COL 40  PIC ZZZ9 USING FIFTH-CRN
-                                            AUTO.
-       01  SCRN-CLASS-NAME1.
-           03  LINE 17  COL 15  PIC ZZZ9 FROM WS-CRN.
-           03           COL 20  PIC X(35) FROM WS-CRSE-NAME.
-       01  SCRN-CLASS-NAME2.
-           03  LINE 18  COL 15  PIC ZZZ9 FROM WS-CRN.
-           03           COL 20  PIC X(35) FROM WS-CRSE-NAME.
-       01  SCRN-CLASS-NAME3.
-           03  LINE 19  COL 15  PIC ZZZ9 FROM WS-CRN.
-           03           COL 20  PIC X(35) FROM WS-CRSE-NAME.
-       01  SCRN-CLASS-NAME4.
-           03  LINE 20  COL 15  PIC ZZZ9 FROM WS-CRN.
-           03           COL 20  PIC X(35) FROM WS-CRSE-NAME.
-       01  SCRN-CLASS-NAME5.
-           03  LINE 21  COL 15  PIC ZZZ9 FROM WS-CRN.
+                                            AUTO REQUIRED.
+       01  SCRN-CRN.
+           05  LINE 11  COL 25  VALUE   'ENTER CRN (0 TO STOP): '.
+           05           COL 48  PIC 9999 TO WS-CRN
+                                          AUTO REQUIRED.
+       01  SCRN-CLASS-NAME.
+           03  LINE 13  COL 15  PIC ZZZ9 FROM WS-CRN.
            03           COL 20  PIC X(35) FROM WS-CRSE-NAME.
        01  SCRN-SAVE.
-           03  LINE 23  COL 32  VALUE     'SAVE (Y/N)'.
-           03           COL 30  PIC X     TO WS-SAVE.
+           03  LINE 15  COL 25  VALUE     'SAVE (Y/N)'.
+           03           COL 37  PIC X     TO WS-SAVE.
+       01  SCRN-WAITLIST-OFFER.
+           03  LINE 15  COL 25  VALUE 'CLASS FULL - WAITLIST? (Y/N)'.
+           03           COL 55  PIC X     TO WS-SAVE.
+       01  SCRN-WAITLISTED.
+           03  LINE 15  COL 50  VALUE 'ADDED TO WAITLIST'.
+       01  SCRN-ADD-MORE.
+           03  LINE 17  COL 25  VALUE   'ADD ANOTHER CLASS? (Y/N)'.
+           03           COL 51  PIC X   TO WS-ADD-MORE.
        01  SCRN-WRITE-ERR.
            03  LINE 5  COL 30  VALUE 'STUDENT CAN NOT BE FOUND'.
+       01  SCRN-INACTIVE-ERR.
+           03  LINE 5  COL 30  VALUE 'STUDENT IS NOT ACTIVE'.
        01  SCRN-WRITE-SAVE.
-           03  LINE 5  COL 30  VALUE 'REGISTERED SUCCESSFULLY'.
+           03  LINE 15  COL 50  VALUE 'REGISTERED SUCCESSFULLY'.
        01  SCRN-WRITE-NOT-SAVE.
-           03  LINE 5  COL 30  VALUE 'REGISTERED UNSUCCESSFULLY'.      
+           03  LINE 15  COL 50  VALUE 'REGISTERED UNSUCCESSFULLY'.
        01  SCRN-ANOTHER.
-           03  LINE 7 COL 32  VALUE 'CONTINUE? (Y/N)'.
-           03          COL 30  PIC X TO WS-ANOTHER.
-      *----------------------------------------------------------------- 
+           03  LINE 19 COL 25  VALUE 'ANOTHER STUDENT? (Y/N)'.
+           03          COL 49  PIC X TO WS-ANOTHER.
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN I-O REG-MASTER.
+           OPEN I-O WAIT-MASTER.
            OPEN INPUT STU-MST.
+           OPEN EXTEND REG-AUDIT-LOG.
 
            MOVE 'Y' TO WS-ANOTHER.
            PERFORM UNTIL ANOTHER
-                   MOVE ZEROS TO WS-FIRST-CRN
-                   MOVE ZEROS TO WS-SECOND-CRN
-                   MOVE ZEROS TO WS-THIRD-CRN
-                   MOVE ZEROS TO WS-FOURTH-CRN
-                   MOVE ZEROS TO WS-FIFTH-CRN
                    DISPLAY BLNK-SCRN
                    DISPLAY SCRN-TITLE
                    DISPLAY SCRN-STU-ID
                    ACCEPT  SCRN-STU-ID
-                   
+
                    MOVE WS-STU-ID TO STU-ID
                    READ STU-MST
                        INVALID KEY
@@ -203,141 +206,148 @@
                            DISPLAY SCRN-ANOTHER
                            ACCEPT  SCRN-ANOTHER
                        NOT INVALID KEY
-                           STRING
-                               STU-F-NAME DELIMITED BY SPACE
-                               WS-SPACE   DELIMITED BY SIZE
-                               STU-L-NAME DELIMITED BY SPACE
-                               INTO WS-STU-NAME
-                               DISPLAY SCRN-STU-NAME
-                               DISPLAY SCRN-YEAR-SEM
-                               ACCEPT  SCRN-YEAR-SEM
-                               MOVE WS-STU-ID TO REG-STU-ID
-                               MOVE WS-YEAR   TO REG-YEAR
-                               MOVE WS-SEM    TO REG-SEM
-                               READ REG-MASTER
-                                   INVALID KEY
-                                       MOVE SPACE TO WS-SAVE
-                                       PERFORM UNTIL WS-SAVE = 'Y'
-                                                  OR WS-SAVE = 'N'
-                                           DISPLAY SCRN-CRN1
-                                           ACCEPT  SCRN-FIRST-CRN1
-                                           MOVE WS-FIRST-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           MOVE WS-CRN TO WS-FIRST-CRN
-                                           DISPLAY SCRN-CLASS-NAME1
-                                           ACCEPT  SCRN-SECOND-CRN1
-                                           MOVE WS-SECOND-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 400-SECOND-CRN-VAL1
-                                           MOVE WS-CRN TO WS-SECOND-CRN
-                                           DISPLAY SCRN-CLASS-NAME2
-                                           ACCEPT  SCRN-THIRD-CRN1
-                                           MOVE WS-THIRD-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 410-THIRD-CRN-VAL1
-                                           MOVE WS-CRN TO WS-THIRD-CRN
-                                           DISPLAY SCRN-CLASS-NAME3
-                                           ACCEPT  SCRN-FOURTH-CRN1
-                                           MOVE WS-FOURTH-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 420-FOURTH-CRN-VAL1
-                                           MOVE WS-CRN TO WS-FOURTH-CRN
-                                           DISPLAY SCRN-CLASS-NAME4
-                                           ACCEPT  SCRN-FIFTH-CRN1
-                                           MOVE WS-FIFTH-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 430-FIFTH-CRN-VAL1
-                                           MOVE WS-CRN TO WS-FIFTH-CRN
-                                           DISPLAY SCRN-CLASS-NAME5
-                                           DISPLAY SCRN-SAVE
-                                           ACCEPT  SCRN-SAVE
-                                       END-PERFORM
-                                       PERFORM 100-SAVE1
-                                   NOT INVALID KEY
-                                       MOVE SPACE TO WS-SAVE
-                                       PERFORM UNTIL WS-SAVE = 'Y'
-                                                  OR WS-SAVE = 'N'                                       
-                                           DISPLAY SCRN-CRN2
-                                           ACCEPT  SCRN-FIRST-CRN2
-                                           MOVE FIRST-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 480-FIRST-CRN-VAL2
-                                           MOVE WS-CRN TO FIRST-CRN
-                                           DISPLAY SCRN-CLASS-NAME1
-                                           ACCEPT  SCRN-SECOND-CRN2
-                                           MOVE SECOND-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 440-SECOND-CRN-VAL2
-                                           MOVE WS-CRN TO SECOND-CRN
-                                           DISPLAY SCRN-CLASS-NAME2
-                                           ACCEPT  SCRN-THIRD-CRN2
-                                           MOVE THIRD-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 450-THIRD-CRN-VAL2
-                                           MOVE WS-CRN TO THIRD-CRN
-                                           DISPLAY SCRN-CLASS-NAME3
-                                           ACCEPT  SCRN-FOURTH-CRN2
-                                           MOVE FOURTH-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 460-FOURTH-CRN-VAL2
-                                           MOVE WS-CRN TO FOURTH-CRN
-                                           DISPLAY SCRN-CLASS-NAME4
-                                           ACCEPT  SCRN-FIFTH-CRN2
-                                           MOVE FIFTH-CRN TO WS-CRN
-                                           PERFORM 300-GET-CLASS-NAME
-                                           PERFORM 470-FIFTH-CRN-VAL2
-                                           MOVE WS-CRN TO FIFTH-CRN
-                                           DISPLAY SCRN-CLASS-NAME5
-                                           DISPLAY SCRN-SAVE
-                                           ACCEPT  SCRN-SAVE
-                                       END-PERFORM
-                                       PERFORM 200-SAVE2
+                           IF STU-STATUS NOT = 'A'
+                               THEN
+                                   DISPLAY BLNK-SCRN
+                                   DISPLAY SCRN-INACTIVE-ERR
+                                   DISPLAY SCRN-ANOTHER
+                                   ACCEPT  SCRN-ANOTHER
+                               ELSE
+                                   STRING
+                                       STU-F-NAME DELIMITED BY SPACE
+                                       WS-SPACE   DELIMITED BY SIZE
+                                       STU-L-NAME DELIMITED BY SPACE
+                                       INTO WS-STU-NAME
+                                   DISPLAY SCRN-STU-NAME
+                                   DISPLAY SCRN-YEAR-SEM
+                                   ACCEPT  SCRN-YEAR-SEM
+                                   PERFORM 200-ADD-LOOP
+                                   DISPLAY SCRN-ANOTHER
+                                   ACCEPT  SCRN-ANOTHER
+                           END-IF
                    END-READ
            END-PERFORM.
-           
+
            CLOSE REG-MASTER.
+           CLOSE WAIT-MASTER.
            CLOSE STU-MST.
-           
+           CLOSE REG-AUDIT-LOG.
+
            EXIT PROGRAM.
       *-----------------------------------------------------------------
-       100-SAVE1.
-           IF SAVE
+       200-ADD-LOOP.
+           MOVE 'Y' TO WS-ADD-MORE.
+           PERFORM UNTIL NOT ADD-MORE
+               MOVE SPACES TO WS-CRSE-NAME
+               DISPLAY SCRN-CRN
+               ACCEPT  SCRN-CRN
+               IF WS-CRN = ZERO
+                   MOVE 'N' TO WS-ADD-MORE
+               ELSE
+                   PERFORM 300-VALIDATE-AND-ADD
+                   DISPLAY SCRN-ADD-MORE
+                   ACCEPT  SCRN-ADD-MORE
+               END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       300-VALIDATE-AND-ADD.
+           PERFORM 400-GET-CLASS-INFO
+           DISPLAY SCRN-CLASS-NAME
+           IF WS-CRN NOT = ZERO
+               THEN
+                   MOVE WS-STU-ID TO REG-STU-ID
+                   MOVE WS-YEAR   TO REG-YEAR
+                   MOVE WS-SEM    TO REG-SEM
+                   MOVE WS-CRN    TO REG-CRN
+                   MOVE SPACE     TO REG-GRADE
+                   READ REG-MASTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE
+                            'ALREADY REGISTERED FOR THIS CRN' TO
+                               WS-CRSE-NAME
+                           DISPLAY SCRN-CLASS-NAME
+                           MOVE ZERO TO WS-CRN
+                   END-READ
+           END-IF.
+           IF WS-CRN NOT = ZERO AND CLASS-FULL
                THEN
-                   MOVE WS-YEAR TO REG-YEAR
-                   MOVE WS-SEM TO REG-SEM
-                   MOVE WS-FIRST-CRN TO FIRST-CRN
-                   MOVE WS-SECOND-CRN TO SECOND-CRN
-                   MOVE WS-THIRD-CRN TO THIRD-CRN
-                   MOVE WS-FOURTH-CRN TO FOURTH-CRN
-                   MOVE WS-FIFTH-CRN TO FIFTH-CRN
-                   WRITE REG-REC
-                   DISPLAY BLNK-SCRN
-                   DISPLAY SCRN-WRITE-SAVE
-                   DISPLAY SCRN-ANOTHER
-                   ACCEPT SCRN-ANOTHER
-           ELSE 
-               DISPLAY BLNK-SCRN
-               DISPLAY SCRN-WRITE-NOT-SAVE
-               DISPLAY SCRN-ANOTHER
-               ACCEPT SCRN-ANOTHER
+                   PERFORM 350-OFFER-WAITLIST
+               ELSE
+                   IF WS-CRN NOT = ZERO
+                       THEN
+                           DISPLAY SCRN-SAVE
+                           ACCEPT  SCRN-SAVE
+                           IF SAVE
+                               THEN
+                                   WRITE REG-REC
+                                   PERFORM 500-DECREMENT-SEATS
+                                   MOVE 'ADD ' TO WS-AUDIT-ACTION
+                                   PERFORM 600-WRITE-AUDIT
+                                   DISPLAY SCRN-WRITE-SAVE
+                               ELSE
+                                   DISPLAY SCRN-WRITE-NOT-SAVE
+                           END-IF
+                   END-IF
            END-IF.
       *-----------------------------------------------------------------
-       200-SAVE2.
+       350-OFFER-WAITLIST.
+           DISPLAY SCRN-WAITLIST-OFFER
+           ACCEPT  SCRN-WAITLIST-OFFER
            IF SAVE
                THEN
-                   REWRITE REG-REC
-                   DISPLAY BLNK-SCRN
-                   DISPLAY SCRN-WRITE-SAVE
-                   DISPLAY SCRN-ANOTHER
-                   ACCEPT SCRN-ANOTHER
-           ELSE 
-               DISPLAY BLNK-SCRN
-               DISPLAY SCRN-WRITE-NOT-SAVE
-               DISPLAY SCRN-ANOTHER
-               ACCEPT SCRN-ANOTHER
+                   PERFORM 360-ADD-TO-WAITLIST
+                   DISPLAY SCRN-WAITLISTED
+               ELSE
+                   DISPLAY SCRN-WRITE-NOT-SAVE
            END-IF.
       *-----------------------------------------------------------------
-       300-GET-CLASS-NAME.
+       360-ADD-TO-WAITLIST.
+           MOVE WS-YEAR    TO WAIT-YEAR.
+           MOVE WS-SEM     TO WAIT-SEM.
+           MOVE WS-CRN     TO WAIT-CRN.
+           MOVE LOW-VALUES TO WAIT-SEQ.
+           MOVE ZERO       TO WS-WAIT-SEQ.
+           MOVE 'N'        TO WS-ALREADY-WAITED.
+
+           MOVE 'N' TO WS-EOF.
+           START WAIT-MASTER KEY NOT LESS THAN WAIT-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+
+           PERFORM UNTIL EOF
+               READ WAIT-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF  WAIT-YEAR NOT = WS-YEAR
+                           OR WAIT-SEM  NOT = WS-SEM
+                           OR WAIT-CRN  NOT = WS-CRN
+                           THEN
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               MOVE WAIT-SEQ TO WS-WAIT-SEQ
+                               IF WAIT-STU-ID = WS-STU-ID
+                                   MOVE 'Y' TO WS-ALREADY-WAITED
+                               END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF NOT ALREADY-WAITED
+               ADD 1 TO WS-WAIT-SEQ
+               MOVE WS-YEAR     TO WAIT-YEAR
+               MOVE WS-SEM      TO WAIT-SEM
+               MOVE WS-CRN      TO WAIT-CRN
+               MOVE WS-WAIT-SEQ TO WAIT-SEQ
+               MOVE WS-STU-ID   TO WAIT-STU-ID
+               WRITE WAIT-REC
+           END-IF.
+      *-----------------------------------------------------------------
+       400-GET-CLASS-INFO.
+           MOVE 'N' TO WS-CLASS-FULL.
            STRING WS-YEAR DELIMITED BY SIZE
                   WS-SPACE DELIMITED BY SIZE
                   WS-SEM DELIMITED BY SIZE
@@ -352,342 +362,125 @@
                    MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
                    MOVE ZERO TO WS-CRN
                NOT INVALID KEY
-                   MOVE COURSE-ID-O TO CRSE-ID
-                   READ CRSE-MASTER
-                       INVALID KEY
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                          MOVE ZERO TO WS-CRN
-                       NOT INVALID KEY
-                          MOVE CRSE-NAME TO WS-CRSE-NAME
-                   END-READ
+                   MOVE OPEN-SEATS-O TO WS-OPEN-SEATS
+                   IF WS-OPEN-SEATS = ZERO
+                       MOVE 'Y' TO WS-CLASS-FULL
+                   END-IF
+                   IF SCHED-CANCELLED-O
+                       MOVE 'THIS SECTION HAS BEEN CANCELLED' TO
+                           WS-CRSE-NAME
+                       MOVE ZERO TO WS-CRN
+                   ELSE
+                       MOVE COURSE-ID-O TO CRSE-ID
+                       READ CRSE-MASTER
+                           INVALID KEY
+                              MOVE 'COURSE CAN NOT BE FOUND' TO
+                                  WS-CRSE-NAME
+                              MOVE ZERO TO WS-CRN
+                           NOT INVALID KEY
+                              MOVE CRSE-NAME   TO WS-CRSE-NAME
+                              MOVE CRSE-PREREQ TO WS-PREREQ
+                       END-READ
+                   END-IF
            END-READ
-           
+
            CLOSE SCHE-MST.
            CLOSE CRSE-MASTER.
-      *-----------------------------------------------------------------
-       400-SECOND-CRN-VAL1.
-           
-           IF WS-CRN = WS-FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-      *-----------------------------------------------------------------
-       410-THIRD-CRN-VAL1.
-       
-           IF WS-CRN = WS-FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = WS-SECOND-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-      *-----------------------------------------------------------------
-       420-FOURTH-CRN-VAL1.
-       
-           IF WS-CRN = WS-FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = WS-SECOND-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = WS-THIRD-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-      *-----------------------------------------------------------------
-       430-FIFTH-CRN-VAL1.
-       
-           IF WS-CRN = WS-FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = WS-SECOND-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = WS-THIRD-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = WS-FOURTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
+
+           IF WS-CRN NOT = ZERO AND WS-PREREQ NOT = SPACES
+               PERFORM 450-CHECK-PREREQ
+               IF NOT PREREQ-MET
+                   MOVE 'PREREQUISITE NOT MET FOR THIS COURSE' TO
+                       WS-CRSE-NAME
+                   MOVE ZERO TO WS-CRN
+                   MOVE 'N' TO WS-CLASS-FULL
+               END-IF
            END-IF.
       *-----------------------------------------------------------------
-       440-SECOND-CRN-VAL2.
-       
-           IF WS-CRN = FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = FIFTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = THIRD-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = FOURTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
+       450-CHECK-PREREQ.
+           MOVE 'N' TO WS-PREREQ-MET.
+           MOVE 'N' TO WS-EOF.
+           MOVE WS-STU-ID  TO REG-STU-ID.
+           MOVE LOW-VALUES TO REG-YEAR.
+           MOVE LOW-VALUES TO REG-SEM.
+           MOVE LOW-VALUES TO REG-CRN.
+           START REG-MASTER KEY NOT LESS THAN REG-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   READ REG-MASTER NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-EOF
+                   END-READ
+           END-START.
+
+           PERFORM 460-CHECK-ONE-REGISTRATION
+               UNTIL PREREQ-MET OR EOF OR REG-STU-ID NOT = WS-STU-ID.
       *-----------------------------------------------------------------
-       450-THIRD-CRN-VAL2.
-       
-           IF WS-CRN = FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = SECOND-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = FIFTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = FOURTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
+       460-CHECK-ONE-REGISTRATION.
+           STRING REG-YEAR DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  REG-SEM  DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  REG-CRN  DELIMITED BY SIZE
+                  INTO SCHEDULE-ID-O.
+
+           OPEN INPUT SCHE-MST.
+           READ SCHE-MST
+               NOT INVALID KEY
+                   MOVE REG-GRADE TO WS-PREREQ-GRADE
+                   IF COURSE-ID-O = WS-PREREQ AND PREREQ-GRADE-PASSING
+                       MOVE 'Y' TO WS-PREREQ-MET
                    END-IF
-           END-IF.
+           END-READ.
+           CLOSE SCHE-MST.
+
+           READ REG-MASTER NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
       *-----------------------------------------------------------------
-       460-FOURTH-CRN-VAL2.
-       
-           IF WS-CRN = FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = SECOND-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = THIRD-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = FIFTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
+       500-DECREMENT-SEATS.
+           STRING WS-YEAR DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  WS-SEM DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  WS-CRN DELIMITED BY SIZE
+                  INTO SCHEDULE-ID-O.
+
+           OPEN I-O SCHE-MST.
+           READ SCHE-MST
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE OPEN-SEATS-O TO WS-OPEN-SEATS
+                   IF WS-OPEN-SEATS NOT = ZERO
+                       SUBTRACT 1 FROM WS-OPEN-SEATS
+                       MOVE WS-OPEN-SEATS TO OPEN-SEATS-O
+                       REWRITE SCHE-REC
                    END-IF
-           END-IF.
+           END-READ
+           CLOSE SCHE-MST.
       *-----------------------------------------------------------------
-       470-FIFTH-CRN-VAL2.
-       
-           IF WS-CRN = FIRST-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = SECOND-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = THIRD-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = FOURTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
+       600-WRITE-AUDIT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIME.
+           MOVE WS-STU-ID TO WS-AUDIT-STU-ID.
+           MOVE WS-YEAR   TO WS-AUDIT-YEAR.
+           MOVE WS-SEM    TO WS-AUDIT-SEM.
+           MOVE WS-CRN    TO WS-AUDIT-CRN.
+           MOVE WS-AUDIT-LN TO AUDIT-REC.
+           WRITE AUDIT-REC.
       *-----------------------------------------------------------------
-       480-FIRST-CRN-VAL2.
-       
-           IF WS-CRN = FIFTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = SECOND-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = THIRD-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
-           IF WS-CRN = FOURTH-CRN
-               THEN
-                   IF WS-CRN = 0
-                       THEN
-                          MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
-                       ELSE
-                          MOVE 'DUPLICATE COURSE' TO WS-CRSE-NAME
-                          MOVE ZEROS TO WS-CRN
-                   END-IF
-           END-IF.
\ No newline at end of file
