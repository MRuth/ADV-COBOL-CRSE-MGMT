@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSTITUTION-UPDATE.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MST-CTRL-LIST        ASSIGN TO
+                                       "../Files/MST-CTRL-LST.DAT"
+                                       ORGANIZATION  IS RELATIVE
+                                       ACCESS IS RANDOM
+                                       RELATIVE KEY  IS WS-MST-REC-KEY
+                                       FILE STATUS   IS WS-MST-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       COPY MST-CTRL-LIST-RECS.
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-SAVE             PIC X   VALUE 'N'.
+               88  SAVE                    VALUE 'Y'.
+           03  WS-MST-REC-KEY      PIC 9999.
+           03  WS-MST-STAT         PIC XX.
+       01  WS-DTL-LN.
+           03  WS-UNIV-NAME        PIC X(80).
+           03  WS-UNIV-ADDR-ST     PIC X(30).
+           03  WS-UNIV-ADDR-ZIP    PIC 9(5).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 30  VALUE 'MAINTAIN INSTITUTION INFO'.
+       01  SCRN-DATA.
+           03  SCRN-UNIV-NAME.
+               05  LINE 3  COL 20  VALUE   'INSTITUTION NAME: '.
+               05          COL 40  PIC X(80) TO WS-UNIV-NAME
+                                            AUTO REQUIRED.
+           03  SCRN-UNIV-ADDR-ST.
+               05  LINE 4  COL 20  VALUE   'ADDRESS         : '.
+               05          COL 40  PIC X(30) TO WS-UNIV-ADDR-ST
+                                            AUTO REQUIRED.
+           03  SCRN-UNIV-ADDR-ZIP.
+               05  LINE 5  COL 20  VALUE   'ZIP CODE        : '.
+               05          COL 40  PIC 9(5) TO WS-UNIV-ADDR-ZIP
+                                            AUTO REQUIRED.
+       01  SCRN-SAVE.
+           03  LINE 7  COL 32  VALUE   'SAVE (Y/N)'.
+           03          COL 30  PIC X     TO WS-SAVE.
+       01  SCRN-CONFIRM1.
+           03  LINE 8  COL 30  VALUE 'INSTITUTION INFO IS UPDATED'.
+       01  SCRN-CONFIRM2.
+           03  LINE 8  COL 30  VALUE 'INSTITUTION INFO IS NOT UPDATED'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN I-O MST-CTRL-LIST.
+
+           MOVE 1 TO WS-MST-REC-KEY.
+           READ MST-CTRL-LIST
+               NOT INVALID KEY
+                   MOVE MST-UNIV-NAME TO WS-UNIV-NAME
+           END-READ.
+
+           MOVE 2 TO WS-MST-REC-KEY.
+           READ MST-CTRL-LIST
+               NOT INVALID KEY
+                   MOVE MST-UNIV-ADDR-ST  TO WS-UNIV-ADDR-ST
+                   MOVE MST-UNIV-ADDR-ZIP TO WS-UNIV-ADDR-ZIP
+           END-READ.
+
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-DATA.
+
+           ACCEPT  SCRN-UNIV-NAME.
+           ACCEPT  SCRN-UNIV-ADDR-ST.
+           ACCEPT  SCRN-UNIV-ADDR-ZIP.
+
+           DISPLAY SCRN-SAVE.
+           ACCEPT  SCRN-SAVE.
+
+           IF SAVE
+               THEN
+                   MOVE 1 TO WS-MST-REC-KEY
+                   MOVE WS-UNIV-NAME TO MST-UNIV-NAME
+                   REWRITE MST-UNIV-NAME
+
+                   MOVE 2 TO WS-MST-REC-KEY
+                   MOVE SPACES            TO MST-UNIV-ADDR
+                   MOVE WS-UNIV-ADDR-ST   TO MST-UNIV-ADDR-ST
+                   MOVE WS-UNIV-ADDR-ZIP  TO MST-UNIV-ADDR-ZIP
+                   REWRITE MST-UNIV-ADDR
+
+                   DISPLAY BLNK-SCRN
+                   DISPLAY SCRN-CONFIRM1
+               ELSE
+                   DISPLAY BLNK-SCRN
+                   DISPLAY SCRN-CONFIRM2
+           END-IF.
+
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU' WITH NO ADVANCING.
+           ACCEPT WS-RESP.
+
+           CLOSE MST-CTRL-LIST.
+           EXIT PROGRAM.
