@@ -1,6 +1,6 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID SCHEDULE-UPDATE.
+       PROGRAM-ID. SCHEDULE-UPDATE.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -18,6 +18,15 @@
        COPY WS-COMMON.
        
            
+       01  WS-CONFLICT-VARS.
+           03  WS-CONFLICT         PIC X   VALUE 'N'.
+               88 ROOM-CONFLICT            VALUE 'Y'.
+           03  WS-SCAN-EOF         PIC X   VALUE 'N'.
+               88 SCAN-EOF                 VALUE 'Y'.
+           03  WS-ORIG-SCHED-ID    PIC X(12).
+           03  WS-MAX-SEATS        PIC 99.
+           03  WS-SEATS-OK         PIC X   VALUE 'N'.
+               88 SEATS-OK                 VALUE 'Y'.
        01  WS-REC.
            03  WS-SCHED-ID.
                05 WS-YEAR          PIC 9(4) VALUE 2015.
@@ -91,13 +100,16 @@
           
 
            03          COL 75 USING WS-RESP.
-      *----------------------------------------------------------------- 
+       01  SCRN-CONFLICT-ERR.
+           03  LINE 15  COL 10  VALUE 'ROOM ALREADY BOOKED'.
+       01  SCRN-SEATS-ERR.
+           03  LINE 15  COL 10  VALUE 'EXCEEDS ROOM CAPACITY'.
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN I-O SCHED-MST.
            MOVE 'Y' TO WS-ANOTHER.
            PERFORM 100-UPDATE-SCHED.
-           CLOSE MST-CTRL-LIST.
            CLOSE SCHED-MST.
            EXIT PROGRAM.
       *-----------------------------------------------------------------     
@@ -119,25 +131,19 @@
            END-PERFORM.          
            
       *-----------------------------------------------------------------     
-           110-VAL-CRN. 
+           110-VAL-CRN.
                MOVE 'N' TO WS-VALIDATE.
                PERFORM UNTIL VALIDATED
-                   MOVE 0 TO WS-MST-REC-KEY
-                   MOVE '01-SPRING 02-SUMMER-I 03-SUMMER-II 04-FALL' TO 
+                   MOVE '01-SPRING 02-SUMMER-I 03-SUMMER-II 04-FALL' TO
                        WS-STATUS
                    DISPLAY SCRN-STATUS
                    ACCEPT  SCRN-SEM
-                   EVALUATE WS-SEM 
-                       WHEN '01' MOVE 3 TO WS-MST-REC-KEY
-                       WHEN '05' MOVE 4 TO WS-MST-REC-KEY
-                       WHEN '02' MOVE 7 TO WS-MST-REC-KEY
-                       WHEN '04' MOVE 8 TO WS-MST-REC-KEY
-                   END-EVALUATE
                    ACCEPT SCRN-CRN
                    MOVE WS-SCHED-ID TO SCHEDULE-ID
                    READ SCHED-MST
                        NOT INVALID KEY
                            MOVE SCHED-REC TO WS-REC
+                           MOVE SCHEDULE-ID TO WS-ORIG-SCHED-ID
                            MOVE 'Y' TO WS-VALIDATE
                            DISPLAY SCRN-DATA
                    END-READ
@@ -182,15 +188,56 @@
                            DISPLAY SCRN-STATUS
                            ACCEPT WS-RESP
                        NOT INVALID KEY
-                           MOVE BLD-MAX-SEAT TO WS-SEATS
-                           DISPLAY SCRN-SEATS
-                           MOVE 'OVERRIDE SEATS?' TO WS-STATUS
-                           DISPLAY SCRN-STATUS
-                           ACCEPT SCRN-SEATS
-                           MOVE 'Y' TO WS-VALIDATE
+                           PERFORM 136-CHECK-CONFLICT
+                           IF ROOM-CONFLICT
+                               DISPLAY SCRN-CONFLICT-ERR
+                               ACCEPT WS-RESP
+                           ELSE
+                               MOVE BLD-MAX-SEAT TO WS-SEATS
+                               MOVE BLD-MAX-SEAT TO WS-MAX-SEATS
+                               DISPLAY SCRN-SEATS
+                               PERFORM 135-GET-SEATS
+                               MOVE 'Y' TO WS-VALIDATE
+                           END-IF
                    END-READ
                END-PERFORM.
                CLOSE BLD-MASTER.
+      *-----------------------------------------------------------------
+           135-GET-SEATS.
+               MOVE 'N' TO WS-SEATS-OK.
+               PERFORM UNTIL SEATS-OK
+                   MOVE 'OVERRIDE SEATS?' TO WS-STATUS
+                   DISPLAY SCRN-STATUS
+                   ACCEPT SCRN-SEATS
+                   IF WS-SEATS > WS-MAX-SEATS
+                       DISPLAY SCRN-SEATS-ERR
+                   ELSE
+                       MOVE 'Y' TO WS-SEATS-OK
+                   END-IF
+               END-PERFORM.
+      *-----------------------------------------------------------------
+           136-CHECK-CONFLICT.
+               MOVE 'N' TO WS-CONFLICT.
+               MOVE 'N' TO WS-SCAN-EOF.
+               MOVE LOW-VALUES TO SCHEDULE-ID.
+               START SCHED-MST KEY IS NOT LESS THAN SCHEDULE-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-SCAN-EOF
+               END-START.
+               PERFORM UNTIL SCAN-EOF
+                   READ SCHED-MST NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-SCAN-EOF
+                       NOT AT END
+                           IF BUILDING-ID = WS-BUILDING
+                               AND TIMEDAY  = WS-TIMEDAY
+                               AND SCHEDULE-ID NOT = WS-ORIG-SCHED-ID
+                               AND SCHEDULE-ID(1:4) = WS-YEAR
+                               AND SCHEDULE-ID(6:2) = WS-SEM
+                               MOVE 'Y' TO WS-CONFLICT
+                           END-IF
+                   END-READ
+               END-PERFORM.
                 
       *-----------------------------------------------------------------         
            140-VAL-INS.
@@ -230,9 +277,6 @@
                                DISPLAY SCRN-STATUS
                                DISPLAY SCRN-ANOTHER
                                ACCEPT  SCRN-ANOTHER
-                               ADD 1 TO MST-NEXT-CRN-CRN 
-                                   GIVING MST-NEXT-CRN-CRN                      
-                               REWRITE MST-NEXT-CRNS
                       END-REWRITE
                    END-IF
               END-PERFORM.
\ No newline at end of file
