@@ -4,11 +4,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REG-MASTER   ASSIGN        TO 
-                               '../FILES/REGISTER-MASTER.DAT'   
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
                                FILE STATUS   IS WS-STAT.
            SELECT STU-MST      ASSIGN        TO 
                                '../FILES/STUDENT-MASTER.DAT'
@@ -28,13 +30,17 @@
                                ACCESS        IS RANDOM
                                RECORD KEY    IS SCHEDULE-ID-O
                                FILE STATUS   IS WS-STAT.    
-           SELECT INSTR-MASTER ASSIGN        TO 
+           SELECT INSTR-MASTER ASSIGN        TO
                                '../FILES/INSTR-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS RANDOM
                                RECORD KEY    IS INSTR-ID
                                ALTERNATE KEY IS INSTR-NAME
-                               FILE STATUS   IS WS-STAT.                   
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT PRINT-FILE   ASSIGN        TO
+                               '../FILES/STUDENT-SCHEDULE.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
@@ -44,19 +50,18 @@
        01  REG-REC.
            03  REG-KEY.
                05  REG-STU-ID          PIC 9(4).
-               05  REG-YEAR            PIC 9999.
-               05  REG-SEM             PIC 99.
-           03  FIRST-CRN           PIC 9(4).
-           03  SECOND-CRN          PIC 9(4).
-           03  THIRD-CRN           PIC 9(4).
-           03  FOURTH-CRN          PIC 9(4).
-           03  FIFTH-CRN           PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE           PIC X.
        FD  CRSE-MASTER.
        01  CRSE-REC.
            03  CRSE-ID        PIC X(9).
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
        FD  SCHE-MST.
        01  SCHE-REC.
            03  SCHEDULE-ID-O       PIC X(12).
@@ -74,20 +79,53 @@
        01  INSTR-REC.
            03  INSTR-ID    PIC 9999.
            03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
+       FD  PRINT-FILE.
+       01  PRINT-HDR-LN            PIC X(80).
+       01  PRINT-REC.
+           03  PRT-CRSE-NAME       PIC X(35).
+           03  FILLER              PIC X VALUE SPACE.
+           03  PRT-CRSE-D-T        PIC X(20).
+           03  FILLER              PIC X VALUE SPACE.
+           03  PRT-INST-NAME       PIC X(22).
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
+               88  PRINT-YES                   VALUE 'Y' 'y'.
            03  WS-STAT             PIC 99.
            03  WS-STU-NAME         PIC X(20).
            03  WS-SPACE            PIC X VALUE SPACE.
            03  WS-CRN              PIC 9999.
            03  WS-STU-ID           PIC 9999.
+           03  WS-YEAR             PIC 9999.
+           03  WS-SEM              PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-CLASS-COUNT      PIC 99  VALUE 0.
+           03  WS-IDX-I            PIC 99.
+           03  WS-IDX-J            PIC 99.
        01  WS-DTL-LN.
            03  WS-CRSE-NAME        PIC X(35).
            03  FILLER              PIC X VALUE SPACE.
            03  WS-CRSE-D-T         PIC X(20).
            03  FILLER              PIC X VALUE SPACE.
            03  WS-INST-NAME        PIC X(22).
+       01  WS-CLASS-TBL.
+           03  WS-CLASS-ENTRY OCCURS 20 TIMES.
+               05  WS-TBL-CRSE-NAME    PIC X(35).
+               05  WS-TBL-TIMEDAY      PIC X(20).
+               05  WS-TBL-INST-NAME    PIC X(22).
+       01  WS-CONFLICT-LN.
+           03  FILLER              PIC X(18) VALUE 'SCHEDULE CONFLICT:'.
+           03  WS-CNFL-CRSE-1      PIC X(35).
+           03  FILLER              PIC X VALUE SPACE.
+           03  FILLER              PIC X(6)  VALUE 'WITH'.
+           03  WS-CNFL-CRSE-2      PIC X(35).
        01  WS-BLNK-LN              PIC X(80) VALUE SPACES.
       *-----------------------------------------------------------------
        SCREEN SECTION.
@@ -117,9 +155,14 @@
            03  LINE 8  COL 30  VALUE 'STUDENT CANNOT BE FOUND'.
        01  SCRN-ERR2.
            03  LINE 8  COL 30  VALUE 'STUDENT HAS NOT REGISTERED CLASS'.
+       01  SCRN-PRINT-PROMPT.
+           03  LINE 20 COL 1   VALUE
+                               'PRINT/EXPORT SCHEDULE TO FILE? (Y/N): '.
+           03          COL 40  PIC X TO WS-RESP AUTO.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN.
+           MOVE 0 TO WS-CLASS-COUNT.
            OPEN I-O REG-MASTER.
            OPEN INPUT STU-MST.
            OPEN INPUT SCHE-MST.
@@ -139,59 +182,22 @@
                    ACCEPT WS-RESP
                    EXIT PROGRAM
                NOT INVALID KEY
-                   MOVE WS-STU-ID TO REG-STU-ID
-                   READ REG-MASTER
-                       INVALID KEY
-                           DISPLAY BLNK-SCRN
-                           DISPLAY SCRN-ERR2
-                           ACCEPT WS-RESP
-                           EXIT PROGRAM
-                       NOT INVALID KEY
-                           STRING
-                           STU-F-NAME DELIMITED BY SPACE
-                           WS-SPACE   DELIMITED BY SIZE
-                           STU-L-NAME DELIMITED BY SPACE
-                           INTO WS-STU-NAME
-                           DISPLAY SCRN-STU-NAME
-                           DISPLAY SCRN-CRSE
-                           DISPLAY WS-BLNK-LN
-                           IF FIRST-CRN <> 0
-                               THEN
-                                   MOVE FIRST-CRN TO WS-CRN
-                                   PERFORM 100-GET-COURSE-INFO
-                                   DISPLAY WS-DTL-LN
-                                   DISPLAY WS-BLNK-LN
-                           END-IF
-                           IF SECOND-CRN <> 0
-                               THEN
-                                   MOVE SECOND-CRN TO WS-CRN
-                                   PERFORM 100-GET-COURSE-INFO
-                                   DISPLAY WS-DTL-LN
-                                   DISPLAY WS-BLNK-LN
-                           END-IF
-                           IF THIRD-CRN <> 0
-                               THEN
-                                   MOVE THIRD-CRN TO WS-CRN
-                                   PERFORM 100-GET-COURSE-INFO
-                                   DISPLAY WS-DTL-LN
-                                   DISPLAY WS-BLNK-LN
-                           END-IF
-                           IF FOURTH-CRN <> 0
-                               THEN
-                                   MOVE FOURTH-CRN TO WS-CRN
-                                   PERFORM 100-GET-COURSE-INFO
-                                   DISPLAY WS-DTL-LN
-                                   DISPLAY WS-BLNK-LN
-                           END-IF
-                           IF FIFTH-CRN <> 0
-                               THEN
-                                   MOVE FIFTH-CRN TO WS-CRN
-                                   PERFORM 100-GET-COURSE-INFO
-                                   DISPLAY WS-DTL-LN
-                                   DISPLAY WS-BLNK-LN
-                           END-IF
-                   END-READ
-           END-READ. 
+                   STRING
+                   STU-F-NAME DELIMITED BY SPACE
+                   WS-SPACE   DELIMITED BY SIZE
+                   STU-L-NAME DELIMITED BY SPACE
+                   INTO WS-STU-NAME
+                   DISPLAY SCRN-STU-NAME
+                   DISPLAY SCRN-CRSE
+                   DISPLAY WS-BLNK-LN
+                   PERFORM 100-DISPLAY-CLASSES
+                   PERFORM 300-CHECK-CONFLICTS
+                   DISPLAY SCRN-PRINT-PROMPT
+                   ACCEPT SCRN-PRINT-PROMPT
+                   IF PRINT-YES
+                       PERFORM 400-PRINT-TO-FILE
+                   END-IF
+           END-READ.
 
            DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
            ACCEPT WS-RESP.
@@ -204,7 +210,46 @@
            
            EXIT PROGRAM.
       *-----------------------------------------------------------------
-       100-GET-COURSE-INFO.
+       100-DISPLAY-CLASSES.
+           MOVE REG-YEAR   TO WS-YEAR.
+           MOVE REG-SEM    TO WS-SEM.
+           MOVE WS-STU-ID  TO REG-STU-ID.
+           MOVE LOW-VALUES TO REG-CRN.
+           START REG-MASTER KEY IS NOT LESS THAN REG-KEY
+               INVALID KEY
+                   DISPLAY BLNK-SCRN
+                   DISPLAY SCRN-ERR2
+           END-START.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF  REG-STU-ID NOT = WS-STU-ID
+                           OR REG-YEAR NOT = WS-YEAR
+                           OR REG-SEM  NOT = WS-SEM
+                           THEN
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               MOVE REG-CRN TO WS-CRN
+                               PERFORM 200-GET-COURSE-INFO
+                               DISPLAY WS-DTL-LN
+                               DISPLAY WS-BLNK-LN
+                               IF WS-CLASS-COUNT < 20
+                                   ADD 1 TO WS-CLASS-COUNT
+                                   MOVE WS-CRSE-NAME TO
+                                       WS-TBL-CRSE-NAME(WS-CLASS-COUNT)
+                                   MOVE WS-CRSE-D-T  TO
+                                       WS-TBL-TIMEDAY(WS-CLASS-COUNT)
+                                   MOVE WS-INST-NAME TO
+                                       WS-TBL-INST-NAME(WS-CLASS-COUNT)
+                               END-IF
+                   END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       200-GET-COURSE-INFO.
            
            MOVE SPACES TO WS-CRSE-NAME
            MOVE SPACES TO WS-CRSE-D-T
@@ -219,19 +264,69 @@
  
            READ SCHE-MST
                INVALID KEY
+                   CONTINUE
                NOT INVALID KEY
                    MOVE COURSE-ID-O TO CRSE-ID
                    MOVE TIMEDAY-O   TO WS-CRSE-D-T
                    MOVE INSTRUCTOR-ID-O TO INSTR-ID
                    READ CRSE-MASTER
                        INVALID KEY
+                           CONTINUE
                        NOT INVALID KEY
                            MOVE CRSE-NAME TO WS-CRSE-NAME
                    END-READ
                    READ INSTR-MASTER
                        INVALID KEY
+                           CONTINUE
                        NOT INVALID KEY
                            MOVE INSTR-NAME TO WS-INST-NAME
                    END-READ
-           END-READ
-      *-----------------------------------------------------------------           
\ No newline at end of file
+           END-READ.
+      *-----------------------------------------------------------------
+       300-CHECK-CONFLICTS.
+           PERFORM VARYING WS-IDX-I FROM 1 BY 1
+                   UNTIL WS-IDX-I >= WS-CLASS-COUNT
+               COMPUTE WS-IDX-J = WS-IDX-I + 1
+               PERFORM UNTIL WS-IDX-J > WS-CLASS-COUNT
+                   IF WS-TBL-TIMEDAY(WS-IDX-I) =
+                      WS-TBL-TIMEDAY(WS-IDX-J)
+                       MOVE WS-TBL-CRSE-NAME(WS-IDX-I)
+                           TO WS-CNFL-CRSE-1
+                       MOVE WS-TBL-CRSE-NAME(WS-IDX-J)
+                           TO WS-CNFL-CRSE-2
+                       DISPLAY WS-CONFLICT-LN
+                       DISPLAY WS-BLNK-LN
+                   END-IF
+                   ADD 1 TO WS-IDX-J
+               END-PERFORM
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       400-PRINT-TO-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE SPACES TO PRINT-HDR-LN.
+           STRING 'STUDENT SCHEDULE FOR: ' DELIMITED BY SIZE
+                  WS-STU-NAME            DELIMITED BY SIZE
+                  INTO PRINT-HDR-LN
+           END-STRING.
+           WRITE PRINT-HDR-LN.
+           MOVE SPACES TO PRINT-HDR-LN.
+           WRITE PRINT-HDR-LN.
+           MOVE SPACES TO PRINT-HDR-LN.
+           MOVE 'COURSE NAME' TO PRINT-HDR-LN(1:11).
+           MOVE 'DATE AND TIME' TO PRINT-HDR-LN(37:13).
+           MOVE 'INSTRUCTOR' TO PRINT-HDR-LN(58:10).
+           WRITE PRINT-HDR-LN.
+           MOVE SPACES TO PRINT-HDR-LN.
+           WRITE PRINT-HDR-LN.
+           PERFORM VARYING WS-IDX-I FROM 1 BY 1
+                   UNTIL WS-IDX-I > WS-CLASS-COUNT
+               MOVE WS-TBL-CRSE-NAME(WS-IDX-I) TO PRT-CRSE-NAME
+               MOVE WS-TBL-TIMEDAY(WS-IDX-I)   TO PRT-CRSE-D-T
+               MOVE WS-TBL-INST-NAME(WS-IDX-I) TO PRT-INST-NAME
+               WRITE PRINT-REC
+           END-PERFORM.
+           CLOSE PRINT-FILE.
+           DISPLAY WS-BLNK-LN.
+           DISPLAY
+               'SCHEDULE WRITTEN TO ../FILES/STUDENT-SCHEDULE.TXT'.
+      *-----------------------------------------------------------------
\ No newline at end of file
