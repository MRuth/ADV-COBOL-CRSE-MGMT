@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPE-ADDNUM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZIP-MST      ASSIGN TO "../FILES/ZIPMASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ZIP-KEY
+                               ALTERNATE KEY IS ZIP-CITY
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       COPY ZIP-MST-DEF.
+       WORKING-STORAGE SECTION.
+       COPY WS-COMMON.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       COPY SCR-COMMON.
+       01  SCRN-TITLE.
+           03  LINE 3  COL 38  VALUE 'ADD ZIP CODE'.
+       01  SCRN-DATA.
+           03  SCRN-ZIP-CODE.
+               05  LINE 7  COL 30  VALUE   'ZIP CODE     : '.
+               05          COL 45  PIC X(5) USING ZIP-CODE
+                                            AUTO REQUIRED.
+           03  SCRN-ZIP-CITY.
+               05  LINE 9  COL 30  VALUE   'CITY         : '.
+               05          COL 45  PIC X(30) USING ZIP-CITY
+                                             AUTO REQUIRED.
+           03  SCRN-ZIP-STATE.
+               05  LINE 11  COL 30  VALUE   'STATE        : '.
+               05          COL 45  PIC XX   USING ZIP-STATE
+                                            AUTO REQUIRED.
+           03  SCRN-ZIP-COUNTY.
+               05  LINE 13  COL 30  VALUE   'COUNTY       : '.
+               05          COL 45  PIC X(30) USING ZIP-COUNTY
+                                             AUTO REQUIRED.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN I-O ZIP-MST.
+
+           MOVE 'Y' TO WS-ANOTHER.
+           PERFORM UNTIL ANOTHER
+               MOVE SPACE TO WS-SAVE
+               MOVE SPACES TO ZIP-REC
+               PERFORM UNTIL WS-SAVE = 'Y' OR WS-SAVE = 'N'
+                   ACCEPT WS-DATE FROM DATE
+                   ACCEPT WS-TIME FROM TIME
+                   DISPLAY HEADER
+                   DISPLAY SCRN-TITLE
+                   DISPLAY SCRN-DATA
+                   ACCEPT  SCRN-ZIP-CODE
+                   ACCEPT  SCRN-ZIP-CITY
+                   ACCEPT  SCRN-ZIP-STATE
+                   ACCEPT  SCRN-ZIP-COUNTY
+                   DISPLAY SCRN-SAVE
+                   ACCEPT  SCRN-SAVE
+               END-PERFORM
+               IF SAVE
+                   THEN
+                       WRITE ZIP-REC
+                           INVALID KEY
+                               DISPLAY SCRN-SAVE-ERROR
+                               DISPLAY SCRN-ANOTHER
+                               ACCEPT  SCRN-ANOTHER
+                           NOT INVALID KEY
+                               DISPLAY SCRN-SAVED
+                               DISPLAY SCRN-ANOTHER
+                               ACCEPT  SCRN-ANOTHER
+               ELSE
+                   DISPLAY SCRN-CANCEL
+                   DISPLAY SCRN-ANOTHER
+                   ACCEPT SCRN-ANOTHER
+               END-IF
+           END-PERFORM.
+
+           CLOSE ZIP-MST.
+
+           EXIT PROGRAM.
