@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-BLD-CAPACITY.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BLD-MASTER   ASSIGN        TO
+                               '../FILES/BUILDING-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS SEQUENTIAL
+                               RECORD KEY    IS BLD-BUILDING-ROOM
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  BLD-MASTER.
+       01  BLD-REC.
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
+           03  BLD-MAX-SEAT        PIC 99.
+           03  BLD-ROOM-TYPE       PIC X(4).
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-PREV-BLD         PIC X(6) VALUE SPACES.
+           03  WS-BLD-SUBTOTAL     PIC 9999 VALUE 0.
+           03  WS-GRAND-TOTAL      PIC 9999 VALUE 0.
+           03  WS-BLNK-LN          PIC X(80) VALUE SPACES.
+       01  WS-HEADER.
+           03  FILLER              PIC X(15) VALUE 'BUILDING'.
+           03  FILLER              PIC X(65) VALUE 'TOTAL SEATS'.
+       01  WS-DTL-LN.
+           03  WS-BUILDING         PIC X(6).
+           03  FILLER              PIC X(9) VALUE SPACES.
+           03  WS-SUBTOTAL         PIC ZZZ9.
+       01  WS-GRAND-LN.
+           03  FILLER              PIC X(6) VALUE 'TOTAL '.
+           03  FILLER              PIC X(9) VALUE SPACES.
+           03  WS-GRAND            PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 28  VALUE 'BUILDING CAPACITY SUMMARY'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT BLD-MASTER.
+
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-TITLE.
+           DISPLAY WS-BLNK-LN.
+           DISPLAY WS-HEADER.
+           DISPLAY WS-BLNK-LN.
+
+           MOVE 'N' TO WS-EOF.
+           READ BLD-MASTER
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   MOVE BLD-BUILDING TO WS-PREV-BLD
+           END-READ.
+
+           PERFORM UNTIL EOF
+               IF BLD-BUILDING NOT = WS-PREV-BLD
+                   PERFORM 100-PRINT-SUBTOTAL
+                   MOVE BLD-BUILDING TO WS-PREV-BLD
+                   MOVE 0 TO WS-BLD-SUBTOTAL
+               END-IF
+               ADD BLD-MAX-SEAT TO WS-BLD-SUBTOTAL
+               ADD BLD-MAX-SEAT TO WS-GRAND-TOTAL
+               READ BLD-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+           PERFORM 100-PRINT-SUBTOTAL.
+
+           DISPLAY WS-BLNK-LN.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND.
+           DISPLAY WS-GRAND-LN.
+
+           DISPLAY 'PRESS ENTER TO GO BACK TO MENU'.
+           ACCEPT WS-RESP.
+           CLOSE BLD-MASTER.
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-PRINT-SUBTOTAL.
+           IF WS-PREV-BLD NOT = SPACES
+               MOVE WS-PREV-BLD     TO WS-BUILDING
+               MOVE WS-BLD-SUBTOTAL TO WS-SUBTOTAL
+               DISPLAY WS-DTL-LN
+           END-IF.
