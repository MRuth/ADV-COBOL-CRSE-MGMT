@@ -19,16 +19,12 @@
            03  FILLER              PIC X.
            03  COURSE-ID-I         PIC X(9).
            03  FILLER              PIC X.
-           03  COURSE-NAME-I       PIC X(30).
-           03  FILLER              PIC X.
-           03  COURSE-CREDIT-I     PIC X(3).
-           03  FILLER              PIC X.
-           03  I-TIMEDAY-I         PIC X(20).
+           03  TIMEDAY-I           PIC X(20).
            03  FILLER              PIC X.
            03  BUILDING-ID-I       PIC X(11).
            03  FILLER              PIC X.
-           03  INSTRUCTOR-NAME-I   PIC X(22).
-           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-I     PIC X(4).
+           03  FILLER              PIC X(3).
            03  OPEN-SEATS-I        PIC X(2).
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
@@ -43,19 +39,24 @@
            03  FILLER              PIC X(16) VALUE 'DISPLAY 10 MORE '.
            03  FILLER              PIC X(49) VALUE 'RECORDS'.
        01  WS-HEADER.
-           03  FILLER              PIC X(11) VALUE 'COURSE ID'.
-           03  FILLER              PIC X(37) VALUE 'COURSE NAME'.
-           03  FILLER              PIC X(7)  VALUE 'CREDIT'.
-           03  FILLER              PIC X(25) VALUE 'STATUS'.
+           03  FILLER              PIC X(13) VALUE 'SCHEDULE ID'.
+           03  FILLER              PIC X(10) VALUE 'COURSE ID'.
+           03  FILLER              PIC X(21)  VALUE 'TIME        DAYS'.
+           03  FILLER              PIC X(14) VALUE 'BUILDING/ROOM'.
+           03  FILLER              PIC X(7) VALUE 'INST'.
+           03  FILLER              PIC X(5) VALUE 'SEATS'.
        01  WS-DTL-LN.
+           03  WS-SCHEDULE-ID      PIC X(12).
+           03  FILLER              PIC X.
            03  WS-COURSE-ID        PIC X(9).
-           03  FILLER              PIC XX.
-           03  WS-COURSE-NAME      PIC X(35).
-           03  FILLER              PIC XX.
-           03  WS-COURSE-CREDIT    PIC X(4).
-           03  FILLER              PIC X(5).
-           03  WS-COURSE-STAT      PIC X.
-           03  FILLER              PIC X(24).
+           03  FILLER              PIC X.
+           03  WS-TIMEDAY          PIC X(20).
+           03  FILLER              PIC X.
+           03  WS-BUILDING-ROOM    PIC X(11).
+           03  FILLER              PIC X(3).
+           03  WS-INSTRUCTOR-ID    PIC X(4).
+           03  FILLER              PIC X(3).
+           03  WS-OPEN-SEATS       PIC X(2).
        SCREEN SECTION.
        01  BLNK-SCREEN.
            03  BLANK SCREEN.
@@ -74,7 +75,14 @@
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                           DISPLAY IN-REC BEFORE ADVANCING 2 LINES
+                           MOVE SCHEDULE-ID-I     TO WS-SCHEDULE-ID
+                           MOVE COURSE-ID-I       TO WS-COURSE-ID
+                           MOVE TIMEDAY-I         TO WS-TIMEDAY
+                           MOVE BUILDING-ID-I     TO WS-BUILDING-ROOM
+                           MOVE INSTRUCTOR-ID-I   TO WS-INSTRUCTOR-ID
+                           MOVE OPEN-SEATS-I      TO WS-OPEN-SEATS
+                           DISPLAY WS-DTL-LN
+                           DISPLAY WS-BLNK-LN
 
                            ADD 1 TO WS-COUNTER
                            IF WS-COUNTER = 5
