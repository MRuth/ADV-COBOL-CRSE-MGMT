@@ -0,0 +1,36 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-CRN-CTRL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CRN-CTRL         ASSIGN TO
+                                       "../FILES/CRN-CTRL.DAT"
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS IS RANDOM
+                                       RECORD KEY IS CRN-CTRL-KEY
+                                       FILE STATUS IS WS-STAT.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY CRN-CTRL-RECS.
+
+
+       WORKING-STORAGE SECTION.
+       01  WS-STAT                     PIC XX.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+
+       OPEN OUTPUT CRN-CTRL.
+
+       DISPLAY WS-STAT.
+
+       CLOSE CRN-CTRL.
+
+
+       STOP RUN.
+
