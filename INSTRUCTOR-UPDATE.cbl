@@ -1,6 +1,6 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID INSTRUCTOR-UPDATE.
+       PROGRAM-ID. INSTRUCTOR-UPDATE.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,6 +11,7 @@
                                        ACCESS        IS RANDOM
                                        RECORD KEY    IS INSTR-ID
                                        ALTERNATE KEY IS INSTR-NAME
+                                           WITH DUPLICATES
                                        FILE STATUS   IS WS-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -20,6 +21,12 @@
        01  INSTR-REC.
            03  INSTR-ID    PIC 9999.
            03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -29,11 +36,16 @@
            03  WS-EOF              PIC X   VALUE 'N'.
                88  EOF                     VALUE 'Y'.
            03  WS-SAVE             PIC X   VALUE 'N'.
-               88  SAVE                    VALUE 'Y'.   
-           03  WS-OLD-NAME         PIC X(22).     
+               88  SAVE                    VALUE 'Y'.
        01  WS-DTL-LN.
            03  WS-INSTR-ID         PIC 9999.
            03  WS-INSTR-NAME       PIC X(22).
+           03  WS-INSTR-DEPT       PIC X(4).
+           03  WS-INSTR-OFFICE     PIC X(11).
+           03  WS-INSTR-PHONE.
+               05  WS-INSTR-PHONE-1    PIC XXX.
+               05  WS-INSTR-PHONE-2    PIC XXX.
+               05  WS-INSTR-PHONE-3    PIC XXXX.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -49,8 +61,26 @@
                05  LINE 5  COL 25  VALUE 'INSTRUCTOR NAME: '.
                05          COL 42  PIC X(22)    USING WS-INSTR-NAME
                                                 AUTO REQUIRED.
+           03  SCRN-INSTR-DEPT.
+               05  LINE 6  COL 25  VALUE 'DEPARTMENT     : '.
+               05          COL 42  PIC X(4)     USING WS-INSTR-DEPT
+                                                AUTO REQUIRED.
+           03  SCRN-INSTR-OFFICE.
+               05  LINE 7  COL 25  VALUE 'OFFICE         : '.
+               05          COL 42  PIC X(11)    USING WS-INSTR-OFFICE
+                                                AUTO REQUIRED.
+           03  SCRN-INSTR-PHONE.
+               05  LINE 8  COL 25  VALUE 'PHONE          : '.
+               05          COL 42  PIC XXX      USING WS-INSTR-PHONE-1
+                                                AUTO REQUIRED.
+               05          COL 45               VALUE '-'.
+               05          COL 46  PIC XXX      USING WS-INSTR-PHONE-2
+                                                AUTO REQUIRED.
+               05          COL 49               VALUE '-'.
+               05          COL 50  PIC XXXX     USING WS-INSTR-PHONE-3
+                                                AUTO REQUIRED.
            03  SCRN-SAVE.
-               05  LINE 7  COL 32  VALUE   'SAVE (Y/N)'.
+               05  LINE 10 COL 32  VALUE   'SAVE (Y/N)'.
                05          COL 30  PIC X    TO WS-SAVE
                                                REQUIRED.
        01  SCRN-CONFIRM1.
@@ -84,13 +114,22 @@
                        DISPLAY SCRN-ANOTHER
                        ACCEPT SCRN-ANOTHER
                    NOT INVALID KEY
-                       MOVE INSTR-NAME TO WS-INSTR-NAME
+                       MOVE INSTR-NAME   TO WS-INSTR-NAME
+                       MOVE INSTR-DEPT   TO WS-INSTR-DEPT
+                       MOVE INSTR-OFFICE TO WS-INSTR-OFFICE
+                       MOVE INSTR-PHONE  TO WS-INSTR-PHONE
                        DISPLAY SCRN-DATA
                        ACCEPT SCRN-INSTR-NEW-NAME
+                       ACCEPT SCRN-INSTR-DEPT
+                       ACCEPT SCRN-INSTR-OFFICE
+                       ACCEPT SCRN-INSTR-PHONE
                        ACCEPT SCRN-SAVE
                        IF SAVE
-                           THEN                                         
-                               MOVE WS-INSTR-NAME TO INSTR-NAME
+                           THEN
+                               MOVE WS-INSTR-NAME   TO INSTR-NAME
+                               MOVE WS-INSTR-DEPT   TO INSTR-DEPT
+                               MOVE WS-INSTR-OFFICE TO INSTR-OFFICE
+                               MOVE WS-INSTR-PHONE  TO INSTR-PHONE
                                REWRITE INSTR-REC
                                DISPLAY BLNK-SCRN
                                DISPLAY SCRN-CONFIRM1
