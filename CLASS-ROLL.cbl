@@ -4,11 +4,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REG-MASTER   ASSIGN        TO 
-                               '../FILES/REGISTER-MASTER.DAT'   
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS SEQUENTIAL
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
                                FILE STATUS   IS WS-STAT.
            SELECT STU-MST      ASSIGN TO 
                                '../FILES/STUDENT-MASTER.DAT'
@@ -35,6 +37,7 @@
                                ACCESS        IS RANDOM
                                RECORD KEY    IS INSTR-ID
                                ALTERNATE KEY IS INSTR-NAME
+                                   WITH DUPLICATES
                                FILE STATUS   IS WS-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -45,13 +48,11 @@
        01  REG-REC.
            03  REG-KEY.
                05  REG-STU-ID          PIC 9(4).
-               05  REG-YEAR            PIC 9999.
-               05  REG-SEM             PIC 99.
-           03  FIRST-CRN           PIC 9(4).
-           03  SECOND-CRN          PIC 9(4).
-           03  THIRD-CRN           PIC 9(4).
-           03  FOURTH-CRN          PIC 9(4).
-           03  FIFTH-CRN           PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE           PIC X.
        FD  SCHE-MST.
        01  SCHE-REC.
            03  SCHEDULE-ID-O       PIC X(12).
@@ -71,10 +72,17 @@
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
        FD  INSTR-MASTER.
        01  INSTR-REC.
            03  INSTR-ID    PIC 9999.
            03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -94,6 +102,8 @@
            03  WS-BLNK-LN          PIC X(80) VALUE SPACES.
            03  WS-INSTR-ID         PIC 9999.
            03  WS-INSTR-NAME       PIC X(20).
+           03  WS-OPEN-SEATS       PIC 99.
+           03  WS-TOTAL-ENROLLED   PIC 999 VALUE 0.
        01  WS-HEADER.
            03  FILLER              PIC X(25) VALUE 'NAME'.
            03  FILLER              PIC X(55) VALUE 'CLASS ROLE'.
@@ -126,7 +136,12 @@
                05  LINE 7  COL 1   VALUE   'COURSE NAME: '.
                05          COL 14  PIC X(35) FROM WS-CRSE-NAME. 
        01  SCRN-ERR.
-           03  LINE 5  COL 30  VALUE 'COURSE CAN NOT BE FOUND'.     
+           03  LINE 5  COL 30  VALUE 'COURSE CAN NOT BE FOUND'.
+       01  SCRN-SUMMARY.
+           03  LINE 19 COL 1   VALUE   'TOTAL ENROLLED: '.
+           03          COL 18  PIC ZZ9 FROM WS-TOTAL-ENROLLED.
+           03          COL 30  VALUE   'OPEN SEATS: '.
+           03          COL 42  PIC Z9  FROM WS-OPEN-SEATS.
        01  SCRN-ANOTHER.
            03  LINE 7  COL 32  VALUE 'LOOK UP ANOTHER COURSE? (Y/N)'.
            03          COL 30  PIC X TO WS-ANOTHER. 
@@ -149,31 +164,35 @@
            DISPLAY WS-BLNK-LN
            MOVE 'N' TO WS-EOF
            MOVE ZERO TO WS-COUNTER
-           PERFORM UNTIL EOF
-           READ REG-MASTER
-               AT END
+           MOVE WS-YEAR TO REG-YEAR
+           MOVE WS-SEM  TO REG-SEM
+           MOVE WS-CRN  TO REG-CRN
+           START REG-MASTER KEY IS EQUAL TO REG-CRN-KEY
+               INVALID KEY
                    MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   IF  WS-YEAR = REG-YEAR
-                       AND WS-SEM = REG-SEM
-                       THEN
-                           IF  WS-CRN = FIRST-CRN
-                               OR WS-CRN = SECOND-CRN
-                               OR WS-CRN = THIRD-CRN
-                               OR WS-CRN = FOURTH-CRN
-                               OR WS-CRN = FIFTH-CRN
-                               THEN
-                                   MOVE REG-STU-ID TO WS-STU-ID
-                                   PERFORM 200-GET-STU-NAME
-                                   PERFORM 300-DISPLAY
-                           END-IF
-                   END-IF
-           END-READ 
+           END-START.
+           PERFORM UNTIL EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF  WS-YEAR = REG-YEAR
+                           AND WS-SEM = REG-SEM
+                           AND WS-CRN = REG-CRN
+                           THEN
+                               MOVE REG-STU-ID TO WS-STU-ID
+                               PERFORM 200-GET-STU-NAME
+                               PERFORM 300-DISPLAY
+                       ELSE
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
+               END-READ
            END-PERFORM.
 
            PERFORM 400-GET-INSTRUCTOR-NAME.
            DISPLAY WS-DTL-LN.
            DISPLAY WS-BLNK-LN.
+           DISPLAY SCRN-SUMMARY.
            DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
            ACCEPT WS-RESP.
            CLOSE REG-MASTER.
@@ -200,6 +219,7 @@
                NOT INVALID KEY
                    MOVE COURSE-ID-O TO CRSE-ID
                    MOVE INSTRUCTOR-ID-O TO WS-INSTR-ID
+                   MOVE OPEN-SEATS-O TO WS-OPEN-SEATS
                    READ CRSE-MASTER
                        INVALID KEY
                            DISPLAY BLNK-SCRN
@@ -220,6 +240,7 @@
            
                    READ STU-MST
                        INVALID KEY
+                           CONTINUE
                        NOT INVALID KEY
                            STRING
                                STU-F-NAME DELIMITED BY SPACE
@@ -235,6 +256,7 @@
            DISPLAY WS-DTL-LN
            DISPLAY WS-BLNK-LN
            ADD 1 TO WS-COUNTER
+           ADD 1 TO WS-TOTAL-ENROLLED
            IF WS-COUNTER = 7
                THEN
                    DISPLAY WS-PG-BREAK
@@ -260,4 +282,4 @@
                    MOVE INSTR-NAME TO WS-NAME
                    MOVE 'INSTRUCTOR' TO WS-ROLE 
            END-READ.
-           CLOSE INSTR-MASTER.
\ No newline at end of file
+           CLOSE INSTR-MASTER.
\ No newline at end of file
