@@ -16,8 +16,12 @@
        FILE SECTION.
        FD  BLD-MASTER.
        01  BLD-REC.
-           03  BLD-BUILDING-ROOM   PIC X(12).
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
            03  BLD-MAX-SEAT        PIC 99.
+           03  BLD-ROOM-TYPE       PIC X(4).
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -36,11 +40,14 @@
            03  FILLER              PIC X(49) VALUE 'RECORDS'.
        01  WS-HEADER.
            03  FILLER              PIC X(15) VALUE 'BUILDING-ROOM'.
-           03  FILLER              PIC X(65) VALUE 'MAX SEAT'.
+           03  FILLER              PIC X(10) VALUE 'MAX SEAT'.
+           03  FILLER              PIC X(55) VALUE 'ROOM TYPE'.
        01  WS-DTL-LN.
-           03  WS-BLD-ROOM         PIC X(12).
-           03  FILLER              PIC X(3) VALUE SPACES.
+           03  WS-BLD-ROOM         PIC X(13).
+           03  FILLER              PIC X(2) VALUE SPACES.
            03  WS-MAX-SEAT         PIC Z9.
+           03  FILLER              PIC X(8) VALUE SPACES.
+           03  WS-ROOM-TYPE        PIC X(4).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -62,6 +69,7 @@
                    NOT AT END
                            MOVE BLD-BUILDING-ROOM   TO WS-BLD-ROOM
                            MOVE BLD-MAX-SEAT        TO WS-MAX-SEAT
+                           MOVE BLD-ROOM-TYPE       TO WS-ROOM-TYPE
                            DISPLAY WS-DTL-LN
                            DISPLAY WS-BLNK-LN
                            ADD 1 TO WS-COUNTER
@@ -80,4 +88,4 @@
            DISPLAY 'PRESS ENTER TO GO BACK TO MENU'
            ACCEPT WS-RESP.
            CLOSE BLD-MASTER.
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
\ No newline at end of file
