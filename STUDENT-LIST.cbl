@@ -1,11 +1,11 @@
       ******************************************************************
-      *PROGRAM :  STU-LIST                                             *
+      *PROGRAM :  STUDENT-LIST                                         *
       *AUTHOR  : MONTANA RUTH                                          *
       *DATE    :    Mar 17, 2015                                       *
-      *ABSTRACT:                                                       *
-      ****************************************************************** 
+      *ABSTRACT:                                                       *
+      ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. STU-LIST.
+       PROGRAM-ID. STUDENT-LIST.
        
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -15,10 +15,14 @@
            ORGANIZATION IS INDEXED
            ACCESS IS SEQUENTIAL
            RECORD KEY IS IN-STU-ID.
-   
+
+       SELECT PRINT-FILE   ASSIGN        TO
+                                   '../FILES/STUDENT-LIST.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
-       
+
        FD  IN-FILE.
            01  IN-REC.
                03  IN-STU-ID           PIC 9999.
@@ -29,11 +33,31 @@
                    05  IN-STREET       PIC X(25).
                    05  IN-ZIP          PIC XXXXX.
                03  IN-PHONE            PIC X(10).
-               03  IN-STATUS           PIC X.       
-       
+               03  IN-STATUS           PIC X.
+               03  IN-GPA              PIC 9V99.
+               03  IN-CREDITS-EARNED   PIC 999.
+               03  IN-EMAIL            PIC X(30).
+
+       FD  PRINT-FILE.
+       01  PRINT-HDR-LN                PIC X(80).
+       01  PRINT-REC.
+           03  PRT-STU-ID              PIC 9999.
+           03  FILLER                  PIC XX.
+           03  PRT-L-NAME              PIC X(15).
+           03  FILLER                  PIC XX.
+           03  PRT-F-NAME              PIC X(15).
+           03  FILLER                  PIC XX.
+           03  PRT-STREET              PIC X(25).
+           03  FILLER                  PIC XX.
+           03  PRT-ZIP                 PIC X(5).
+           03  FILLER                  PIC XX.
+           03  PRT-PHONE               PIC X(10).
+
        WORKING-STORAGE SECTION.
        01  WS-CTR                      PIC 99      VALUE 0.
        01  WS-RESP                     PIC X.
+       01  WS-MODE                     PIC X.
+           88  PRINT-MODE                          VALUE 'P' 'p'.
        01  WS-EOF                      PIC X       VALUE 'N'.
            88  EOF                                 VALUE 'Y'.
        01  WS-REC.
@@ -56,28 +80,68 @@
                05  LINE 01 COL 38  VALUE 'STREET'.
                05  LINE 01 COL 64  VALUE 'ZIP'.
                05  LINE 01 COL 70  value 'PHONE'.
-               
+       01  SCRN-MODE.
+           03  LINE 20 COL 10  VALUE
+                               'BROWSE (ENTER) OR PRINT TO FILE (P)'.
+           03              COL 50  PIC X   TO WS-MODE AUTO.
+
        PROCEDURE DIVISION.
        000-MAIN.
        OPEN INPUT IN-FILE.
-       
+
+       MOVE SPACES TO WS-MODE.
        DISPLAY NEW-SCREEN.
-       DISPLAY SPACES.
-       DISPLAY SPACES.
-       
-       PERFORM UNTIL EOF
-           READ IN-FILE 
-               AT END
-                   MOVE 'Y' TO WS-EOF
-               NOT AT END
-                   PERFORM 100-DISPLAY
-           END-READ
-       END-PERFORM.
-       
-       DISPLAY "PRESS ENTER TO EXIT" WITH NO ADVANCING.
-       ACCEPT WS-RESP.
+       DISPLAY SCRN-MODE.
+       ACCEPT  SCRN-MODE.
+
+       IF PRINT-MODE
+           PERFORM 200-PRINT-TO-FILE
+       ELSE
+           DISPLAY NEW-SCREEN
+           DISPLAY SPACES
+           DISPLAY SPACES
+
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       PERFORM 100-DISPLAY
+               END-READ
+           END-PERFORM
+
+           DISPLAY "PRESS ENTER TO EXIT" WITH NO ADVANCING
+           ACCEPT WS-RESP
+       END-IF.
+
+       CLOSE IN-FILE.
        EXIT PROGRAM.
-       
+
+       200-PRINT-TO-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE 'ID   LAST NAME       FIRST NAME      STREET' TO
+               PRINT-HDR-LN.
+           WRITE PRINT-HDR-LN.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE IN-STU-ID  TO PRT-STU-ID
+                       MOVE IN-L-NAME  TO PRT-L-NAME
+                       MOVE IN-F-NAME  TO PRT-F-NAME
+                       MOVE IN-STREET  TO PRT-STREET
+                       MOVE IN-ZIP     TO PRT-ZIP
+                       MOVE IN-PHONE   TO PRT-PHONE
+                       WRITE PRINT-REC
+               END-READ
+           END-PERFORM.
+           CLOSE PRINT-FILE.
+           DISPLAY SPACES.
+           DISPLAY 'STUDENT LIST WRITTEN TO ../FILES/STUDENT-LIST.TXT'.
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU' WITH NO ADVANCING.
+           ACCEPT WS-RESP.
+
        100-DISPLAY.
            ADD 1 TO WS-CTR
            IF WS-CTR = 10 THEN
