@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-WAITLIST-MASTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT WAIT-MASTER  ASSIGN        TO
+                                       "../FILES/WAITLIST-MASTER.DAT"
+                                       ORGANIZATION IS INDEXED
+                                       ACCESS IS DYNAMIC
+                                       RECORD KEY IS WAIT-KEY
+                                       ALTERNATE KEY IS WAIT-STU-ID
+                                           WITH DUPLICATES
+                                       FILE STATUS IS WS-STAT.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WAIT-MASTER.
+       01  WAIT-REC.
+           03  WAIT-KEY.
+               05  WAIT-CRN-KEY.
+                   07  WAIT-YEAR       PIC 9999.
+                   07  WAIT-SEM        PIC 99.
+                   07  WAIT-CRN        PIC 9(4).
+               05  WAIT-SEQ            PIC 9(4).
+           03  WAIT-STU-ID             PIC 9(4).
+
+
+       WORKING-STORAGE SECTION.
+       01  WS-STAT                     PIC XX.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+
+       OPEN OUTPUT WAIT-MASTER.
+
+       DISPLAY WS-STAT.
+
+       CLOSE WAIT-MASTER.
+
+
+       STOP RUN.
