@@ -1,6 +1,6 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID INSTRUCTOR-ADD.
+       PROGRAM-ID. INSTRUCTOR-ADD.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,23 +11,36 @@
                                        ACCESS        IS RANDOM
                                        RECORD KEY    IS INSTR-ID
                                        ALTERNATE KEY IS INSTR-NAME
+                                           WITH DUPLICATES
                                        FILE STATUS   IS WS-STAT.
-           SELECT MST-CTRL-LIST        ASSIGN TO 
+           SELECT MST-CTRL-LIST        ASSIGN TO
                                        "../Files/MST-CTRL-LST.DAT"
                                        ORGANIZATION  IS RELATIVE
                                        ACCESS IS RANDOM
                                        RELATIVE KEY  IS WS-MST-REC-KEY
-                                       FILE STATUS   IS WS-MST-STAT.                        
+                                       FILE STATUS   IS WS-MST-STAT.
+           SELECT SYS-WARN-LOG         ASSIGN TO
+                                       '../FILES/SYSTEM-WARNINGS.TXT'
+                                       ORGANIZATION  IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
-       COPY MST-CTRL-LIST-RECS.       
+       COPY MST-CTRL-LIST-RECS.
+       FD  SYS-WARN-LOG.
+       01  WARN-REC                PIC X(80).
        FD  INSTR-MASTER.
        01  INSTR-REC.
            03  INSTR-ID    PIC 9999.
            03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
        WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
            03  WS-STAT             PIC 99.
@@ -40,9 +53,28 @@
            03  WS-MST-REC-KEY      PIC 9999.
            03  WS-MST-STAT         PIC XX.
            03  WS-CURR-INSTR-ID    PIC 9999.
+           03  WS-ID-WARN-THRESHOLD PIC 9999 VALUE 9900.
+       01  WS-WARN-LN.
+           03  WS-WARN-DATE            PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACE.
+           03  WS-WARN-TIME            PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACE.
+           03  FILLER                  PIC X(16)   VALUE
+                                       'INSTRUCTOR-ADD:'.
+           03  FILLER                  PIC X(20)   VALUE
+                                       'NEXT-INST-ID NEARING'.
+           03  FILLER                  PIC X(9)    VALUE
+                                       'LIMIT - '.
+           03  WS-WARN-ID              PIC 9999.
        01  WS-DTL-LN.
            03  WS-INSTR-ID         PIC 9999.
            03  WS-INSTR-NAME       PIC X(22).
+           03  WS-INSTR-DEPT       PIC X(4).
+           03  WS-INSTR-OFFICE     PIC X(11).
+           03  WS-INSTR-PHONE.
+               05  WS-INSTR-PHONE-1    PIC XXX.
+               05  WS-INSTR-PHONE-2    PIC XXX.
+               05  WS-INSTR-PHONE-3    PIC XXXX.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -55,10 +87,28 @@
                05          COL 43  PIC 9999 FROM WS-INSTR-ID.
            03  SCRN-INSTR-NAME.
                05  LINE 4  COL 25  VALUE     'INSTRUCTOR NAME: '.
-               05          COL 43  PIC X(35) TO WS-INSTR-NAME 
+               05          COL 43  PIC X(35) TO WS-INSTR-NAME
+                                             AUTO REQUIRED.
+           03  SCRN-INSTR-DEPT.
+               05  LINE 5  COL 25  VALUE     'DEPARTMENT: '.
+               05          COL 43  PIC X(4)  TO WS-INSTR-DEPT
+                                             AUTO REQUIRED.
+           03  SCRN-INSTR-OFFICE.
+               05  LINE 6  COL 25  VALUE     'OFFICE: '.
+               05          COL 43  PIC X(11) TO WS-INSTR-OFFICE
+                                             AUTO REQUIRED.
+           03  SCRN-INSTR-PHONE.
+               05  LINE 7  COL 25  VALUE     'PHONE : '.
+               05          COL 43  PIC XXX   TO WS-INSTR-PHONE-1
+                                             AUTO REQUIRED.
+               05          COL 46            VALUE '-'.
+               05          COL 47  PIC XXX   TO WS-INSTR-PHONE-2
+                                             AUTO REQUIRED.
+               05          COL 50            VALUE '-'.
+               05          COL 51  PIC XXXX  TO WS-INSTR-PHONE-3
                                              AUTO REQUIRED.
            03  SCRN-SAVE.
-               05  LINE 6  COL 32  VALUE   'SAVE (Y/N)'.
+               05  LINE 9  COL 32  VALUE   'SAVE (Y/N)'.
                05          COL 30  PIC X    TO WS-SAVE.
        01  SCRN-WRITE-ERR.
            03  LINE 1  COL 30  VALUE 'INSTRUCTOR IS ALREADY EXIST'.
@@ -69,12 +119,18 @@
        01  SCRN-ANOTHER.
            03  LINE 3  COL 32  VALUE 'ADD ANOTHER? (Y/N)'.
            03          COL 30  PIC X TO WS-ANOTHER.
+       01  SCRN-ID-WARN.
+           03  LINE 11 COL 20  VALUE
+                               'WARNING: INSTRUCTOR ID COUNTER'.
+           03  LINE 12 COL 20  VALUE
+                               'NEARING ITS 9999 LIMIT - NOTIFY OPS'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN.
-       
+
            OPEN I-O INSTR-MASTER.
            OPEN I-O MST-CTRL-LIST.
+           OPEN EXTEND SYS-WARN-LOG.
            
            MOVE 5 TO WS-MST-REC-KEY.
            READ MST-CTRL-LIST
@@ -89,14 +145,20 @@
                    DISPLAY SCRN-DATA
                    
                    ACCEPT  SCRN-INSTR-NAME
-                   
+                   ACCEPT  SCRN-INSTR-DEPT
+                   ACCEPT  SCRN-INSTR-OFFICE
+                   ACCEPT  SCRN-INSTR-PHONE
+
                    DISPLAY SCRN-SAVE
                    ACCEPT  SCRN-SAVE
                    
                    IF SAVE
                        THEN
-                           MOVE WS-INSTR-ID   TO INSTR-ID
-                           MOVE WS-INSTR-NAME TO INSTR-NAME
+                           MOVE WS-INSTR-ID     TO INSTR-ID
+                           MOVE WS-INSTR-NAME   TO INSTR-NAME
+                           MOVE WS-INSTR-DEPT   TO INSTR-DEPT
+                           MOVE WS-INSTR-OFFICE TO INSTR-OFFICE
+                           MOVE WS-INSTR-PHONE  TO INSTR-PHONE
                            WRITE INSTR-REC
                                INVALID KEY
                                    DISPLAY BLNK-SCRN
@@ -107,6 +169,10 @@
                                    ADD 1 TO WS-INSTR-ID
                                    DISPLAY BLNK-SCRN
                                    DISPLAY SCRN-WRITE-SUC
+                                   IF WS-INSTR-ID >=
+                                           WS-ID-WARN-THRESHOLD
+                                       PERFORM 500-WARN-ID-LIMIT
+                                   END-IF
                                    DISPLAY SCRN-ANOTHER
                                    ACCEPT  SCRN-ANOTHER
                    ELSE 
@@ -119,10 +185,31 @@
            
            MOVE WS-INSTR-ID TO MST-INST-ID
            REWRITE MST-NEXT-INST.
-           
+
            CLOSE INSTR-MASTER.
            CLOSE MST-CTRL-LIST.
+           CLOSE SYS-WARN-LOG.
            EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       500-WARN-ID-LIMIT.
+           DISPLAY SCRN-ID-WARN.
+
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE SPACES TO WS-WARN-LN.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-WARN-DATE.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  INTO WS-WARN-TIME.
+           MOVE WS-INSTR-ID TO WS-WARN-ID.
+           MOVE WS-WARN-LN TO WARN-REC.
+           WRITE WARN-REC.
            
            
            
