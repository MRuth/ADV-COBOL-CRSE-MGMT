@@ -8,22 +8,53 @@
        PROGRAM-ID. MAIN-MENU.
       *----------------------------------------------------------------- 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-MASTER      ASSIGN        TO
+                                       '../FILES/OPERATOR-MASTER.DAT'
+                                       ORGANIZATION  IS INDEXED
+                                       ACCESS        IS RANDOM
+                                       RECORD KEY    IS OPER-ID
+                                       FILE STATUS   IS WS-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        FILE SECTION.
-      *----------------------------------------------------------------- 
+       COPY OPERATOR-MASTER-RECS.
+      *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        01  WS-VARS.
            03  WS-SEL                  PIC X.
            03  WS-EXIT                 PIC X   VALUE 'N'.
-      
+           03  WS-STAT                 PIC 99.
+           03  WS-SIGN-ON-TRIES        PIC 9   VALUE 0.
+           03  WS-SIGNED-ON            PIC X   VALUE 'N'.
+               88  SIGNED-ON                   VALUE 'Y'.
+           03  WS-OPER-ID              PIC X(8).
+           03  WS-OPER-PASSWORD        PIC X(8).
+           03  WS-OPER-ROLE            PIC X.
+               88  OPER-IS-ADMIN               VALUE 'A'.
+
        COPY WS-DATE-TIME.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01 CLEAR.
            03 BLANK SCREEN.
        COPY SCR-HEADER.
+       01  SCRN-SIGN-ON.
+           03  LINE 03 COL 35 VALUE "OPERATOR SIGN-ON".
+           03  LINE 05 COL 25 VALUE "OPERATOR ID : ".
+           03              COL 40 PIC X(8) TO WS-OPER-ID
+                                            AUTO REQUIRED.
+           03  LINE 06 COL 25 VALUE "PASSWORD    : ".
+           03              COL 40 PIC X(8) TO WS-OPER-PASSWORD
+                                            AUTO REQUIRED.
+       01  SCRN-SIGN-ON-ERR.
+           03  LINE 08 COL 25 VALUE "SIGN-ON NOT RECOGNIZED".
+       01  SCRN-SIGN-ON-FAIL.
+           03  LINE 08 COL 25 VALUE "TOO MANY FAILED SIGN-ON ATTEMPTS".
+       01  SCRN-ACCESS-DENIED.
+           03  LINE 17 COL 25 VALUE "ACCESS DENIED FOR YOUR ROLE".
        01 MAIN.
            03  MENU.
                05  LINE 03 COL 40 VALUE "MAIN MENU".
@@ -47,11 +78,13 @@
                05  LINE 07 COL 32 VALUE " 3) UPDATE STUDENT".
                05  LINE 08 COL 32 VALUE " 4) INQUIRE BY ID".
                05  LINE 08 COL 32 VALUE " 5) INQUIRE BY NAME".
-               05  LINE 09 COL 32 VALUE " 6) REGISTER CLASS". 
+               05  LINE 09 COL 32 VALUE " 6) REGISTER CLASS".
                05  LINE 10 COL 32 VALUE " 7) DROP CLASS".
-               05  LINE 11 COL 32 VALUE " R) RETURN TO MAIN MENU".
-               05  LINE 13 COL 37 VALUE "Selection".
-               05  LINE 13 COL 35 PIC X TO WS-SEL AUTO.
+               05  LINE 11 COL 32 VALUE " 8) POST GRADE".
+               05  LINE 12 COL 32 VALUE " 9) VIEW STUDENT SCHEDULE".
+               05  LINE 13 COL 32 VALUE " R) RETURN TO MAIN MENU".
+               05  LINE 15 COL 37 VALUE "Selection".
+               05  LINE 15 COL 35 PIC X TO WS-SEL AUTO.
        
        01 CRS-MENU.
           03  CRSMENU.
@@ -71,10 +104,11 @@
                05  LINE 06 COL 32 VALUE " 2) ADD TO SCHEDULE".
                05  LINE 07 COL 32 VALUE " 3) UPDATE WITHIN SCHEDULE".
                05  LINE 08 COL 32 VALUE " 4) SEARCH BY COURSE DEPT".
-               05  LINE 09 COL 32 VALUE " R) RETURN TO MAIN MENU".
-               05  LINE 11 COL 37 VALUE "Selection".
-               05  LINE 11 COL 35 PIC X TO WS-SEL AUTO.
-               
+               05  LINE 09 COL 32 VALUE " 5) CANCEL CLASS".
+               05  LINE 10 COL 32 VALUE " R) RETURN TO MAIN MENU".
+               05  LINE 12 COL 37 VALUE "Selection".
+               05  LINE 12 COL 35 PIC X TO WS-SEL AUTO.
+
        01 INST-MENU.
           03  INSTMENU.
                05  LINE 03 COL 37 VALUE "INSTRUCTOR MENU".
@@ -100,18 +134,26 @@
                05  LINE 03 COL 38 VALUE "ZIPCODE MENU".
                05  LINE 05 COL 32 VALUE " 1) SEARCH BY ZIP".
                05  LINE 06 COL 32 VALUE " 2) SEARCH BY CITY".
-               05  LINE 07 COL 32 VALUE " R) RETURN TO MAIN MENU".
-               05  LINE 09 COL 37 VALUE "Selection".
-               05  LINE 09 COL 35 PIC X TO WS-SEL AUTO.
+               05  LINE 07 COL 32 VALUE " 3) ADD ZIP".
+               05  LINE 08 COL 32 VALUE " 4) UPDATE ZIP".
+               05  LINE 09 COL 32 VALUE " R) RETURN TO MAIN MENU".
+               05  LINE 11 COL 37 VALUE "Selection".
+               05  LINE 11 COL 35 PIC X TO WS-SEL AUTO.
        01 RPT-MENU.
           03  RPTMENU.
                05  LINE 03 COL 39 VALUE "REPORT MENU".
                05  LINE 05 COL 32 VALUE " 1) COURSES BY INSTRUCTOR".
                05  LINE 06 COL 32 VALUE " 2) CLASS ROLL".
+               05  LINE 07 COL 32 VALUE " 3) BUILDING CAPACITY".
+               05  LINE 08 COL 32 VALUE " 4) ROOM AVAILABILITY".
+               05  LINE 09 COL 32 VALUE " 5) INSTRUCTOR TEACHING LOAD".
+               05  LINE 10 COL 32 VALUE " 6) STUDENT TRANSCRIPT".
+               05  LINE 11 COL 32 VALUE " 7) DEPARTMENT HEADCOUNT".
+               05  LINE 12 COL 32 VALUE " 8) ENROLLMENT HISTORY".
 
-               05  LINE 07 COL 32 VALUE " R) RETURN TO MAIN MENU".
-               05  LINE 09 COL 37 VALUE "Selection".
-               05  LINE 09 COL 35 PIC X TO WS-SEL AUTO.
+               05  LINE 13 COL 32 VALUE " R) RETURN TO MAIN MENU".
+               05  LINE 15 COL 37 VALUE "Selection".
+               05  LINE 15 COL 35 PIC X TO WS-SEL AUTO.
        01 DEB-MENU.
           03  DEBMENU.
                05  LINE 03 COL 39 VALUE "DEBUG MENU".
@@ -122,24 +164,59 @@
                05  LINE 09 COL 32 VALUE " 5) BUILD BUILDING".
                05  LINE 10 COL 32 VALUE " 6) BUILD ZIP".
                05  LINE 11 COL 32 VALUE " 7) BUILD MASTER CONTROL".
-               05  LINE 12 COL 32 VALUE " R) RETURN TO MAIN MENU".
-               05  LINE 14 COL 37 VALUE "Selection".
-               05  LINE 14 COL 35 PIC X TO WS-SEL AUTO.
+               05  LINE 12 COL 32 VALUE " 8) BUILD CRN CONTROL".
+               05  LINE 13 COL 32 VALUE " 9) ADD OPERATOR".
+               05  LINE 14 COL 32 VALUE " I) MAINTAIN INSTITUTION INFO".
+               05  LINE 15 COL 32 VALUE " W) BUILD WAITLIST".
+               05  LINE 16 COL 32 VALUE " R) RETURN TO MAIN MENU".
+               05  LINE 18 COL 37 VALUE "Selection".
+               05  LINE 18 COL 35 PIC X TO WS-SEL AUTO.
       *------------------------------R----------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
 
-           
+           PERFORM 050-SIGN-ON.
+
            PERFORM UNTIL WS-EXIT = "Y"
                DISPLAY CLEAR
                PERFORM 200-MAIN
            END-PERFORM.
-           
+
            STOP RUN.
                 
                    
         
                     
+       050-SIGN-ON.
+           OPEN I-O OPERATOR-MASTER.
+           PERFORM UNTIL SIGNED-ON OR WS-SIGN-ON-TRIES = 3
+               DISPLAY CLEAR
+               DISPLAY HEADER
+               DISPLAY SCRN-SIGN-ON
+               ACCEPT  SCRN-SIGN-ON
+               MOVE WS-OPER-ID TO OPER-ID
+               READ OPERATOR-MASTER
+                   INVALID KEY
+                       ADD 1 TO WS-SIGN-ON-TRIES
+                       DISPLAY SCRN-SIGN-ON-ERR
+                   NOT INVALID KEY
+                       IF OPER-PASSWORD = WS-OPER-PASSWORD
+                           MOVE 'Y'        TO WS-SIGNED-ON
+                           MOVE OPER-ROLE  TO WS-OPER-ROLE
+                       ELSE
+                           ADD 1 TO WS-SIGN-ON-TRIES
+                           DISPLAY SCRN-SIGN-ON-ERR
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE OPERATOR-MASTER.
+
+           IF NOT SIGNED-ON
+               DISPLAY CLEAR
+               DISPLAY SCRN-SIGN-ON-FAIL
+               STOP RUN
+           END-IF.
+
        200-MAIN.
            ACCEPT WS-DATE FROM DATE.
            ACCEPT WS-TIME FROM TIME.
@@ -149,11 +226,16 @@
                        WHEN '1' PERFORM 210-STUDENT
                        WHEN '2' PERFORM 220-COURSE
                        WHEN '3' PERFORM 230-SCHEDULE
-                       WHEN '4' PERFORM 240-INSTRUCTOR                      
+                       WHEN '4' PERFORM 240-INSTRUCTOR
                        WHEN '5' PERFORM 250-BUILDING
                        WHEN '6' PERFORM 260-ZIPCODE
                        WHEN '7' PERFORM 270-REPORTS
-                       WHEN '8' PERFORM 280-DEBUG
+                       WHEN '8'
+                           IF OPER-IS-ADMIN
+                               PERFORM 280-DEBUG
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                        WHEN 'X' MOVE 'Y' TO WS-EXIT
            END-EVALUATE.
                    
@@ -166,12 +248,24 @@
                    ACCEPT STU-MENU
                    EVALUATE WS-SEL
                        WHEN '1' CALL 'STUDENT-LIST'
-                       WHEN '2' CALL 'STUDENT-ADD'
-                       WHEN '3' CALL 'STUDENT-UPDATE'
+                       WHEN '2'
+                           IF OPER-IS-ADMIN
+                               CALL 'STUDENT-ADD'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
+                       WHEN '3'
+                           IF OPER-IS-ADMIN
+                               CALL 'STUDENT-UPDATE'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                        WHEN '4' CALL 'STUDENT-INQUIRY'
                        WHEN '5' CALL 'STUDENT-INQUIRY-NAME'
                        WHEN '6' CALL 'REGISTER-ADD'
                        WHEN '7' CALL 'REGISTER-DROP'
+                       WHEN '8' CALL 'GRADE-POST'
+                       WHEN '9' CALL 'STUDENT-SCHEDULE'
                    END-EVALUATE
               END-PERFORM.
            
@@ -182,13 +276,23 @@
            PERFORM UNTIL WS-SEL = "R"                                   
                DISPLAY HEADER, CRS-MENU                                 
                ACCEPT CRS-MENU                                          
-               EVALUATE WS-SEL                                          
+               EVALUATE WS-SEL
                        WHEN '1' CALL 'COURSE-LIST'
-                       WHEN '2' CALL 'COURSE-ADD'                       
-                       WHEN '3' CALL 'COURSE-UPDATE'                    
+                       WHEN '2'
+                           IF OPER-IS-ADMIN
+                               CALL 'COURSE-ADD'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
+                       WHEN '3'
+                           IF OPER-IS-ADMIN
+                               CALL 'COURSE-UPDATE'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                        WHEN '4' CALL 'COURSE-INQUIRY'
-                       
-               END-EVALUATE 
+
+               END-EVALUATE
            END-PERFORM.
                  
                  
@@ -200,9 +304,25 @@
                ACCEPT SCHED-MENU 
                EVALUATE WS-SEL
                        WHEN '1' CALL 'SCHEDULE-LIST'
-                       WHEN '2' CALL 'SCHEDULE-ADD'
-                       WHEN '3' CALL 'SCHEDULE-UPDATE'
+                       WHEN '2'
+                           IF OPER-IS-ADMIN
+                               CALL 'SCHEDULE-ADD'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
+                       WHEN '3'
+                           IF OPER-IS-ADMIN
+                               CALL 'SCHEDULE-UPDATE'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                        WHEN '4' CALL 'SCHEDULE-INQUIRY'
+                       WHEN '5'
+                           IF OPER-IS-ADMIN
+                               CALL 'SCHEDULE-CANCEL'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                END-EVALUATE
            END-PERFORM.
            
@@ -214,8 +334,18 @@
                ACCEPT INST-MENU
                EVALUATE WS-SEL
                        WHEN '1' CALL 'INSTRUCTOR-LIST'
-                       WHEN '2' CALL 'INSTRUCTOR-ADD'
-                       WHEN '3' CALL 'INSTRUCTOR-UPDATE'
+                       WHEN '2'
+                           IF OPER-IS-ADMIN
+                               CALL 'INSTRUCTOR-ADD'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
+                       WHEN '3'
+                           IF OPER-IS-ADMIN
+                               CALL 'INSTRUCTOR-UPDATE'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                        WHEN '4' CALL 'INSTRUCTOR-INQUIRY'
                END-EVALUATE
            END-PERFORM.    
@@ -228,8 +358,18 @@
                ACCEPT BLD-MENU
                EVALUATE WS-SEL
                        WHEN '1' CALL 'BUILDING-LIST'
-                       WHEN '2' CALL 'BUILDING-ADD'
-                       WHEN '3' CALL 'BUILDING-UPDATE'
+                       WHEN '2'
+                           IF OPER-IS-ADMIN
+                               CALL 'BUILDING-ADD'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
+                       WHEN '3'
+                           IF OPER-IS-ADMIN
+                               CALL 'BUILDING-UPDATE'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                        WHEN '4' CALL 'BUILDING-INQUIRY'
                END-EVALUATE
            END-PERFORM.
@@ -243,6 +383,18 @@
                EVALUATE WS-SEL
                        WHEN '1' CALL 'ZIPB-INQNUM'
                        WHEN '2' CALL 'ZIPC-INQCITY'
+                       WHEN '3'
+                           IF OPER-IS-ADMIN
+                               CALL 'ZIPE-ADDNUM'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
+                       WHEN '4'
+                           IF OPER-IS-ADMIN
+                               CALL 'ZIPF-UPDNUM'
+                           ELSE
+                               DISPLAY SCRN-ACCESS-DENIED
+                           END-IF
                END-EVALUATE
            END-PERFORM.
                  
@@ -255,6 +407,12 @@
                EVALUATE WS-SEL
                        WHEN '1' CALL 'REPORT-COURSE-BY-INST'
                        WHEN '2' CALL 'CLASS-ROLL'
+                       WHEN '3' CALL 'REPORT-BLD-CAPACITY'
+                       WHEN '4' CALL 'REPORT-ROOM-AVAIL'
+                       WHEN '5' CALL 'REPORT-INSTR-LOAD'
+                       WHEN '6' CALL 'TRANSCRIPT'
+                       WHEN '7' CALL 'REPORT-DEPT-HEADCOUNT'
+                       WHEN '8' CALL 'STUDENT-HISTORY'
                END-EVALUATE
            END-PERFORM.
                            
@@ -273,6 +431,10 @@
                        WHEN '5' CALL 'BUILDING-MASTER'
                        WHEN '6' CALL 'ZIPD-BLDISAM'
                        WHEN '7' CALL 'BUILD-MST-CTRL-LIST'
+                       WHEN '8' CALL 'BUILD-CRN-CTRL'
+                       WHEN '9' CALL 'OPERATOR-ADD'
+                       WHEN 'I' CALL 'INSTITUTION-UPDATE'
+                       WHEN 'W' CALL 'BUILD-WAITLIST-MASTER'
               END-EVALUATE
            END-PERFORM.         
        
