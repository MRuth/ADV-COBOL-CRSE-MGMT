@@ -42,9 +42,21 @@
            03  FILLER              PIC X(13) VALUE 'SCHEDULE ID'.
            03  FILLER              PIC X(10) VALUE 'COURSE ID'.
            03  FILLER              PIC X(21)  VALUE 'TIME        DAYS'.
-           03  FILLER              PIC X(12) VALUE 'BLD/ROOM'.
-           03  FILLER              PIC X(5) VALUE 'INST'.
-           03  FILLER              PIC X(5) VALUE 'SEATS'. 
+           03  FILLER              PIC X(14) VALUE 'BUILDING/ROOM'.
+           03  FILLER              PIC X(7) VALUE 'INST'.
+           03  FILLER              PIC X(5) VALUE 'SEATS'.
+       01  WS-DTL-LN.
+           03  WS-SCHEDULE-ID      PIC X(12).
+           03  FILLER              PIC X.
+           03  WS-COURSE-ID        PIC X(9).
+           03  FILLER              PIC X.
+           03  WS-TIMEDAY          PIC X(20).
+           03  FILLER              PIC X.
+           03  WS-BUILDING-ROOM    PIC X(11).
+           03  FILLER              PIC X(3).
+           03  WS-INSTRUCTOR-ID    PIC X(4).
+           03  FILLER              PIC X(3).
+           03  WS-OPEN-SEATS       PIC X(2).
 
        SCREEN SECTION.
        01  BLNK-SCREEN.
@@ -64,7 +76,13 @@
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                           DISPLAY IN-REC
+                           MOVE SCHEDULE-ID-I   TO WS-SCHEDULE-ID
+                           MOVE COURSE-ID-I     TO WS-COURSE-ID
+                           MOVE TIMEDAY-I       TO WS-TIMEDAY
+                           MOVE BUILDING-ID-I   TO WS-BUILDING-ROOM
+                           MOVE INSTRUCTOR-ID-I TO WS-INSTRUCTOR-ID
+                           MOVE OPEN-SEATS-I    TO WS-OPEN-SEATS
+                           DISPLAY WS-DTL-LN
                            DISPLAY WS-BLNK-LN
                            ADD 1 TO WS-COUNTER
                            IF WS-COUNTER = 10
