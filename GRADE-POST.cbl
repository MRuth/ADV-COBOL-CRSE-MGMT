@@ -0,0 +1,345 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRADE-POST.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT STU-MST      ASSIGN TO
+                               '../FILES/STUDENT-MASTER.DAT'
+                               ORGANIZATION    IS INDEXED
+                               ACCESS          IS RANDOM
+                               RECORD KEY      IS STU-ID
+                               ALTERNATE   KEY IS STU-NAME
+                               FILE STATUS     IS WS-STAT.
+           SELECT CRSE-MASTER  ASSIGN        TO
+                               '../FILES/COURSE-MASTER-SORT.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRSE-ID
+                               FILE STATUS   IS WS-STAT.
+           SELECT SCHE-MST     ASSIGN TO
+                               '../FILES/SCHEDULE-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS SCHEDULE-ID-O
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       COPY STU-MST-DEF.
+       FD  REG-MASTER.
+       01  REG-REC.
+           03  REG-KEY.
+               05  REG-STU-ID          PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE               PIC X.
+       FD  CRSE-MASTER.
+       01  CRSE-REC.
+           03  CRSE-ID        PIC X(9).
+           03  CRSE-NAME      PIC X(35).
+           03  CRSE-CREDIT    PIC X(4).
+           03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
+       FD  SCHE-MST.
+       01  SCHE-REC.
+           03  SCHEDULE-ID-O       PIC X(12).
+           03  FILLER              PIC X.
+           03  COURSE-ID-O         PIC X(9).
+           03  FILLER              PIC X.
+           03  TIMEDAY-O           PIC X(20).
+           03  FILLER              PIC X.
+           03  BUILDING-ID-O       PIC X(11).
+           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-O     PIC X(4).
+           03  FILLER              PIC X(3).
+           03  OPEN-SEATS-O        PIC X(2).
+       WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-SEL              PIC X.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-SAVE             PIC X   VALUE 'N'.
+               88  SAVE                    VALUE 'Y'.
+           03  WS-ANOTHER          PIC X   VALUE 'Y'.
+               88  ANOTHER                 VALUE 'N'.
+           03  WS-STU-NAME         PIC X(20).
+           03  WS-SPACE            PIC X VALUE SPACE.
+           03  WS-YEAR             PIC 9999.
+           03  WS-SEM              PIC 99.
+           03  WS-CRN              PIC 9999.
+           03  WS-CRSE-NAME        PIC X(39).
+           03  WS-GRADE            PIC X.
+               88  VALID-GRADE     VALUES 'A' 'B' 'C' 'D' 'F' 'I' 'W'
+                                          SPACE.
+           03  WS-GRADE-CHECK      PIC X.
+               88  GRADE-COUNTS    VALUES 'A' 'B' 'C' 'D'.
+               88  GRADE-ATTEMPTED VALUES 'A' 'B' 'C' 'D' 'F'.
+           03  WS-CREDIT-DIGIT     PIC 9.
+           03  WS-GRADE-PTS        PIC 9.
+           03  WS-CRD-EARNED       PIC 999.
+           03  WS-CRD-ATTEMPT      PIC 999.
+           03  WS-QUALITY-PTS      PIC 9(5)V9.
+       01  WS-DTL-LN.
+           03  WS-STU-ID               PIC 9(4).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 3  COL 32  VALUE 'POST GRADES'.
+       01  SCRN-DATA.
+           03  SCRN-STU-ID.
+               05  LINE 5  COL 25  VALUE   'STUDENT ID   : '.
+               05          COL 42  PIC 9(4) TO WS-STU-ID
+                                            AUTO REQUIRED.
+           03  SCRN-STU-NAME.
+               05  LINE 7  COL 25  VALUE   'STUDENT NAME : '.
+               05          COL 42  PIC X(20) FROM WS-STU-NAME.
+           03  SCRN-YEAR-SEM.
+               05  LINE 9  COL 15  VALUE   'YEAR: '.
+               05          COL 22  PIC ZZZ9 TO WS-YEAR
+                                            AUTO REQUIRED FULL.
+               05          COL 50  VALUE   'SEMESTER: '.
+               05          COL 61  PIC Z9   TO WS-SEM
+                                            AUTO REQUIRED.
+       01  SCRN-CRSE.
+           03  SCRN-CRSE-LN.
+               05  LINE 11  COL 25  VALUE   'CRN: '.
+               05           COL 30  PIC 9999 FROM WS-CRN.
+               05           COL 36  PIC X(39) FROM WS-CRSE-NAME.
+       01  SCRN-CUR-GRADE.
+           03  LINE 13  COL 25  VALUE 'CURRENT GRADE: '.
+           03           COL 40  PIC X FROM WS-GRADE.
+       01  SCRN-NEW-GRADE.
+           03  LINE 15  COL 25  VALUE 'ENTER GRADE (A,B,C,D,F,I,W) ' &
+                                       'OR BLANK TO SKIP: '.
+           03           COL 44  PIC X TO WS-GRADE
+                                        AUTO.
+       01  SCRN-BAD-GRADE.
+           03  LINE 17  COL 25  VALUE 'INVALID GRADE - NOT POSTED'.
+       01  SCRN-POSTED.
+           03  LINE 17  COL 25  VALUE 'GRADE POSTED'.
+       01  SCRN-ERR1.
+           03  LINE 5  COL 30  VALUE 'STUDENT CANNOT BE FOUND'.
+       01  SCRN-ERR2.
+           03  LINE 5  COL 30  VALUE 'STUDENT HAS NOT REGISTERED'.
+       01  SCRN-CONTINUE.
+           03  LINE 19 COL 25  VALUE 'CONTINUE? (Y/N)'.
+           03          COL 42  PIC X TO WS-ANOTHER
+                                        REQUIRED.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN I-O REG-MASTER.
+           OPEN I-O STU-MST.
+
+           PERFORM UNTIL ANOTHER
+           DISPLAY BLNK-SCRN
+           DISPLAY SCRN-TITLE
+           DISPLAY SCRN-STU-ID
+           ACCEPT  SCRN-STU-ID
+
+           MOVE WS-STU-ID TO STU-ID
+               READ STU-MST
+                   INVALID KEY
+                       DISPLAY BLNK-SCRN
+                       DISPLAY SCRN-ERR1
+                       DISPLAY SCRN-CONTINUE
+                       ACCEPT  SCRN-CONTINUE
+                   NOT INVALID KEY
+                       STRING
+                       STU-F-NAME DELIMITED BY SPACE
+                       WS-SPACE   DELIMITED BY SIZE
+                       STU-L-NAME DELIMITED BY SPACE
+                       INTO WS-STU-NAME
+                       DISPLAY SCRN-STU-NAME
+                       DISPLAY SCRN-YEAR-SEM
+                       ACCEPT  SCRN-YEAR-SEM
+                       PERFORM 100-POST-LOOP
+                       PERFORM 300-RECALC-GPA
+                       DISPLAY BLNK-SCRN
+                       DISPLAY SCRN-CONTINUE
+                       ACCEPT  SCRN-CONTINUE
+               END-READ
+           END-PERFORM.
+
+           CLOSE REG-MASTER.
+           CLOSE STU-MST.
+
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-POST-LOOP.
+           MOVE WS-STU-ID TO REG-STU-ID.
+           MOVE WS-YEAR   TO REG-YEAR.
+           MOVE WS-SEM    TO REG-SEM.
+           MOVE LOW-VALUES TO REG-CRN.
+           MOVE 'N' TO WS-EOF.
+           START REG-MASTER KEY IS NOT LESS THAN REG-KEY
+               INVALID KEY
+                   DISPLAY BLNK-SCRN
+                   DISPLAY SCRN-ERR2
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+
+           PERFORM UNTIL EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF  REG-STU-ID NOT = WS-STU-ID
+                           OR REG-YEAR NOT = WS-YEAR
+                           OR REG-SEM  NOT = WS-SEM
+                           THEN
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               MOVE REG-CRN   TO WS-CRN
+                               MOVE REG-GRADE TO WS-GRADE
+                               PERFORM 200-GET-CLASS-NAME
+                               DISPLAY SCRN-CRSE
+                               DISPLAY SCRN-CUR-GRADE
+                               DISPLAY SCRN-NEW-GRADE
+                               ACCEPT  SCRN-NEW-GRADE
+                               IF WS-GRADE = SPACE
+                                   CONTINUE
+                               ELSE
+                                   IF VALID-GRADE
+                                       THEN
+                                           MOVE WS-GRADE TO REG-GRADE
+                                           REWRITE REG-REC
+                                           DISPLAY SCRN-POSTED
+                                       ELSE
+                                           DISPLAY SCRN-BAD-GRADE
+                                   END-IF
+                               END-IF
+                   END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       200-GET-CLASS-NAME.
+           MOVE SPACES TO WS-CRSE-NAME
+
+           STRING WS-YEAR DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  WS-SEM DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  WS-CRN DELIMITED BY SIZE
+                  INTO SCHEDULE-ID-O.
+
+           OPEN INPUT SCHE-MST.
+           OPEN INPUT CRSE-MASTER.
+           READ SCHE-MST
+               INVALID KEY
+                   MOVE 'COURSE CAN NOT BE FOUND' TO WS-CRSE-NAME
+               NOT INVALID KEY
+                   MOVE COURSE-ID-O TO CRSE-ID
+                   READ CRSE-MASTER
+                       INVALID KEY
+                          CONTINUE
+                       NOT INVALID KEY
+                          STRING WS-CRN DELIMITED BY SIZE
+                                 WS-SPACE DELIMITED BY SIZE
+                                 CRSE-NAME DELIMITED BY SIZE
+                                 INTO WS-CRSE-NAME
+                   END-READ
+           END-READ
+
+           CLOSE SCHE-MST.
+           CLOSE CRSE-MASTER.
+      *-----------------------------------------------------------------
+       300-RECALC-GPA.
+           MOVE 0 TO WS-CRD-EARNED.
+           MOVE 0 TO WS-CRD-ATTEMPT.
+           MOVE 0 TO WS-QUALITY-PTS.
+
+           MOVE WS-STU-ID  TO REG-STU-ID.
+           MOVE LOW-VALUES TO REG-YEAR.
+           MOVE LOW-VALUES TO REG-SEM.
+           MOVE LOW-VALUES TO REG-CRN.
+           MOVE 'N' TO WS-EOF.
+           START REG-MASTER KEY IS NOT LESS THAN REG-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+
+           PERFORM UNTIL EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF REG-STU-ID NOT = WS-STU-ID
+                           THEN
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               PERFORM 310-ACCUM-GRADE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF WS-CRD-ATTEMPT > 0
+               COMPUTE STU-GPA ROUNDED =
+                   WS-QUALITY-PTS / WS-CRD-ATTEMPT
+           ELSE
+               MOVE 0 TO STU-GPA
+           END-IF.
+           MOVE WS-CRD-EARNED TO STU-CREDITS-EARNED.
+
+           REWRITE STU-REC.
+      *-----------------------------------------------------------------
+       310-ACCUM-GRADE.
+           MOVE 0 TO WS-CREDIT-DIGIT.
+
+           STRING REG-YEAR DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  REG-SEM  DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  REG-CRN  DELIMITED BY SIZE
+                  INTO SCHEDULE-ID-O.
+
+           OPEN INPUT SCHE-MST.
+           OPEN INPUT CRSE-MASTER.
+           READ SCHE-MST
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE COURSE-ID-O TO CRSE-ID
+                   READ CRSE-MASTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE CRSE-CREDIT(1:1) TO WS-CREDIT-DIGIT
+                   END-READ
+           END-READ.
+           CLOSE SCHE-MST.
+           CLOSE CRSE-MASTER.
+
+           MOVE REG-GRADE TO WS-GRADE-CHECK.
+           IF GRADE-COUNTS
+               ADD WS-CREDIT-DIGIT TO WS-CRD-EARNED
+           END-IF.
+           IF GRADE-ATTEMPTED
+               ADD WS-CREDIT-DIGIT TO WS-CRD-ATTEMPT
+               EVALUATE REG-GRADE
+                   WHEN 'A' MOVE 4 TO WS-GRADE-PTS
+                   WHEN 'B' MOVE 3 TO WS-GRADE-PTS
+                   WHEN 'C' MOVE 2 TO WS-GRADE-PTS
+                   WHEN 'D' MOVE 1 TO WS-GRADE-PTS
+                   WHEN OTHER MOVE 0 TO WS-GRADE-PTS
+               END-EVALUATE
+               COMPUTE WS-QUALITY-PTS = WS-QUALITY-PTS +
+                   (WS-CREDIT-DIGIT * WS-GRADE-PTS)
+           END-IF.
+      *-----------------------------------------------------------------
