@@ -40,44 +40,16 @@
        MOVE 72913 TO MST-UNIV-ADDR-ZIP.
        WRITE MST-UNIV-ADDR.
 
-       MOVE 3 TO WS-REC-KEY.
-       MOVE SPACES TO MST-NEXT-CRNS.
-       MOVE 0000 TO MST-NEXT-CRN-YR.
-       MOVE 00 TO MST-NEXT-CRN-SEM.
-       MOVE 0000 TO MST-NEXT-CRN-CRN.
-       WRITE MST-NEXT-CRNS.
-       
-       MOVE 4 TO WS-REC-KEY.
-       MOVE SPACES TO MST-NEXT-CRNS.
-       MOVE 0000 TO MST-NEXT-CRN-YR.
-       MOVE 00 TO MST-NEXT-CRN-SEM.
-       MOVE 0000 TO MST-NEXT-CRN-CRN.
-       WRITE MST-NEXT-CRNS.
-       
        MOVE 5 TO WS-REC-KEY.
        MOVE SPACES TO MST-NEXT-INST.
        MOVE 0000 TO MST-INST-ID.
        WRITE MST-NEXT-INST.
-       
+
        MOVE 6 TO WS-REC-KEY.
        MOVE SPACES TO MST-NEXT-STU.
        MOVE 0000 TO MST-STU-ID.
        WRITE MST-NEXT-STU.
-       
-       MOVE 7 TO WS-REC-KEY.
-       MOVE SPACES TO MST-NEXT-CRNS.
-       MOVE 0000 TO MST-NEXT-CRN-YR.
-       MOVE 00 TO MST-NEXT-CRN-SEM.
-       MOVE 0000 TO MST-NEXT-CRN-CRN.
-       WRITE MST-NEXT-CRNS.
-       
-       MOVE 8 TO WS-REC-KEY.
-       MOVE SPACES TO MST-NEXT-CRNS.
-       MOVE 0000 TO MST-NEXT-CRN-YR.
-       MOVE 00 TO MST-NEXT-CRN-SEM.
-       MOVE 0000 TO MST-NEXT-CRN-CRN.
-       WRITE MST-NEXT-CRNS.
-       
+
        CLOSE MST-CTRL-LIST.
        
        
