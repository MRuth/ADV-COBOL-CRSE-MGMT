@@ -0,0 +1,251 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCHEDULE-CANCEL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHE-MST     ASSIGN        TO
+                               '../FILES/SCHEDULE-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS SCHEDULE-ID-O
+                               FILE STATUS   IS WS-STAT.
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT CRSE-MASTER  ASSIGN        TO
+                               '../FILES/COURSE-MASTER-SORT.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRSE-ID
+                               FILE STATUS   IS WS-STAT.
+           SELECT REG-AUDIT-LOG ASSIGN      TO
+                               '../FILES/REGISTER-AUDIT.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  SCHE-MST.
+       01  SCHE-REC.
+           03  SCHEDULE-ID-O       PIC X(12).
+           03  FILLER              PIC X.
+           03  COURSE-ID-O         PIC X(9).
+           03  FILLER              PIC X.
+           03  TIMEDAY-O           PIC X(20).
+           03  FILLER              PIC X.
+           03  BUILDING-ID-O       PIC X(11).
+           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-O     PIC X(4).
+           03  SCHED-STATUS-O      PIC X.
+               88  SCHED-CANCELLED-O       VALUE 'C'.
+           03  FILLER              PIC XX.
+           03  OPEN-SEATS-O        PIC X(2).
+       FD  REG-MASTER.
+       01  REG-REC.
+           03  REG-KEY.
+               05  REG-STU-ID          PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE           PIC X.
+       FD  CRSE-MASTER.
+       01  CRSE-REC.
+           03  CRSE-ID        PIC X(9).
+           03  CRSE-NAME      PIC X(35).
+           03  CRSE-CREDIT    PIC X(4).
+           03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
+       FD  REG-AUDIT-LOG.
+       01  AUDIT-REC                   PIC X(80).
+       WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-SEL              PIC X.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-ANOTHER          PIC X   VALUE 'Y'.
+               88  ANOTHER                 VALUE 'N'.
+           03  WS-SPACE            PIC X VALUE SPACE.
+           03  WS-YEAR             PIC 9999.
+           03  WS-SEM              PIC 99.
+           03  WS-CRN              PIC 9999.
+           03  WS-CRSE-NAME        PIC X(35).
+           03  WS-TIMEDAY          PIC X(20).
+           03  WS-REMOVE-COUNT     PIC 999 VALUE 0.
+       01  WS-AUDIT-LN.
+           03  WS-AUDIT-DATE           PIC X(8).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-TIME           PIC X(8).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-ACTION         PIC X(4).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-STU-ID         PIC 9(4).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-YEAR           PIC 9999.
+           03  WS-AUDIT-SEM            PIC 99.
+           03  WS-AUDIT-CRN            PIC 9(4).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 3  COL 30  VALUE 'CANCEL SCHEDULED CLASS'.
+       01  SCRN-DATA.
+           03  SCRN-YEAR-SEM.
+               05  LINE 6  COL 15  VALUE   'YEAR: '.
+               05          COL 22  PIC ZZZ9 TO WS-YEAR
+                                            AUTO REQUIRED FULL.
+               05          COL 50  VALUE   'SEMESTER: '.
+               05          COL 61  PIC Z9   TO WS-SEM
+                                            AUTO REQUIRED.
+           03  SCRN-CRN.
+               05  LINE 8  COL 15  VALUE   'CRN:'.
+               05          COL 22  PIC 9999 TO WS-CRN
+                                             AUTO REQUIRED.
+       01  SCRN-CRSE.
+           03  LINE 10  COL 15  VALUE 'COURSE:'.
+           03           COL 23  PIC X(35) FROM WS-CRSE-NAME.
+           03  LINE 11  COL 15  VALUE 'TIME/DAY:'.
+           03           COL 25  PIC X(20) FROM WS-TIMEDAY.
+       01  SCRN-ERR1.
+           03  LINE 13  COL 15  VALUE 'THAT CRN WAS NOT FOUND'.
+       01  SCRN-ERR2.
+           03  LINE 13  COL 15  VALUE 'THAT CLASS IS ALREADY CANCELLED'.
+       01  SCRN-CONFIRM.
+           03  LINE 13  COL 15  VALUE 'CANCEL THIS CLASS? (Y/N)'.
+           03           COL 40  PIC X TO WS-SEL.
+       01  SCRN-CANCELLED.
+           03  LINE 15  COL 15  VALUE
+                               'CLASS CANCELLED. STUDENTS REMOVED:'.
+           03           COL 51  PIC ZZ9 FROM WS-REMOVE-COUNT.
+       01  SCRN-CONTINUE.
+           03  LINE 17 COL 15  VALUE 'CANCEL ANOTHER CLASS? (Y/N)'.
+           03          COL 44  PIC X TO WS-ANOTHER
+                                       REQUIRED.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN I-O SCHE-MST.
+           OPEN I-O REG-MASTER.
+           OPEN INPUT CRSE-MASTER.
+           OPEN EXTEND REG-AUDIT-LOG.
+
+           PERFORM UNTIL ANOTHER
+               DISPLAY BLNK-SCRN
+               DISPLAY SCRN-TITLE
+               DISPLAY SCRN-DATA
+               ACCEPT  SCRN-DATA
+               MOVE 0 TO WS-REMOVE-COUNT
+               PERFORM 100-FIND-CLASS
+               DISPLAY SCRN-CONTINUE
+               ACCEPT  SCRN-CONTINUE
+           END-PERFORM.
+
+           CLOSE SCHE-MST.
+           CLOSE REG-MASTER.
+           CLOSE CRSE-MASTER.
+           CLOSE REG-AUDIT-LOG.
+
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-FIND-CLASS.
+           STRING WS-YEAR DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  WS-SEM DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  WS-CRN DELIMITED BY SIZE
+                  INTO SCHEDULE-ID-O.
+
+           READ SCHE-MST
+               INVALID KEY
+                   DISPLAY SCRN-ERR1
+               NOT INVALID KEY
+                   IF SCHED-CANCELLED-O
+                       DISPLAY SCRN-ERR2
+                   ELSE
+                       PERFORM 150-SHOW-CLASS
+                       DISPLAY SCRN-CONFIRM
+                       ACCEPT  SCRN-CONFIRM
+                       IF WS-SEL = 'Y' OR WS-SEL = 'y'
+                           PERFORM 200-CANCEL-CLASS
+                       END-IF
+                   END-IF
+           END-READ.
+      *-----------------------------------------------------------------
+       150-SHOW-CLASS.
+           MOVE SPACES TO WS-CRSE-NAME.
+           MOVE TIMEDAY-O TO WS-TIMEDAY.
+           MOVE COURSE-ID-O TO CRSE-ID.
+           READ CRSE-MASTER
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CRSE-NAME TO WS-CRSE-NAME
+           END-READ.
+           DISPLAY SCRN-CRSE.
+      *-----------------------------------------------------------------
+       200-CANCEL-CLASS.
+           MOVE 'C' TO SCHED-STATUS-O.
+           REWRITE SCHE-REC.
+           PERFORM 300-REMOVE-REGISTRATIONS.
+           DISPLAY SCRN-CANCELLED.
+      *-----------------------------------------------------------------
+       300-REMOVE-REGISTRATIONS.
+           MOVE WS-YEAR TO REG-YEAR.
+           MOVE WS-SEM  TO REG-SEM.
+           MOVE WS-CRN  TO REG-CRN.
+           START REG-MASTER KEY IS NOT LESS THAN REG-CRN-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+               NOT INVALID KEY
+                   MOVE 'N' TO WS-EOF
+           END-START.
+
+           PERFORM UNTIL EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF  REG-YEAR NOT = WS-YEAR
+                           OR REG-SEM NOT = WS-SEM
+                           OR REG-CRN NOT = WS-CRN
+                           THEN
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               MOVE 'CNCL' TO WS-AUDIT-ACTION
+                               MOVE REG-STU-ID TO WS-AUDIT-STU-ID
+                               PERFORM 600-WRITE-AUDIT
+                               DELETE REG-MASTER RECORD
+                               ADD 1 TO WS-REMOVE-COUNT
+                   END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       600-WRITE-AUDIT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIME.
+           MOVE WS-YEAR   TO WS-AUDIT-YEAR.
+           MOVE WS-SEM    TO WS-AUDIT-SEM.
+           MOVE WS-CRN    TO WS-AUDIT-CRN.
+           MOVE WS-AUDIT-LN TO AUDIT-REC.
+           WRITE AUDIT-REC.
