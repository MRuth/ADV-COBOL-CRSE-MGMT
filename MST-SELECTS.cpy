@@ -6,10 +6,10 @@
                                FILE STATUS   IS WS-STAT.
 
 
-       SELECT SCHED-MST    ASSIGN        TO 
-                                       '../FILES/SCHEDULE-MST.DAT'
+       SELECT SCHED-MST    ASSIGN        TO
+                                       '../FILES/SCHEDULE-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS SCHEDULE-ID
                                FILE STATUS   IS WS-STAT.
                                
