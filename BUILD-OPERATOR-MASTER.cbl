@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUILD-OPERATOR-MASTER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT OPERATOR-MASTER      ASSIGN        TO
+                                       '../FILES/OPERATOR-MASTER.DAT'
+                                       ORGANIZATION  IS INDEXED
+                                       ACCESS        IS RANDOM
+                                       RECORD KEY    IS OPER-ID
+                                       FILE STATUS   IS WS-STAT.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       COPY OPERATOR-MASTER-RECS.
+
+
+       WORKING-STORAGE SECTION.
+       01  WS-STAT                     PIC XX.
+
+       PROCEDURE DIVISION.
+       000-MAIN.
+
+       OPEN OUTPUT OPERATOR-MASTER.
+
+       DISPLAY WS-STAT.
+
+       MOVE "ADMIN   " TO OPER-ID.
+       MOVE "ADMIN   " TO OPER-PASSWORD.
+       MOVE "A"        TO OPER-ROLE.
+       WRITE OPER-REC.
+
+       CLOSE OPERATOR-MASTER.
+
+
+       STOP RUN.
