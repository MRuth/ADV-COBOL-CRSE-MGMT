@@ -1,9 +1,9 @@
-	  ******************************************************************
-	  *PROGRAM :  STUDENT-INQUIRY-NAME                                 *
-	  *AUTHOR  : MONTANA RUTH                                          *
-	  *DATE    : Apr 23, 2015                                          *
-	  *ABSTRACT:                                                       *
-	  ****************************************************************** 
+      ******************************************************************
+      *PROGRAM :  STUDENT-INQUIRY-NAME                                 *
+      *AUTHOR  : MONTANA RUTH                                          *
+      *DATE    : Apr 23, 2015                                          *
+      *ABSTRACT:                                                       *
+      ****************************************************************** 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-INQUIRY-NAME.
        
@@ -30,6 +30,11 @@
        01  WS-STU-NAME.
            03  WS-STU-L-NAME       PIC X(15).
            03  WS-STU-F-NAME       PIC X(15).
+       01  WS-SRCH-SEL             PIC X.
+       01  WS-ZIP                  PIC X(5).
+       01  WS-STU-STATUS           PIC X.
+       01  WS-ID-LOW               PIC 9999.
+       01  WS-ID-HIGH              PIC 9999.
        01  WS-RESP                 PIC X.
            88  ANOTHER                         VALUE 'Y'.
            88  NOT-ANOTHER                     VALUE 'N'.
@@ -51,11 +56,30 @@
            03              COL 70  value 'PHONE'.
        01  SCRN-NAME.
            03  SCRN-STU-L-NAME.
-               05  LINE 05 COL 25              VALUE                        
-                                               'STUDENT L-NAME'.        
-               05          COL 43  PIC X(15)   TO WS-STU-L-NAME. 
+               05  LINE 05 COL 25              VALUE
+                                               'STUDENT L-NAME'.
+               05          COL 43  PIC X(15)   TO WS-STU-L-NAME.
        01  SCRN-LIST.
-           
+
+       01  SCRN-SRCH-TYPE.
+           03  LINE 05 COL 25              VALUE 'SEARCH BY:'.
+           03  LINE 07 COL 27              VALUE '1) LAST NAME'.
+           03  LINE 08 COL 27              VALUE '2) ZIP CODE'.
+           03  LINE 09 COL 27              VALUE '3) STATUS'.
+           03  LINE 10 COL 27              VALUE '4) ID RANGE'.
+           03  LINE 12 COL 27              VALUE 'SELECTION'.
+           03              COL 39  PIC X   TO WS-SRCH-SEL AUTO REQUIRED.
+       01  SCRN-ZIP.
+           03  LINE 05 COL 25              VALUE 'ZIP CODE'.
+           03              COL 43  PIC X(5)    TO WS-ZIP.
+       01  SCRN-STU-STATUS.
+           03  LINE 05 COL 25              VALUE 'STATUS (A/W/G/S)'.
+           03              COL 43  PIC X       TO WS-STU-STATUS.
+       01  SCRN-ID-RANGE.
+           03  LINE 05 COL 25              VALUE 'FROM ID'.
+           03              COL 43  PIC 9999    TO WS-ID-LOW.
+           03  LINE 06 COL 25              VALUE 'TO ID'.
+           03              COL 43  PIC 9999    TO WS-ID-HIGH.
        01  SCRN-ANOTHER.
            03      LINE 14 COL 35                  VALUE
                                        'PERFORM ANOTHER INQUIRY (Y/N)'.
@@ -65,20 +89,46 @@
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN INPUT STU-MST.
-           
+
            MOVE SPACES TO WS-RESP.
-           
+
            PERFORM UNTIL NOT-ANOTHER
                MOVE SPACES TO WS-RESP
                MOVE SPACES TO WS-STU-NAME
+               MOVE SPACES TO WS-ZIP
+               MOVE SPACES TO WS-STU-STATUS
+               MOVE ZEROS  TO WS-ID-LOW
+               MOVE ZEROS  TO WS-ID-HIGH
                MOVE SPACES TO WS-EOF
                MOVE SPACES TO WS-RESP-2
-               
+
                PERFORM 999-DISP-HEADERS
-               DISPLAY SCRN-NAME
-               ACCEPT  SCRN-STU-L-NAME
-               PERFORM 200-SEARCH-STUDENTS
-               
+               DISPLAY SCRN-SRCH-TYPE
+               ACCEPT  SCRN-SRCH-TYPE
+
+               EVALUATE WS-SRCH-SEL
+                   WHEN '2'
+                       PERFORM 999-DISP-HEADERS
+                       DISPLAY SCRN-ZIP
+                       ACCEPT  SCRN-ZIP
+                       PERFORM 220-SEARCH-BY-ZIP
+                   WHEN '3'
+                       PERFORM 999-DISP-HEADERS
+                       DISPLAY SCRN-STU-STATUS
+                       ACCEPT  SCRN-STU-STATUS
+                       PERFORM 230-SEARCH-BY-STATUS
+                   WHEN '4'
+                       PERFORM 999-DISP-HEADERS
+                       DISPLAY SCRN-ID-RANGE
+                       ACCEPT  SCRN-ID-RANGE
+                       PERFORM 240-SEARCH-BY-ID-RANGE
+                   WHEN OTHER
+                       PERFORM 999-DISP-HEADERS
+                       DISPLAY SCRN-NAME
+                       ACCEPT  SCRN-STU-L-NAME
+                       PERFORM 200-SEARCH-STUDENTS
+               END-EVALUATE
+
                IF NOT NO-CONTINUE THEN
                    DISPLAY SPACES
                    DISPLAY 'PRESS ENTER TO CONTINUE'
@@ -112,25 +162,94 @@
                AT END
                    MOVE 'Y' TO WS-EOF
                NOT AT END
-                   ADD 1 TO WS-CTR
-                   IF WS-CTR > 15 THEN
-                      DISPLAY SPACES
-                      DISPLAY 'PRESS ENTER TO CONTINUE OR X TO EXIT'
-                      ACCEPT WS-RESP-2
-                      PERFORM 999-DISP-HEADERS
-                      DISPLAY HEADER-3
-                      DISPLAY SPACES
-                      DISPLAY SPACES
-                      MOVE 1 TO WS-CTR                                 
+                   PERFORM 400-DISPLAY-STUDENT-LINE
+           END-READ.
+
+       220-SEARCH-BY-ZIP.
+           MOVE LOW-VALUES TO STU-ID.
+           START STU-MST KEY NOT LESS THAN STU-ID
+               NOT INVALID KEY
+                   MOVE 1 TO WS-CTR
+                   PERFORM 999-DISP-HEADERS
+                   DISPLAY HEADER-3
+                   DISPLAY SPACES
+                   DISPLAY SPACES
+                   PERFORM 320-SCAN-BY-ZIP UNTIL EOF OR NO-CONTINUE
+           END-START.
+
+       320-SCAN-BY-ZIP.
+           READ STU-MST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF STU-ZIP = WS-ZIP
+                       PERFORM 400-DISPLAY-STUDENT-LINE
                    END-IF
-               IF NOT NO-CONTINUE THEN                                  
-                   DISPLAY STU-ID, " ", STU-L-NAME, " ", STU-F-NAME," ",
-                   STU-STREET, " ", STU-ZIP, " ", STU-PHONE
-               END-IF
            END-READ.
-           
-           
-       
+
+       230-SEARCH-BY-STATUS.
+           MOVE LOW-VALUES TO STU-ID.
+           START STU-MST KEY NOT LESS THAN STU-ID
+               NOT INVALID KEY
+                   MOVE 1 TO WS-CTR
+                   PERFORM 999-DISP-HEADERS
+                   DISPLAY HEADER-3
+                   DISPLAY SPACES
+                   DISPLAY SPACES
+                   PERFORM 330-SCAN-BY-STATUS UNTIL EOF OR NO-CONTINUE
+           END-START.
+
+       330-SCAN-BY-STATUS.
+           READ STU-MST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF STU-STATUS = WS-STU-STATUS
+                       PERFORM 400-DISPLAY-STUDENT-LINE
+                   END-IF
+           END-READ.
+
+       240-SEARCH-BY-ID-RANGE.
+           MOVE WS-ID-LOW TO STU-ID.
+           START STU-MST KEY NOT LESS THAN STU-ID
+               NOT INVALID KEY
+                   MOVE 1 TO WS-CTR
+                   PERFORM 999-DISP-HEADERS
+                   DISPLAY HEADER-3
+                   DISPLAY SPACES
+                   DISPLAY SPACES
+                   PERFORM 340-SCAN-BY-ID-RANGE UNTIL EOF OR NO-CONTINUE
+           END-START.
+
+       340-SCAN-BY-ID-RANGE.
+           READ STU-MST NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF
+               NOT AT END
+                   IF STU-ID > WS-ID-HIGH
+                       MOVE 'Y' TO WS-EOF
+                   ELSE
+                       PERFORM 400-DISPLAY-STUDENT-LINE
+                   END-IF
+           END-READ.
+
+       400-DISPLAY-STUDENT-LINE.
+           ADD 1 TO WS-CTR.
+           IF WS-CTR > 15 THEN
+              DISPLAY SPACES
+              DISPLAY 'PRESS ENTER TO CONTINUE OR X TO EXIT'
+              ACCEPT WS-RESP-2
+              PERFORM 999-DISP-HEADERS
+              DISPLAY HEADER-3
+              DISPLAY SPACES
+              DISPLAY SPACES
+              MOVE 1 TO WS-CTR
+           END-IF.
+           IF NOT NO-CONTINUE THEN
+               DISPLAY STU-ID, " ", STU-L-NAME, " ", STU-F-NAME," ",
+               STU-STREET, " ", STU-ZIP, " ", STU-PHONE
+           END-IF.
+
        999-DISP-HEADERS.
            ACCEPT WS-DATE FROM DATE.
            ACCEPT WS-TIME FROM TIME.
