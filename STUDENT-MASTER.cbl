@@ -3,39 +3,52 @@
       *AUTHOR  : MONTANA RUTH                                          *
       *DATE    :    Feb 26, 2015                                       *
       *ABSTRACT:                                                       *
-      ******************************************************************
+      ******************************************************************
         
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. STU-BUILDER.
-       
+       PROGRAM-ID. STUDENT-MASTER.
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-       
-       SELECT IN-FILE ASSIGN TO '../FILES/STUDENT-STARTER.TXT'
+
+       SELECT EXTRACT-LIST ASSIGN TO
+                           '../FILES/STUDENT-EXTRACT-LIST.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+       SELECT IN-FILE ASSIGN DYNAMIC WS-IN-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        SELECT STU-MST ASSIGN TO'../FILES/STUDENT-MASTER.DAT'
            ORGANIZATION IS INDEXED
            ACCESS IS SEQUENTIAL
            RECORD KEY IS STU-ID.
            
-       SELECT MST-CTRL-LIST    ASSIGN TO 
+       SELECT MST-CTRL-LIST    ASSIGN TO
                                        "../Files/MST-CTRL-LST.DAT"
                                        ORGANIZATION IS RELATIVE
                                        ACCESS IS RANDOM
                                        RELATIVE KEY IS WS-MST-REC-KEY
                                        FILE STATUS IS WS-MST-STAT.
-           
+
+       SELECT CKPT-FILE ASSIGN TO
+                                       '../FILES/STUDENT-MST-CKPT.TXT'
+                                       ORGANIZATION IS LINE SEQUENTIAL
+                                       FILE STATUS IS WS-CKPT-STAT.
+
        SELECT SORT-WORK ASSIGN TO 'SORTWORK.TXT'.
-       
+
        DATA DIVISION.
-       
+
        FILE SECTION.
-       
+
        COPY MST-CTRL-LIST-RECS.
+       COPY CKPT-FILE-RECS.
        COPY STU-MST-DEF.
-       
+
+       FD  EXTRACT-LIST.
+           01  EXTRACT-LIST-REC    PIC X(80).
+
        FD  IN-FILE.
            01  IN-REC.
                03  IN-NAME.
@@ -48,7 +61,7 @@
                    05  IN-ZIP          PIC XXXXX.
                03 IN-PHONE             PIC X(10).
                03 FILLER               PIC X(21).
-       
+
        SD  SORT-WORK.
            01  SRT-REC.
                03  SRT-NAME.
@@ -60,7 +73,8 @@
                03  SRT-PHONE           PIC X(10).
                
        WORKING-STORAGE SECTION.
-       
+       COPY WS-DATE-TIME.
+
            01  WS-EOF                  PIC X       VALUE 'N'.
                88  EOF                             VALUE 'Y'.
            01  WS-STATUS               PIC X       VALUE 'A'.
@@ -69,7 +83,26 @@
            01  WS-MST-REC-KEY          PIC 9999.
            01  WS-MST-STAT             PIC XX.
            01  WS-DSP-CTR              PIC 99      VALUE 0.
-       
+           01  WS-CKPT-STAT            PIC XX.
+           01  WS-CKPT-COUNT           PIC 9(6)    VALUE 0.
+           01  WS-IN-COUNT             PIC 9(6)    VALUE 0.
+           01  WS-OUT-COUNT            PIC 9(6)    VALUE 0.
+           01  WS-IN-FILENAME          PIC X(80).
+           01  WS-FILE-COUNT           PIC 99      VALUE 0.
+           01  WS-LIST-EOF             PIC X       VALUE 'N'.
+               88  LIST-EOF                        VALUE 'Y'.
+           01  WS-RUN-SUMMARY.
+               03  WS-START-SECS       PIC 9(5).
+               03  WS-END-SECS         PIC 9(5).
+               03  WS-START-DATE-DISP  PIC X(8).
+               03  WS-START-TIME-DISP  PIC X(8).
+               03  WS-END-DATE-DISP    PIC X(8).
+               03  WS-END-TIME-DISP    PIC X(8).
+               03  WS-ELAPSED-SECS     PIC S9(6).
+               03  WS-ELAPSED-HH       PIC 99.
+               03  WS-ELAPSED-MM       PIC 99.
+               03  WS-ELAPSED-SS       PIC 99.
+
        SCREEN SECTION.
            01  CLEAR.
                03  BLANK SCREEN.
@@ -77,8 +110,10 @@
        PROCEDURE DIVISION.
        
        000-MAIN.
-           
-           OPEN INPUT IN-FILE.
+           PERFORM 900-START-SUMMARY.
+           PERFORM 800-CHECK-CKPT.
+           PERFORM 810-START-CKPT.
+
            OPEN OUTPUT STU-MST.
            OPEN I-O MST-CTRL-LIST.
            
@@ -97,18 +132,39 @@
            MOVE WS-CURR-ID TO MST-STU-ID.
            REWRITE MST-NEXT-STU.
            
-           CLOSE IN-FILE,
-               STU-MST
+           CLOSE STU-MST,
                MST-CTRL-LIST.
-               
+
+           PERFORM 820-FINISH-CKPT.
+           PERFORM 900-PRINT-SUMMARY.
+
            DISPLAY SPACES.
            DISPLAY "PRESS ENTER TO EXIT" WITH NO ADVANCING.
            ACCEPT WS-RSP.
            EXIT PROGRAM.
-           
+
        100-FILE-IN.
+           OPEN INPUT EXTRACT-LIST.
+           PERFORM UNTIL LIST-EOF
+               READ EXTRACT-LIST
+                   AT END
+                       MOVE 'Y' TO WS-LIST-EOF
+                   NOT AT END
+                       IF EXTRACT-LIST-REC NOT = SPACES
+                           MOVE FUNCTION TRIM(EXTRACT-LIST-REC)
+                               TO WS-IN-FILENAME
+                           ADD 1 TO WS-FILE-COUNT
+                           PERFORM 110-READ-ONE-EXTRACT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EXTRACT-LIST.
+
+       110-READ-ONE-EXTRACT.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT IN-FILE.
            PERFORM UNTIL EOF
-               READ IN-FILE 
+               READ IN-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
@@ -116,10 +172,12 @@
                        MOVE IN-STREET  TO SRT-STREET
                        MOVE IN-ZIP     TO SRT-ZIP
                        MOVE IN-PHONE   TO SRT-PHONE
+                       ADD 1 TO WS-IN-COUNT
                        RELEASE SRT-REC
                END-READ
            END-PERFORM.
-           
+           CLOSE IN-FILE.
+
        200-FILE-OUT.
            MOVE 'N' TO WS-EOF.
            PERFORM UNTIL EOF
@@ -133,12 +191,92 @@
                        MOVE SRT-ZIP    TO STU-ZIP
                        MOVE SRT-PHONE  TO STU-PHONE
                        MOVE WS-STATUS  TO STU-STATUS
+                       MOVE ZERO       TO STU-GPA
+                                          STU-CREDITS-EARNED
                        ADD 1           TO WS-CURR-ID
                        WRITE STU-REC
+                       ADD 1           TO WS-OUT-COUNT
+                       ADD 1           TO WS-CKPT-COUNT
+                       IF FUNCTION MOD(WS-CKPT-COUNT, 10) = 0
+                           PERFORM 830-UPDATE-CKPT
+                       END-IF
                        PERFORM 300-DISPLAY
                END-RETURN
            END-PERFORM.
-           
+      *-----------------------------------------------------------------
+       800-CHECK-CKPT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STAT = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           DISPLAY 'WARNING - PREVIOUS REBUILD DID NOT '
+                               'COMPLETE'
+                           DISPLAY 'LAST CHECKPOINT: ' CKPT-COUNT
+                               ' RECORDS ON ' CKPT-DATE ' AT ' CKPT-TIME
+                           DISPLAY 'REBUILD WILL START OVER FROM THE '
+                               'BEGINNING'
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       810-START-CKPT.
+           MOVE 0 TO WS-CKPT-COUNT.
+           MOVE 'STUDENT-MASTER' TO CKPT-PGM.
+           MOVE 'I' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       820-FINISH-CKPT.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       830-UPDATE-CKPT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
        300-DISPLAY.
            ADD 1 TO WS-DSP-CTR.
        
@@ -149,6 +287,65 @@
                DISPLAY CLEAR
                MOVE 1 TO WS-DSP-CTR.
                
-           DISPLAY STU-ID, " ", STU-NAME, " ", 
-                           STU-STATUS
-      
\ No newline at end of file
+           DISPLAY STU-ID, " ", STU-NAME, " ",
+                           STU-STATUS.
+      *-----------------------------------------------------------------
+       900-START-SUMMARY.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-START-DATE-DISP
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-START-TIME-DISP
+           END-STRING.
+           COMPUTE WS-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+      *-----------------------------------------------------------------
+       900-PRINT-SUMMARY.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-END-DATE-DISP
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-END-TIME-DISP
+           END-STRING.
+           COMPUTE WS-END-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECS / 60) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+               - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60).
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'STUDENT-MASTER REBUILD - JOB SUMMARY'.
+           DISPLAY 'STARTED  : ' WS-START-DATE-DISP ' '
+               WS-START-TIME-DISP.
+           DISPLAY 'FINISHED : ' WS-END-DATE-DISP ' ' WS-END-TIME-DISP.
+           DISPLAY 'ELAPSED  : ' WS-ELAPSED-HH '-' WS-ELAPSED-MM '-'
+               WS-ELAPSED-SS ' (HH-MM-SS)'.
+           DISPLAY 'EXTRACT FILES MERGED : ' WS-FILE-COUNT.
+           DISPLAY 'RECORDS READ    : ' WS-IN-COUNT.
+           DISPLAY 'RECORDS WRITTEN : ' WS-OUT-COUNT.
+           DISPLAY '-------------------------------------------------'.
