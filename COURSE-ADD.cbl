@@ -1,6 +1,6 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID COURSE-ADD.
+       PROGRAM-ID. COURSE-ADD.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -21,6 +21,7 @@
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -31,12 +32,19 @@
                88  SAVE                    VALUE 'Y'.
            03  WS-ANOTHER          PIC X   VALUE 'Y'.
                88  ANOTHER                 VALUE 'N'.
-           03  WS-VALIDATE         PIC X.     
+           03  WS-VALIDATE         PIC X.
+           03  WS-STAT-OK          PIC X   VALUE 'N'.
+               88  STAT-OK                 VALUE 'Y'.
+           03  WS-CREDIT-OK        PIC X   VALUE 'N'.
+               88  CREDIT-OK               VALUE 'Y'.
        01  WS-DTL-LN.
            03  WS-COURSE-ID        PIC X(9).
            03  WS-COURSE-NAME      PIC X(35).
-           03  WS-COURSE-CREDIT    PIC X(4).
+           03  WS-COURSE-CREDIT.
+               05  WS-CREDIT-CHECK     PIC 9.
+               05  FILLER              PIC XXX.
            03  WS-COURSE-STAT      PIC X.
+           03  WS-COURSE-PREREQ    PIC X(9).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -54,11 +62,23 @@
                                              AUTO REQUIRED.
            03  SCRN-CRSE-CREDIT.
                05  LINE 5  COL 25  VALUE   'COURSE CREDIT'.
-               05          COL 39  PIC X(4) TO WS-COURSE-CREDIT 
+               05          COL 39  PIC X(4) TO WS-COURSE-CREDIT
                                             AUTO REQUIRED.
+           03  SCRN-CRSE-STAT.
+               05  LINE 6  COL 25  VALUE   'STATUS (A/I/C)'.
+               05          COL 39  PIC X   TO WS-COURSE-STAT
+                                            AUTO REQUIRED.
+           03  SCRN-CRSE-PREREQ.
+               05  LINE 7  COL 25  VALUE   'PREREQUISITE (BLANK-NONE)'.
+               05          COL 52  PIC X(9) TO WS-COURSE-PREREQ
+                                            AUTO.
            03  SCRN-SAVE.
-               05  LINE 7  COL 32  VALUE   'SAVE (Y/N)'.
+               05  LINE 8  COL 32  VALUE   'SAVE (Y/N)'.
                05          COL 30  PIC X     TO WS-SAVE.
+       01  SCRN-STAT-ERR.
+           03  LINE 6  COL 45  VALUE 'INVALID - USE A, I, OR C'.
+       01  SCRN-CREDIT-ERR.
+           03  LINE 5  COL 45  VALUE 'INVALID - MUST BE NUMERIC 1-9'.
        01  SCRN-WRITE-ERR.
            03  LINE 1  COL 30  VALUE 'COURSE IS ALREADY EXIST'.
        01  SCRN-WRITE-SUC.
@@ -82,17 +102,20 @@
                    
                    ACCEPT  SCRN-CRSE-ID
                    ACCEPT  SCRN-CRSE-NAME
-                   ACCEPT  SCRN-CRSE-CREDIT
-                   
+                   PERFORM 110-GET-CREDIT
+                   PERFORM 100-GET-STATUS
+                   ACCEPT  SCRN-CRSE-PREREQ
+
                    DISPLAY SCRN-SAVE
                    ACCEPT  SCRN-SAVE
-                   
+
                    IF SAVE
                        THEN
                            MOVE WS-COURSE-ID TO CRSE-ID
                            MOVE WS-COURSE-NAME TO CRSE-NAME
                            MOVE WS-COURSE-CREDIT TO CRSE-CREDIT
-                           MOVE 'A' TO CRSE-STAT
+                           MOVE WS-COURSE-STAT TO CRSE-STAT
+                           MOVE WS-COURSE-PREREQ TO CRSE-PREREQ
                            WRITE CRSE-REC
                                INVALID KEY
                                    DISPLAY BLNK-SCRN
@@ -113,6 +136,34 @@
            END-PERFORM.
            
            CLOSE CRSE-MASTER.
-           
+
            EXIT PROGRAM.
-           
\ No newline at end of file
+      *-----------------------------------------------------------------
+       100-GET-STATUS.
+           MOVE 'N' TO WS-STAT-OK.
+           PERFORM UNTIL STAT-OK
+               DISPLAY SCRN-CRSE-STAT
+               ACCEPT  SCRN-CRSE-STAT
+               MOVE FUNCTION UPPER-CASE(WS-COURSE-STAT) TO
+                   WS-COURSE-STAT
+               EVALUATE WS-COURSE-STAT
+                   WHEN 'A'
+                   WHEN 'I'
+                   WHEN 'C'
+                       MOVE 'Y' TO WS-STAT-OK
+                   WHEN OTHER
+                       DISPLAY SCRN-STAT-ERR
+               END-EVALUATE
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       110-GET-CREDIT.
+           MOVE 'N' TO WS-CREDIT-OK.
+           PERFORM UNTIL CREDIT-OK
+               DISPLAY SCRN-CRSE-CREDIT
+               ACCEPT  SCRN-CRSE-CREDIT
+               IF WS-CREDIT-CHECK IS NUMERIC AND WS-CREDIT-CHECK > 0
+                   MOVE 'Y' TO WS-CREDIT-OK
+               ELSE
+                   DISPLAY SCRN-CREDIT-ERR
+               END-IF
+           END-PERFORM.
