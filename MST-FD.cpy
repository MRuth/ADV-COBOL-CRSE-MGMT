@@ -4,6 +4,7 @@
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
       
        FD  SCHED-MST.
        01  SCHED-REC.
@@ -16,7 +17,9 @@
            03  BUILDING-ID         PIC X(11).
            03  FILLER              PIC X.
            03  INSTRUCTOR-ID       PIC X(4).
-           03  FILLER              PIC X(3).
+           03  SCHED-STATUS        PIC X.
+               88  SCHED-CANCELLED         VALUE 'C'.
+           03  FILLER              PIC XX.
            03  OPEN-SEATS          PIC X(2).
 
        FD  MST-CTRL-LIST.
@@ -36,35 +39,49 @@
        01  MST-NEXT-STU.
            03  MST-STU-ID                  PIC 9(4).
            03  FILLER                      PIC X(76)       VALUE SPACES.
-       FD  BLD-MASTER.    
-       1  BLD-REC.
-           03  BLD-BUILDING-ROOM   PIC X(12).
+       FD  BLD-MASTER.
+       01  BLD-REC.
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
            03  BLD-MAX-SEAT        PIC 99.
-           
+           03  BLD-ROOM-TYPE       PIC X(4).
+
        FD  INST-MASTER.
        01  INST-REC.
            03  INST-ID    PIC 9999.
            03  INST-NAME  PIC X(22).
+           03  INST-DEPT    PIC X(4).
+           03  INST-OFFICE  PIC X(11).
+           03  INST-PHONE.
+               05  INST-PHONE-1  PIC XXX.
+               05  INST-PHONE-2  PIC XXX.
+               05  INST-PHONE-3  PIC XXXX.
        FD  REG-MASTER.
        01  REG-REC.
            03  REG-KEY.
                05  REG-STU-ID          PIC 9(4).
-               05  REG-YEAR            PIC 9999.
-               05  REG-SEM             PIC 99.
-           03  FIRST-CRN           PIC 9(4).
-           03  SECOND-CRN          PIC 9(4).
-           03  THIRD-CRN           PIC 9(4).
-           03  FOURTH-CRN          PIC 9(4).
-           03  FIFTH-CRN           PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE           PIC X.
        
        FD  STU-MST.
            01  STU-REC.
-               03  STU-ID           PIC 9999.
+               03  STU-ID                  PIC 9999.
                03  STU-NAME.
-                   05  STU-L-NAME       PIC X(15).
-                   05  STU-F-NAME       PIC X(15).
+                   05  STU-L-NAME          PIC X(15).
+                   05  STU-F-NAME          PIC X(15).
                03  STU-ADDR.
-                   05  STU-STREET       PIC X(25).
-                   05  STU-ZIP          PIC XXXXX.
-               03  STU-PHONE            PIC X(10).
-               03  STU-STATUS           PIC X.
\ No newline at end of file
+                   05  STU-STREET          PIC X(25).
+                   05  STU-ZIP             PIC XXXXX.
+               03  STU-PHONE.
+                   05  STU-PHONE-1         PIC XXX.
+                   05  STU-PHONE-2         PIC XXX.
+                   05  STU-PHONE-3         PIC XXXX.
+               03  STU-STATUS              PIC X.
+               03  STU-GPA                 PIC 9V99.
+               03  STU-CREDITS-EARNED      PIC 999.
+               03  STU-EMAIL               PIC X(30).
\ No newline at end of file
