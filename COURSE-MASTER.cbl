@@ -14,10 +14,15 @@
                                ACCESS        IS SEQUENTIAL
                                RECORD KEY    IS O-COURSE-ID
                                FILE STATUS   IS WS-STAT.
+           SELECT CKPT-FILE    ASSIGN        TO
+                                       '../FILES/COURSE-MASTER-CKPT.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-CKPT-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
+       COPY CKPT-FILE-RECS.
        FD  IN-FILE.
        01  IN-REC.
            03  COURSE-ID           PIC X(9).
@@ -27,65 +32,66 @@
            03  COURSE-CREDIT       PIC X(4).
            03  FILLER              PIC XX VALUE SPACES.
            03  COURSE-STAT         PIC X.
+           03  FILLER              PIC XX VALUE SPACES.
+           03  COURSE-PREREQ       PIC X(9).
        SD  SORT-WORK.
        01  SORT-REC.
            03  S-COURSE-ID           PIC X(9).
            03  S-COURSE-NAME         PIC X(35).
            03  S-COURSE-CREDIT       PIC X(4).
            03  S-COURSE-STAT         PIC X.
+           03  S-COURSE-PREREQ       PIC X(9).
        FD  OUT-FILE.
        01  OUT-REC.
            03  O-COURSE-ID        PIC X(9).
            03  O-COURSE-NAME      PIC X(35).
            03  O-COURSE-CREDIT    PIC X(4).
            03  O-COURSE-STAT      PIC X.
+           03  O-COURSE-PREREQ    PIC X(9).
        WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
            03  WS-STAT             PIC 99.
            03  WS-EOF              PIC X   VALUE 'N'.
                88  EOF                     VALUE 'Y'.
-       01  WS-DTL-LN.
-           03  WS-COURSE-ID        PIC X(9).
-           03  FILLER              PIC XX.
-           03  WS-COURSE-NAME      PIC X(35).
-           03  FILLER              PIC XX.
-           03  WS-COURSE-CREDIT    PIC X(4).
-           03  FILLER              PIC XX.
-           03  WS-COURSE-STAT      PIC X.
+           03  WS-CKPT-STAT        PIC XX.
+           03  WS-CKPT-COUNT       PIC 9(6) VALUE 0.
+           03  WS-IN-COUNT         PIC 9(6) VALUE 0.
+       01  WS-RUN-SUMMARY.
+           03  WS-START-SECS       PIC 9(5).
+           03  WS-END-SECS         PIC 9(5).
+           03  WS-START-DATE-DISP  PIC X(8).
+           03  WS-START-TIME-DISP  PIC X(8).
+           03  WS-END-DATE-DISP    PIC X(8).
+           03  WS-END-TIME-DISP    PIC X(8).
+           03  WS-ELAPSED-SECS     PIC S9(6).
+           03  WS-ELAPSED-HH       PIC 99.
+           03  WS-ELAPSED-MM       PIC 99.
+           03  WS-ELAPSED-SS       PIC 99.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 800-CHECK-CKPT.
+           PERFORM 810-START-CKPT.
+
            OPEN INPUT IN-FILE.
            OPEN OUTPUT OUT-FILE.
-           
+
            SORT SORT-WORK
                 ON ASCENDING KEY S-COURSE-ID
                 INPUT  PROCEDURE 100-FILE-IN
                 OUTPUT PROCEDURE 200-FILE-OUT.
            DISPLAY "PROGRAM TERMINATED".
            DISPLAY "PRESS ENTER TO CLOSE".
-           
+
            CLOSE IN-FILE.
            CLOSE OUT-FILE.
-           
-      *     OPEN INPUT OUT-FILE.
-           
-      *     MOVE 'N' TO WS-EOF.
-      *     PERFORM UNTIL EOF
-      *         READ OUT-FILE 
-      *             AT END
-      *                 MOVE 'Y' TO WS-EOF
-      *             NOT AT END
-      *                 MOVE O-COURSE-ID     TO WS-COURSE-ID
-      *                 MOVE O-COURSE-NAME   TO WS-COURSE-NAME
-      *                 MOVE O-COURSE-CREDIT TO WS-COURSE-CREDIT
-      *                 MOVE O-COURSE-STAT   TO WS-COURSE-STAT
-      *                 DISPLAY WS-DTL-LN
-      *         END-READ
-      *     END-PERFORM.
-      *     CLOSE OUT-FILE.
-           
+
+           PERFORM 820-FINISH-CKPT.
+
+           PERFORM 900-PRINT-SUMMARY.
+
            STOP RUN.
       *-----------------------------------------------------------------
        100-FILE-IN.
@@ -98,6 +104,8 @@
                        MOVE COURSE-NAME   TO S-COURSE-NAME
                        MOVE COURSE-CREDIT TO S-COURSE-CREDIT
                        MOVE COURSE-STAT   TO S-COURSE-STAT
+                       MOVE COURSE-PREREQ TO S-COURSE-PREREQ
+                       ADD 1 TO WS-IN-COUNT
                        RELEASE SORT-REC
                END-READ
            END-PERFORM.
@@ -113,6 +121,121 @@
                        MOVE S-COURSE-NAME   TO O-COURSE-NAME
                        MOVE S-COURSE-CREDIT TO O-COURSE-CREDIT
                        MOVE S-COURSE-STAT   TO O-COURSE-STAT
+                       MOVE S-COURSE-PREREQ TO O-COURSE-PREREQ
                        WRITE OUT-REC
+                       ADD 1 TO WS-CKPT-COUNT
+                       IF FUNCTION MOD(WS-CKPT-COUNT, 10) = 0
+                           PERFORM 830-UPDATE-CKPT
+                       END-IF
                END-RETURN
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       800-CHECK-CKPT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STAT = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           DISPLAY 'WARNING - PREVIOUS REBUILD DID NOT '
+                               'COMPLETE'
+                           DISPLAY 'LAST CHECKPOINT: ' CKPT-COUNT
+                               ' RECORDS ON ' CKPT-DATE ' AT ' CKPT-TIME
+                           DISPLAY 'REBUILD WILL START OVER FROM THE '
+                               'BEGINNING'
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       810-START-CKPT.
+           MOVE 0 TO WS-CKPT-COUNT.
+           MOVE 'COURSE-MASTER' TO CKPT-PGM.
+           MOVE 'I' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-START-DATE-DISP.
+           MOVE CKPT-TIME TO WS-START-TIME-DISP.
+           COMPUTE WS-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       820-FINISH-CKPT.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-END-DATE-DISP.
+           MOVE CKPT-TIME TO WS-END-TIME-DISP.
+           COMPUTE WS-END-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECS / 60) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+               - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60).
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       830-UPDATE-CKPT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       900-PRINT-SUMMARY.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'COURSE-MASTER REBUILD - JOB SUMMARY'.
+           DISPLAY 'STARTED  : ' WS-START-DATE-DISP ' '
+               WS-START-TIME-DISP.
+           DISPLAY 'FINISHED : ' WS-END-DATE-DISP ' ' WS-END-TIME-DISP.
+           DISPLAY 'ELAPSED  : ' WS-ELAPSED-HH '-' WS-ELAPSED-MM '-'
+               WS-ELAPSED-SS ' (HH-MM-SS)'.
+           DISPLAY 'RECORDS READ FROM COURSE-MASTER-S.TXT  : '
+               WS-IN-COUNT.
+           DISPLAY 'RECORDS WRITTEN TO COURSE-MASTER-SORT.DAT: '
+               WS-CKPT-COUNT.
+           IF WS-IN-COUNT = WS-CKPT-COUNT
+               DISPLAY 'VERIFICATION OK - RECORD COUNTS MATCH'
+           ELSE
+               DISPLAY 'WARNING - RECORD COUNT MISMATCH ON REBUILD'
+               DISPLAY 'COURSE-MASTER-SORT.DAT MAY BE INCOMPLETE'
+           END-IF.
+           DISPLAY '-------------------------------------------------'.
