@@ -1,9 +1,9 @@
-	  ******************************************************************
-	  *PROGRAM :  STUDENT-UPDATE                                       *
-	  *AUTHOR  : MONTANA RUTH                                          *
-	  *DATE    : Apr 21, 2015                                          *
-	  *ABSTRACT:                                                       *
-	  ****************************************************************** 
+      ******************************************************************
+      *PROGRAM :  STUDENT-UPDATE                                       *
+      *AUTHOR  : MONTANA RUTH                                          *
+      *DATE    : Apr 21, 2015                                          *
+      *ABSTRACT:                                                       *
+      ****************************************************************** 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-UPDATE.
        
@@ -58,7 +58,11 @@
                    05  WS-STU-PHONE-1      PIC XXX.
                    05  WS-STU-PHONE-2      PIC XXX.
                    05  WS-STU-PHONE-3      PIC XXXX.
-               
+               03  WS-STU-EMAIL            PIC X(30).
+               03  WS-STU-STATUS           PIC X.
+       01  WS-STATUS-OK                    PIC X       VALUE 'N'.
+           88  STATUS-OK                               VALUE 'Y'.
+
        SCREEN SECTION.
        COPY SCR-HEADER.
        01  HEADER-2.
@@ -100,7 +104,10 @@
                    
                    07  LINE 14 COL 35              VALUE 'ST  : '.
                    07          COL 43  PIC XX      FROM ZIP-STATE.
-                   
+
+                   07  LINE 15 COL 35              VALUE 'COUNTY: '.
+                   07          COL 43  PIC X(30)   FROM ZIP-COUNTY.
+
            03  SCRN-STU-PHONE.
                05  LINE 16 COL 25                  VALUE
                                                    'STUDENT PHONE : '.
@@ -112,13 +119,26 @@
                05          COL 50                  VALUE '-'.
                05          COL 51      PIC XXXX    USING WS-STU-PHONE-3
                                                    AUTO REQUIRED.
+           03  SCRN-STU-EMAIL.
+               05  LINE 17 COL 25                  VALUE
+                                                   'STUDENT EMAIL : '.
+               05          COL 43      PIC X(30)   USING WS-STU-EMAIL
+                                                   AUTO REQUIRED.
+       01  SCRN-STU-STATUS.
+               05  LINE 18 COL 25                  VALUE
+                                       'STATUS (A/W/G/S): '.
+               05          COL 43      PIC X       USING WS-STU-STATUS
+                                                   AUTO REQUIRED.
        01  SCRN-SAVE.
-               05  LINE 18 COL 32                  VALUE 'SAVE (Y/N)'.
+               05  LINE 19 COL 32                  VALUE 'SAVE (Y/N)'.
                05          COL 30      PIC X       TO WS-SAVE
                                                    AUTO.
        01  SCRN-WRITE-ERR-1.
-           03  LINE 05 COL 30  VALUE 
+           03  LINE 05 COL 30  VALUE
                    'THIS STUDENT DOES NOT EXIST.'.
+       01  SCRN-STATUS-ERR.
+           03  LINE 20 COL 25  VALUE
+                   'INVALID STATUS - USE A, W, G, OR S'.
        01  SCRN-WRITE-SUC.
            03  LINE 05  COL 30  VALUE 'STUDENT HAS BEEN UPDATED'.
        01  SCRN-WRITE-NOT-SAVE.
@@ -173,12 +193,17 @@
                        DISPLAY SCRN-WRITE-ERR-1
                NOT INVALID KEY
                    READ STU-MST
-                   MOVE STU-REC TO WS-STU-REC
+                   MOVE STU-ID     TO WS-STU-ID
+                   MOVE STU-NAME   TO WS-STU-NAME
+                   MOVE STU-ADDR   TO WS-STU-ADDR
+                   MOVE STU-PHONE  TO WS-STU-PHONE
+                   MOVE STU-EMAIL  TO WS-STU-EMAIL
+                   MOVE STU-STATUS TO WS-STU-STATUS
                    PERFORM 200-UPDATE
            END-START.
-       
+
        200-UPDATE.
-           
+
            PERFORM UNTIL SAVE OR NO-SAVE
                PERFORM 999-DISP-HEADERS
                DISPLAY SCRN-FIELDS
@@ -188,13 +213,18 @@
                ACCEPT SCRN-STU-ZIP
                PERFORM 300-GET-CITY-ST
                ACCEPT SCRN-STU-PHONE
+               ACCEPT SCRN-STU-EMAIL
+               PERFORM 400-GET-STATUS
                DISPLAY SCRN-SAVE
                ACCEPT SCRN-SAVE
            END-PERFORM.
-           
+
            IF SAVE THEN
-               MOVE WS-STU-REC TO STU-REC
-               MOVE 'A' TO STU-STATUS
+               MOVE WS-STU-NAME   TO STU-NAME
+               MOVE WS-STU-ADDR   TO STU-ADDR
+               MOVE WS-STU-PHONE  TO STU-PHONE
+               MOVE WS-STU-EMAIL  TO STU-EMAIL
+               MOVE WS-STU-STATUS TO STU-STATUS
                MOVE FUNCTION UPPER-CASE(STU-REC) TO STU-REC
                REWRITE STU-REC
                    NOT INVALID KEY
@@ -204,6 +234,23 @@
                PERFORM 999-DISP-HEADERS
                DISPLAY SCRN-WRITE-NOT-SAVE
            END-IF.
+
+       400-GET-STATUS.
+           MOVE 'N' TO WS-STATUS-OK.
+           PERFORM UNTIL STATUS-OK
+               DISPLAY SCRN-STU-STATUS
+               ACCEPT  SCRN-STU-STATUS
+               MOVE FUNCTION UPPER-CASE(WS-STU-STATUS) TO WS-STU-STATUS
+               EVALUATE WS-STU-STATUS
+                   WHEN 'A'
+                   WHEN 'W'
+                   WHEN 'G'
+                   WHEN 'S'
+                       MOVE 'Y' TO WS-STATUS-OK
+                   WHEN OTHER
+                       DISPLAY SCRN-STATUS-ERR
+               END-EVALUATE
+           END-PERFORM.
        
        300-GET-CITY-ST.
        MOVE WS-STU-ZIP TO ZIP-KEY.
