@@ -16,16 +16,21 @@
        FILE SECTION.
        FD  BLD-MASTER.
        01  BLD-REC.
-           03  BLD-BUILDING-ROOM   PIC X(12).
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
            03  BLD-MAX-SEAT        PIC 99.
+           03  BLD-ROOM-TYPE       PIC X(4).
        WORKING-STORAGE SECTION.
        COPY WS-COMMON.
-           03  WS-BLD-ROOM         PIC X(12).
+           03  WS-BLD-ROOM         PIC X(13).
        01  WS-DTL-LN.
-           03  WS-BLD-NAME         PIC X(8).
+           03  WS-BLD-NAME         PIC X(6).
            03  WS-SPACE            PIC X VALUE SPACE.
            03  WS-ROOM-NO          PIC X(4).
            03  WS-MAX-SEAT         PIC 99.
+           03  WS-ROOM-TYPE        PIC X(4).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        COPY SCR-COMMON.
@@ -34,7 +39,7 @@
        01  SCRN-DATA.
            03  SCRN-BLD-NAME.
                05  LINE 7  COL 30  VALUE   'BUILDING NAME: '.
-               05          COL 45  PIC X(8) USING WS-BLD-NAME          
+               05          COL 45  PIC X(6) USING WS-BLD-NAME
                                             AUTO REQUIRED.
            03  SCRN-ROOM-NO.
                05  LINE 9  COL 30  VALUE   'ROOM NUMBER  : '.
@@ -44,7 +49,11 @@
                05  LINE 11  COL 30  VALUE   'MAX SEAT     : '.
                05          COL 45  PIC Z9  USING WS-MAX-SEAT
                                             AUTO REQUIRED.
-       
+           03  SCRN-ROOM-TYPE.
+               05  LINE 13  COL 30  VALUE   'ROOM TYPE    : '.
+               05          COL 45  PIC X(4) USING WS-ROOM-TYPE
+                                            AUTO REQUIRED.
+
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN.
@@ -62,6 +71,7 @@
                    ACCEPT  SCRN-BLD-NAME
                    ACCEPT  SCRN-ROOM-NO
                    ACCEPT  SCRN-MAX-SEAT
+                   ACCEPT  SCRN-ROOM-TYPE
                    DISPLAY SCRN-SAVE
                    ACCEPT  SCRN-SAVE
                END-PERFORM                  
@@ -74,6 +84,7 @@
                            INTO WS-BLD-ROOM
                            MOVE WS-BLD-ROOM TO BLD-BUILDING-ROOM
                            MOVE WS-MAX-SEAT TO BLD-MAX-SEAT
+                           MOVE WS-ROOM-TYPE TO BLD-ROOM-TYPE
                        WRITE BLD-REC
                            INVALID KEY
                                DISPLAY SCRN-SAVE-ERROR
@@ -92,4 +103,4 @@
            
            CLOSE BLD-MASTER.           
 
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
\ No newline at end of file
