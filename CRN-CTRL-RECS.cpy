@@ -0,0 +1,6 @@
+       FD  CRN-CTRL.
+       01  CRN-CTRL-REC.
+           03  CRN-CTRL-KEY.
+               05  CRN-CTRL-YEAR           PIC 9(4).
+               05  CRN-CTRL-SEM            PIC 99.
+           03  CRN-CTRL-CRN                PIC 9(4).
