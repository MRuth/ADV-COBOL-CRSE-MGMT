@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-DEPT-HEADCOUNT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHE-MST     ASSIGN        TO
+                               '../FILES/SCHEDULE-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS SCHEDULE-ID-O
+                               FILE STATUS   IS WS-STAT.
+           SELECT BLD-MASTER   ASSIGN        TO
+                               '../FILES/BUILDING-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS BLD-BUILDING-ROOM
+                               FILE STATUS   IS WS-STAT.
+           SELECT SORT-WORK    ASSIGN        TO 'SORTWORK.TXT'.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  SCHE-MST.
+       01  SCHE-REC.
+           03  SCHEDULE-ID-O       PIC X(12).
+           03  FILLER              PIC X.
+           03  COURSE-ID-O.
+               05  COURSE-ID-DEPT  PIC X(4).
+               05  FILLER          PIC X.
+               05  COURSE-ID-REST  PIC X(4).
+           03  FILLER              PIC X.
+           03  TIMEDAY-O           PIC X(20).
+           03  FILLER              PIC X.
+           03  BUILDING-ID-O.
+               05  BUILDING-ID-BLDG    PIC X(6).
+               05  FILLER              PIC X.
+               05  BUILDING-ID-ROOM    PIC X(4).
+           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-O     PIC X(4).
+           03  FILLER              PIC X(3).
+           03  OPEN-SEATS-O        PIC X(2).
+       FD  BLD-MASTER.
+       01  BLD-REC.
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
+           03  BLD-MAX-SEAT        PIC 99.
+           03  BLD-ROOM-TYPE       PIC X(4).
+       SD  SORT-WORK.
+       01  SRT-REC.
+           03  SRT-DEPT            PIC X(4).
+           03  SRT-ENROLLED        PIC 999.
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-SRT-EOF          PIC X   VALUE 'N'.
+               88  SRT-EOF                 VALUE 'Y'.
+           03  WS-FIRST-REC        PIC X   VALUE 'Y'.
+               88  FIRST-REC               VALUE 'Y'.
+           03  WS-BLNK-LN          PIC X(80) VALUE SPACES.
+           03  WS-OPEN-SEATS       PIC 99.
+           03  WS-MAX-SEAT         PIC 99.
+           03  WS-ENROLLED         PIC 999.
+           03  WS-PREV-DEPT        PIC X(4) VALUE SPACES.
+           03  WS-DEPT-SUBTOTAL    PIC 9999 VALUE 0.
+           03  WS-GRAND-TOTAL      PIC 9999 VALUE 0.
+       01  WS-SCHED-KEY.
+           03  WS-SK-YEAR          PIC 9999.
+           03  FILLER              PIC X.
+           03  WS-SK-SEM           PIC 99.
+       01  WS-HEADER.
+           03  FILLER              PIC X(14) VALUE 'DEPARTMENT'.
+           03  FILLER              PIC X(66) VALUE 'ENROLLED'.
+       01  WS-DTL-LN.
+           03  WS-DEPT-D           PIC X(4).
+           03  FILLER              PIC X(10) VALUE SPACES.
+           03  WS-DEPT-TOTAL-D     PIC ZZZ9.
+       01  WS-GRAND-LN.
+           03  FILLER              PIC X(14) VALUE 'GRAND TOTAL'.
+           03  WS-GRAND-TOTAL-D    PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 20  VALUE 'DEPARTMENT ENROLLMENT HEADCOUNT'.
+       01  SCRN-PARAMS.
+           03  LINE 3  COL 10  VALUE 'ACADEMIC YEAR: '.
+           03          COL 26  PIC 9(4) TO WS-SK-YEAR
+                                        AUTO REQUIRED.
+           03  LINE 5  COL 10  VALUE 'SEMESTER CODE: '.
+           03          COL 26  PIC 99   TO WS-SK-SEM
+                                        AUTO REQUIRED.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-PARAMS.
+           ACCEPT  SCRN-PARAMS.
+
+           OPEN INPUT SCHE-MST.
+           OPEN INPUT BLD-MASTER.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-DEPT
+               INPUT  PROCEDURE 100-FILE-IN
+               OUTPUT PROCEDURE 200-FILE-OUT.
+
+           CLOSE SCHE-MST.
+           CLOSE BLD-MASTER.
+
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
+           ACCEPT WS-RESP.
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-FILE-IN.
+           MOVE LOW-VALUES TO SCHEDULE-ID-O.
+           START SCHE-MST KEY IS NOT LESS THAN SCHEDULE-ID-O
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL EOF
+               READ SCHE-MST NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF SCHEDULE-ID-O(1:4) = WS-SK-YEAR
+                           AND SCHEDULE-ID-O(6:2) = WS-SK-SEM
+                           PERFORM 110-RELEASE-SECTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       110-RELEASE-SECTION.
+           MOVE BUILDING-ID-BLDG TO BLD-BUILDING.
+           MOVE SPACES           TO BLD-ROOM.
+           MOVE BUILDING-ID-ROOM TO BLD-ROOM.
+           READ BLD-MASTER
+               INVALID KEY
+                   MOVE 0 TO WS-MAX-SEAT
+               NOT INVALID KEY
+                   MOVE BLD-MAX-SEAT TO WS-MAX-SEAT
+           END-READ.
+           MOVE OPEN-SEATS-O TO WS-OPEN-SEATS.
+           IF WS-MAX-SEAT > WS-OPEN-SEATS
+               COMPUTE WS-ENROLLED = WS-MAX-SEAT - WS-OPEN-SEATS
+           ELSE
+               MOVE 0 TO WS-ENROLLED
+           END-IF.
+           MOVE COURSE-ID-DEPT TO SRT-DEPT.
+           MOVE WS-ENROLLED    TO SRT-ENROLLED.
+           RELEASE SRT-REC.
+      *-----------------------------------------------------------------
+       200-FILE-OUT.
+           DISPLAY WS-BLNK-LN.
+           DISPLAY WS-HEADER.
+           DISPLAY WS-BLNK-LN.
+
+           MOVE 'N' TO WS-SRT-EOF.
+           MOVE 'Y' TO WS-FIRST-REC.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-SRT-EOF
+           END-RETURN.
+
+           PERFORM UNTIL SRT-EOF
+               IF NOT FIRST-REC
+                   AND SRT-DEPT NOT = WS-PREV-DEPT
+                   PERFORM 210-PRINT-SUBTOTAL
+                   MOVE 0 TO WS-DEPT-SUBTOTAL
+               END-IF
+               MOVE SRT-DEPT TO WS-PREV-DEPT
+               MOVE 'N' TO WS-FIRST-REC
+               ADD SRT-ENROLLED TO WS-DEPT-SUBTOTAL
+               ADD SRT-ENROLLED TO WS-GRAND-TOTAL
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SRT-EOF
+               END-RETURN
+           END-PERFORM.
+           IF NOT FIRST-REC
+               PERFORM 210-PRINT-SUBTOTAL
+           END-IF.
+
+           DISPLAY WS-BLNK-LN.
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-D.
+           DISPLAY WS-GRAND-LN.
+      *-----------------------------------------------------------------
+       210-PRINT-SUBTOTAL.
+           MOVE WS-PREV-DEPT      TO WS-DEPT-D.
+           MOVE WS-DEPT-SUBTOTAL  TO WS-DEPT-TOTAL-D.
+           DISPLAY WS-DTL-LN.
