@@ -0,0 +1,7 @@
+       FD  OPERATOR-MASTER.
+       01  OPER-REC.
+           03  OPER-ID         PIC X(8).
+           03  OPER-PASSWORD   PIC X(8).
+           03  OPER-ROLE       PIC X.
+               88  OPER-ADMIN          VALUE 'A'.
+               88  OPER-STAFF          VALUE 'S'.
