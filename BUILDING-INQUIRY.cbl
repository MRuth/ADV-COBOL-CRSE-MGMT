@@ -16,17 +16,22 @@
        FILE SECTION.
        FD  BLD-MASTER.
        01  BLD-REC.
-           03  BLD-BUILDING-ROOM   PIC X(12).
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
            03  BLD-MAX-SEAT        PIC 99.
+           03  BLD-ROOM-TYPE       PIC X(4).
        WORKING-STORAGE SECTION.
        COPY WS-COMMON.
        01  WS-BLD.
-           03  WS-BLD-ROOM         PIC X(12).
+           03  WS-BLD-ROOM         PIC X(13).
        01  WS-DTL-LN.
            03  WS-BLD-NAME         PIC X(8).
            03  WS-SPACE            PIC X VALUE SPACE.
            03  WS-ROOM-NO          PIC X(4).
            03  WS-MAX-SEAT         PIC 99.
+           03  WS-ROOM-TYPE        PIC X(4).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        COPY SCR-COMMON.
@@ -44,6 +49,8 @@
        01  SCRN-DATA.
            03  LINE 12  COL 33  VALUE   'MAX SEATS    :'.
            03          COL 50  PIC Z9  FROM WS-MAX-SEAT.
+           03  LINE 13  COL 33  VALUE   'ROOM TYPE    :'.
+           03          COL 50  PIC X(4) FROM WS-ROOM-TYPE.
        01  SCRN-ERR.
            03  LINE 12  COL 38  VALUE 'ROOM NOT FOUND'.    
 
@@ -77,6 +84,7 @@
                            ACCEPT SCRN-ANOTHER
                        NOT INVALID KEY
                            MOVE BLD-MAX-SEAT TO WS-MAX-SEAT
+                           MOVE BLD-ROOM-TYPE TO WS-ROOM-TYPE
                            DISPLAY SCRN-DATA
                            DISPLAY SCRN-ANOTHER
                            ACCEPT SCRN-ANOTHER
@@ -85,4 +93,4 @@
            
            CLOSE BLD-MASTER.           
 
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
\ No newline at end of file
