@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-INSTR-LOAD.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHE-MST     ASSIGN        TO
+                               '../FILES/SCHEDULE-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS SCHEDULE-ID-O
+                               FILE STATUS   IS WS-STAT.
+           SELECT CRSE-MASTER  ASSIGN        TO
+                               '../FILES/COURSE-MASTER-SORT.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRSE-ID
+                               FILE STATUS   IS WS-STAT.
+           SELECT INSTR-MASTER ASSIGN        TO
+                               '../FILES/INSTR-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS INSTR-ID
+                               ALTERNATE KEY IS INSTR-NAME
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT SORT-WORK    ASSIGN        TO 'SORTWORK.TXT'.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  SCHE-MST.
+       01  SCHE-REC.
+           03  SCHEDULE-ID-O       PIC X(12).
+           03  FILLER              PIC X.
+           03  COURSE-ID-O         PIC X(9).
+           03  FILLER              PIC X.
+           03  TIMEDAY-O           PIC X(20).
+           03  FILLER              PIC X.
+           03  BUILDING-ID-O       PIC X(11).
+           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-O     PIC X(4).
+           03  FILLER              PIC X(3).
+           03  OPEN-SEATS-O        PIC X(2).
+       FD  CRSE-MASTER.
+       01  CRSE-REC.
+           03  CRSE-ID        PIC X(9).
+           03  CRSE-NAME      PIC X(35).
+           03  CRSE-CREDIT    PIC X(4).
+           03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
+       FD  INSTR-MASTER.
+       01  INSTR-REC.
+           03  INSTR-ID    PIC 9999.
+           03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
+       SD  SORT-WORK.
+       01  SRT-REC.
+           03  SRT-INSTR-ID        PIC 9999.
+           03  SRT-CREDIT          PIC 9.
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-SRT-EOF          PIC X   VALUE 'N'.
+               88  SRT-EOF                 VALUE 'Y'.
+           03  WS-FIRST-REC        PIC X   VALUE 'Y'.
+               88  FIRST-REC               VALUE 'Y'.
+           03  WS-BLNK-LN          PIC X(80) VALUE SPACES.
+           03  WS-CREDIT-DIGIT     PIC 9.
+           03  WS-PREV-INSTR       PIC 9999 VALUE 0.
+           03  WS-SEC-SUBTOTAL     PIC 999   VALUE 0.
+           03  WS-CRD-SUBTOTAL     PIC 9999  VALUE 0.
+           03  WS-SEC-GRAND        PIC 9999  VALUE 0.
+           03  WS-CRD-GRAND        PIC 9999  VALUE 0.
+       01  WS-SCHED-KEY.
+           03  WS-SK-YEAR          PIC 9999.
+           03  FILLER              PIC X.
+           03  WS-SK-SEM           PIC 99.
+       01  WS-HEADER.
+           03  FILLER              PIC X(10) VALUE 'INSTR ID'.
+           03  FILLER              PIC X(24) VALUE 'INSTRUCTOR NAME'.
+           03  FILLER              PIC X(12) VALUE 'SECTIONS'.
+           03  FILLER              PIC X(34) VALUE 'CREDIT HOURS'.
+       01  WS-DTL-LN.
+           03  WS-INSTR-ID-D       PIC 9999.
+           03  FILLER              PIC XX.
+           03  WS-INSTR-NAME-D     PIC X(22).
+           03  FILLER              PIC XX.
+           03  WS-SECTIONS-D       PIC ZZ9.
+           03  FILLER              PIC X(9).
+           03  WS-CREDITS-D        PIC ZZZ9.
+       01  WS-GRAND-LN.
+           03  FILLER              PIC X(34) VALUE 'GRAND TOTAL'.
+           03  WS-SEC-GRAND-D      PIC ZZ9.
+           03  FILLER              PIC X(9).
+           03  WS-CRD-GRAND-D      PIC ZZZ9.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 23  VALUE 'INSTRUCTOR TEACHING LOAD'.
+       01  SCRN-PARAMS.
+           03  LINE 3  COL 10  VALUE 'ACADEMIC YEAR: '.
+           03          COL 26  PIC 9(4) TO WS-SK-YEAR
+                                        AUTO REQUIRED.
+           03  LINE 5  COL 10  VALUE 'SEMESTER CODE: '.
+           03          COL 26  PIC 99   TO WS-SK-SEM
+                                        AUTO REQUIRED.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-PARAMS.
+           ACCEPT  SCRN-PARAMS.
+
+           OPEN INPUT SCHE-MST.
+           OPEN INPUT CRSE-MASTER.
+           OPEN INPUT INSTR-MASTER.
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-INSTR-ID
+               INPUT  PROCEDURE 100-FILE-IN
+               OUTPUT PROCEDURE 200-FILE-OUT.
+
+           CLOSE SCHE-MST.
+           CLOSE CRSE-MASTER.
+           CLOSE INSTR-MASTER.
+
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
+           ACCEPT WS-RESP.
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-FILE-IN.
+           MOVE LOW-VALUES TO SCHEDULE-ID-O.
+           START SCHE-MST KEY IS NOT LESS THAN SCHEDULE-ID-O
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL EOF
+               READ SCHE-MST NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF SCHEDULE-ID-O(1:4) = WS-SK-YEAR
+                           AND SCHEDULE-ID-O(6:2) = WS-SK-SEM
+                           PERFORM 110-RELEASE-SECTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       110-RELEASE-SECTION.
+           MOVE INSTRUCTOR-ID-O TO SRT-INSTR-ID.
+           MOVE COURSE-ID-O TO CRSE-ID.
+           READ CRSE-MASTER
+               INVALID KEY
+                   MOVE 0 TO WS-CREDIT-DIGIT
+               NOT INVALID KEY
+                   MOVE CRSE-CREDIT(1:1) TO WS-CREDIT-DIGIT
+           END-READ.
+           MOVE WS-CREDIT-DIGIT TO SRT-CREDIT.
+           RELEASE SRT-REC.
+      *-----------------------------------------------------------------
+       200-FILE-OUT.
+           DISPLAY WS-BLNK-LN.
+           DISPLAY WS-HEADER.
+           DISPLAY WS-BLNK-LN.
+
+           MOVE 'N' TO WS-SRT-EOF.
+           MOVE 'Y' TO WS-FIRST-REC.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-SRT-EOF
+           END-RETURN.
+
+           PERFORM UNTIL SRT-EOF
+               IF NOT FIRST-REC
+                   AND SRT-INSTR-ID NOT = WS-PREV-INSTR
+                   PERFORM 210-PRINT-SUBTOTAL
+                   MOVE 0 TO WS-SEC-SUBTOTAL
+                   MOVE 0 TO WS-CRD-SUBTOTAL
+               END-IF
+               MOVE SRT-INSTR-ID TO WS-PREV-INSTR
+               MOVE 'N' TO WS-FIRST-REC
+               ADD 1 TO WS-SEC-SUBTOTAL
+               ADD SRT-CREDIT TO WS-CRD-SUBTOTAL
+               ADD 1 TO WS-SEC-GRAND
+               ADD SRT-CREDIT TO WS-CRD-GRAND
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-SRT-EOF
+               END-RETURN
+           END-PERFORM.
+           IF NOT FIRST-REC
+               PERFORM 210-PRINT-SUBTOTAL
+           END-IF.
+
+           DISPLAY WS-BLNK-LN.
+           MOVE WS-SEC-GRAND TO WS-SEC-GRAND-D.
+           MOVE WS-CRD-GRAND TO WS-CRD-GRAND-D.
+           DISPLAY WS-GRAND-LN.
+      *-----------------------------------------------------------------
+       210-PRINT-SUBTOTAL.
+           MOVE WS-PREV-INSTR TO WS-INSTR-ID-D INSTR-ID.
+           READ INSTR-MASTER
+               INVALID KEY
+                   MOVE 'UNKNOWN' TO WS-INSTR-NAME-D
+               NOT INVALID KEY
+                   MOVE INSTR-NAME TO WS-INSTR-NAME-D
+           END-READ.
+           MOVE WS-SEC-SUBTOTAL TO WS-SECTIONS-D.
+           MOVE WS-CRD-SUBTOTAL TO WS-CREDITS-D.
+           DISPLAY WS-DTL-LN.
