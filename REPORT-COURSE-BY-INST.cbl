@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-COURSE-BY-INST.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHE-MST     ASSIGN        TO
+                               '../FILES/SCHEDULE-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS SCHEDULE-ID-O
+                               FILE STATUS   IS WS-STAT.
+           SELECT CRSE-MASTER  ASSIGN        TO
+                               '../FILES/COURSE-MASTER-SORT.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRSE-ID
+                               FILE STATUS   IS WS-STAT.
+           SELECT INSTR-MASTER ASSIGN        TO
+                               '../FILES/INSTR-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS INSTR-ID
+                               ALTERNATE KEY IS INSTR-NAME
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  SCHE-MST.
+       01  SCHE-REC.
+           03  SCHEDULE-ID-O       PIC X(12).
+           03  FILLER              PIC X.
+           03  COURSE-ID-O         PIC X(9).
+           03  FILLER              PIC X.
+           03  TIMEDAY-O           PIC X(20).
+           03  FILLER              PIC X.
+           03  BUILDING-ID-O       PIC X(11).
+           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-O     PIC X(4).
+           03  FILLER              PIC X(3).
+           03  OPEN-SEATS-O        PIC X(2).
+       FD  CRSE-MASTER.
+       01  CRSE-REC.
+           03  CRSE-ID        PIC X(9).
+           03  CRSE-NAME      PIC X(35).
+           03  CRSE-CREDIT    PIC X(4).
+           03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
+       FD  INSTR-MASTER.
+       01  INSTR-REC.
+           03  INSTR-ID    PIC 9999.
+           03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
+       FD  REG-MASTER.
+       01  REG-REC.
+           03  REG-KEY.
+               05  REG-STU-ID          PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE           PIC X.
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-REG-EOF          PIC X   VALUE 'N'.
+               88  REG-EOF                 VALUE 'Y'.
+           03  WS-COUNTER          PIC 99 VALUE 0.
+           03  WS-BLNK-LN          PIC X(86) VALUE SPACES.
+           03  WS-INSTR-ID         PIC 9999.
+           03  WS-INSTR-ID-X       PIC X(4).
+           03  WS-INSTR-NAME       PIC X(22).
+           03  WS-ENR-COUNT        PIC 999.
+       01  WS-SCHED-KEY.
+           03  WS-SK-YEAR          PIC 9999.
+           03  FILLER              PIC X.
+           03  WS-SK-SEM           PIC 99.
+           03  FILLER              PIC X.
+           03  WS-SK-CRN           PIC 9999.
+       01  WS-HEADER.
+           03  FILLER              PIC X(11) VALUE 'COURSE ID'.
+           03  FILLER              PIC X(37) VALUE 'COURSE NAME'.
+           03  FILLER              PIC X(22) VALUE 'TIME/DAY'.
+           03  FILLER              PIC X(13) VALUE 'BUILDING/ROOM'.
+           03  FILLER              PIC X(3)  VALUE 'ENR'.
+       01  WS-DTL-LN.
+           03  WS-COURSE-ID        PIC X(9).
+           03  FILLER              PIC XX.
+           03  WS-COURSE-NAME      PIC X(35).
+           03  FILLER              PIC XX.
+           03  WS-TIMEDAY          PIC X(20).
+           03  FILLER              PIC XX.
+           03  WS-BUILDING         PIC X(11).
+           03  FILLER              PIC XX.
+           03  WS-ENR              PIC ZZ9.
+       01  WS-PG-BREAK.
+           03  FILLER              PIC X(15) VALUE 'PRESS ENTER TO '.
+           03  FILLER              PIC X(16) VALUE 'DISPLAY 05 MORE '.
+           03  FILLER              PIC X(55) VALUE 'SECTIONS'.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 25  VALUE 'COURSES BY INSTRUCTOR'.
+       01  SCRN-INST.
+           03  LINE 3  COL 10  VALUE   'INSTRUCTOR ID: '.
+           03          COL 26  PIC 9999 USING WS-INSTR-ID
+                                        AUTO REQUIRED.
+       01  SCRN-INST-NAME.
+           03  LINE 5  COL 10  VALUE   'INSTRUCTOR: '.
+           03          COL 23  PIC X(22) FROM WS-INSTR-NAME.
+       01  SCRN-ERR.
+           03  LINE 3  COL 40  VALUE 'INSTRUCTOR NOT FOUND'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT INSTR-MASTER.
+
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-INST.
+           ACCEPT  SCRN-INST.
+
+           MOVE WS-INSTR-ID TO INSTR-ID.
+           READ INSTR-MASTER
+               INVALID KEY
+                   DISPLAY SCRN-ERR
+                   ACCEPT  WS-RESP
+                   CLOSE INSTR-MASTER
+                   EXIT PROGRAM
+               NOT INVALID KEY
+                   MOVE INSTR-NAME  TO WS-INSTR-NAME
+                   MOVE WS-INSTR-ID TO WS-INSTR-ID-X
+                   DISPLAY SCRN-INST-NAME
+           END-READ.
+           CLOSE INSTR-MASTER.
+
+           OPEN INPUT SCHE-MST.
+           OPEN INPUT CRSE-MASTER.
+
+           MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-COUNTER.
+           DISPLAY WS-BLNK-LN.
+           DISPLAY WS-HEADER.
+           DISPLAY WS-BLNK-LN.
+           MOVE LOW-VALUES TO SCHEDULE-ID-O.
+           START SCHE-MST KEY IS NOT LESS THAN SCHEDULE-ID-O
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL EOF
+               READ SCHE-MST NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF INSTRUCTOR-ID-O = WS-INSTR-ID-X
+                           PERFORM 100-DISPLAY-SECTION
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
+           ACCEPT WS-RESP.
+           CLOSE SCHE-MST.
+           CLOSE CRSE-MASTER.
+
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-DISPLAY-SECTION.
+           MOVE SCHEDULE-ID-O TO WS-SCHED-KEY.
+           MOVE COURSE-ID-O   TO WS-COURSE-ID CRSE-ID.
+           MOVE TIMEDAY-O     TO WS-TIMEDAY.
+           MOVE BUILDING-ID-O TO WS-BUILDING.
+
+           READ CRSE-MASTER
+               INVALID KEY
+                   MOVE SPACES TO WS-COURSE-NAME
+               NOT INVALID KEY
+                   MOVE CRSE-NAME TO WS-COURSE-NAME
+           END-READ.
+
+           PERFORM 200-COUNT-ENROLLMENT.
+           MOVE WS-ENR-COUNT TO WS-ENR.
+
+           DISPLAY WS-DTL-LN.
+           DISPLAY WS-BLNK-LN.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER = 5
+               THEN
+                   DISPLAY WS-PG-BREAK
+                   ACCEPT WS-RESP
+                   DISPLAY BLNK-SCRN
+                   DISPLAY WS-HEADER
+                   DISPLAY WS-BLNK-LN
+                   MOVE 0 TO WS-COUNTER
+           END-IF.
+      *-----------------------------------------------------------------
+       200-COUNT-ENROLLMENT.
+           MOVE 0 TO WS-ENR-COUNT.
+           OPEN INPUT REG-MASTER.
+           MOVE 'N' TO WS-REG-EOF.
+           MOVE WS-SK-YEAR TO REG-YEAR.
+           MOVE WS-SK-SEM  TO REG-SEM.
+           MOVE WS-SK-CRN  TO REG-CRN.
+           START REG-MASTER KEY IS EQUAL TO REG-CRN-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-REG-EOF
+           END-START.
+           PERFORM UNTIL REG-EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-REG-EOF
+                   NOT AT END
+                       IF  REG-YEAR = WS-SK-YEAR
+                           AND REG-SEM  = WS-SK-SEM
+                           AND REG-CRN  = WS-SK-CRN
+                           THEN
+                               ADD 1 TO WS-ENR-COUNT
+                       ELSE
+                           MOVE 'Y' TO WS-REG-EOF
+               END-READ
+           END-PERFORM.
+           CLOSE REG-MASTER.
