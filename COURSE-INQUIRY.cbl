@@ -1,6 +1,6 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID COURSE-INQUIRY.
+       PROGRAM-ID. COURSE-INQUIRY.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -21,6 +21,7 @@
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -28,12 +29,13 @@
            03  WS-ANOTHER          PIC X   VALUE 'Y'.
                88  ANOTHER                 VALUE 'N'.
            03  WS-EOF              PIC X   VALUE 'N'.
-               88  EOF                     VALUE 'Y'.     
+               88  EOF                     VALUE 'Y'.
        01  WS-DTL.
            03  WS-CRSE-ID          PIC X(9).
            03  WS-CRSE-NAME        PIC X(35).
            03  WS-CRSE-CREDIT      PIC X(4).
            03  WS-CRSE-STAT        PIC X.
+           03  WS-CRSE-PREREQ      PIC X(9).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -51,11 +53,14 @@
            03  SCRN-CRSE-CREDIT.
                05  LINE 5  COL 25  VALUE   'COURSE CREDIT:'.
                05          COL 40  PIC X(4) FROM WS-CRSE-CREDIT.
+           03  SCRN-CRSE-PREREQ.
+               05  LINE 6  COL 25  VALUE   'PREREQUISITE:'.
+               05          COL 40  PIC X(9) FROM WS-CRSE-PREREQ.
        01  SCRN-ANOTHER.
-           03  LINE 7  COL 32  VALUE 'ENTER ANOTHER? (Y/N)'.
+           03  LINE 8  COL 32  VALUE 'ENTER ANOTHER? (Y/N)'.
            03          COL 30  PIC X TO WS-ANOTHER.
        01  SCRN-ERR.
-           03  LINE 6  COL 30  VALUE 'RECORD NOT FOUND'.    
+           03  LINE 6  COL 30  VALUE 'RECORD NOT FOUND'.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN. 
@@ -80,6 +85,7 @@
                    NOT INVALID KEY
                        MOVE CRSE-NAME TO WS-CRSE-NAME
                        MOVE CRSE-CREDIT TO WS-CRSE-CREDIT
+                       MOVE CRSE-PREREQ TO WS-CRSE-PREREQ
                        DISPLAY SCRN-DATA
                        DISPLAY SCRN-ANOTHER
                        ACCEPT SCRN-ANOTHER
