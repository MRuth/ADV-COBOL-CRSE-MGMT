@@ -16,8 +16,12 @@
        FILE SECTION.
        FD  BLD-MASTER.
        01  BLD-REC.
-           03  BLD-BUILDING-ROOM   PIC X(12).
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
            03  BLD-MAX-SEAT        PIC 99.
+           03  BLD-ROOM-TYPE       PIC X(4).
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -28,13 +32,14 @@
                88  SAVE                    VALUE 'Y'.
            03  WS-ANOTHER          PIC X   VALUE 'Y'.
                88  ANOTHER                 VALUE 'N'.
-           03  WS-BLD-ROOM         PIC X(12).
+           03  WS-BLD-ROOM         PIC X(13).
            03  WS-OLD-MAX-SEAT     PIC 99.
        01  WS-DTL-LN.
-           03  WS-BLD-NAME         PIC X(8).
+           03  WS-BLD-NAME         PIC X(6).
            03  WS-SPACE            PIC X VALUE SPACE.
            03  WS-ROOM-NO          PIC X(4).
            03  WS-MAX-SEAT         PIC 99.
+           03  WS-ROOM-TYPE        PIC X(4).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -44,7 +49,7 @@
        01  SCRN-DATA.
            03  SCRN-BLD-NAME.
                05  LINE 3  COL 25  VALUE   'BUILDING NAME: '.
-               05          COL 40  PIC X(8) TO WS-BLD-NAME          
+               05          COL 40  PIC X(6) TO WS-BLD-NAME
                                             AUTO REQUIRED.
            03  SCRN-ROOM-NO.
                05  LINE 4  COL 25  VALUE   'ROOM NUMBER  : '.
@@ -54,6 +59,9 @@
            03  SCRN-NEW-MAX-SEAT.
                05  LINE 5  COL 25  VALUE   'MAX SEAT     : '.
                05          COL 40  PIC Z9  USING WS-MAX-SEAT.
+           03  SCRN-NEW-ROOM-TYPE.
+               05  LINE 6  COL 25  VALUE   'ROOM TYPE    : '.
+               05          COL 40  PIC X(4) USING WS-ROOM-TYPE.
            03  SCRN-SAVE.
                05  LINE 7  COL 32  VALUE   'SAVE (Y/N)'.
                05          COL 30  PIC X     TO WS-SAVE.
@@ -95,12 +103,15 @@
                            ACCEPT SCRN-ANOTHER
                        NOT INVALID KEY
                            MOVE BLD-MAX-SEAT TO WS-MAX-SEAT
+                           MOVE BLD-ROOM-TYPE TO WS-ROOM-TYPE
                            DISPLAY SCRN-SEAT
                            ACCEPT SCRN-NEW-MAX-SEAT
+                           ACCEPT SCRN-NEW-ROOM-TYPE
                            ACCEPT SCRN-SAVE
                            IF SAVE
                                THEN
                                    MOVE WS-MAX-SEAT TO BLD-MAX-SEAT
+                                   MOVE WS-ROOM-TYPE TO BLD-ROOM-TYPE
                                    REWRITE BLD-REC
                                    DISPLAY BLNK-SCRN
                                    DISPLAY SCRN-CONFIRM1
@@ -118,4 +129,4 @@
            
            CLOSE BLD-MASTER.           
 
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
\ No newline at end of file
