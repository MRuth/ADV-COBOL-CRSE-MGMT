@@ -0,0 +1,247 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANSCRIPT.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STU-MST      ASSIGN TO
+                               '../FILES/STUDENT-MASTER.DAT'
+                               ORGANIZATION    IS INDEXED
+                               ACCESS          IS RANDOM
+                               RECORD KEY      IS STU-ID
+                               ALTERNATE   KEY IS STU-NAME
+                               FILE STATUS     IS WS-STAT.
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT SCHE-MST     ASSIGN        TO
+                               '../FILES/SCHEDULE-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS SCHEDULE-ID-O
+                               FILE STATUS   IS WS-STAT.
+           SELECT CRSE-MASTER  ASSIGN        TO
+                               '../FILES/COURSE-MASTER-SORT.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRSE-ID
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       COPY STU-MST-DEF.
+       FD  REG-MASTER.
+       01  REG-REC.
+           03  REG-KEY.
+               05  REG-STU-ID          PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE               PIC X.
+       FD  SCHE-MST.
+       01  SCHE-REC.
+           03  SCHEDULE-ID-O       PIC X(12).
+           03  FILLER              PIC X.
+           03  COURSE-ID-O         PIC X(9).
+           03  FILLER              PIC X.
+           03  TIMEDAY-O           PIC X(20).
+           03  FILLER              PIC X.
+           03  BUILDING-ID-O       PIC X(11).
+           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-O     PIC X(4).
+           03  FILLER              PIC X(3).
+           03  OPEN-SEATS-O        PIC X(2).
+       FD  CRSE-MASTER.
+       01  CRSE-REC.
+           03  CRSE-ID        PIC X(9).
+           03  CRSE-NAME      PIC X(35).
+           03  CRSE-CREDIT    PIC X(4).
+           03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-COUNTER          PIC 99  VALUE 0.
+           03  WS-BLNK-LN          PIC X(80) VALUE SPACES.
+           03  WS-STU-ID           PIC 9999.
+           03  WS-STU-NAME         PIC X(30).
+           03  WS-SPACE            PIC X VALUE SPACE.
+           03  WS-CREDIT-DIGIT     PIC 9.
+           03  WS-CRD-TOTAL        PIC 999 VALUE 0.
+           03  WS-GRADE-CHECK      PIC X.
+               88  GRADE-COUNTS    VALUES 'A' 'B' 'C' 'D'.
+       01  WS-SCHED-KEY.
+           03  WS-SK-YEAR          PIC 9999.
+           03  FILLER              PIC X.
+           03  WS-SK-SEM           PIC 99.
+           03  FILLER              PIC X.
+           03  WS-SK-CRN           PIC 9999.
+       01  WS-HEADER.
+           03  FILLER              PIC X(10) VALUE 'YEAR/SEM'.
+           03  FILLER              PIC X(6)  VALUE 'CRN'.
+           03  FILLER              PIC X(37) VALUE 'COURSE NAME'.
+           03  FILLER              PIC X(8)  VALUE 'CREDIT'.
+           03  FILLER              PIC X(5)  VALUE 'GRADE'.
+       01  WS-DTL-LN.
+           03  WS-T-YEAR           PIC 9999.
+           03  FILLER              PIC X VALUE '/'.
+           03  WS-T-SEM            PIC 99.
+           03  FILLER              PIC XXX.
+           03  WS-T-CRN            PIC 9999.
+           03  FILLER              PIC XX.
+           03  WS-T-COURSE-NAME    PIC X(35).
+           03  FILLER              PIC XX.
+           03  WS-T-CREDIT         PIC 9.
+           03  FILLER              PIC XXX.
+           03  WS-T-GRADE          PIC X.
+       01  WS-TOTAL-LN.
+           03  FILLER              PIC X(20) VALUE
+                                       'TOTAL CREDITS EARNED: '.
+           03  WS-T-TOTAL          PIC ZZ9.
+       01  WS-PG-BREAK.
+           03  FILLER              PIC X(37) VALUE
+                                       'PRESS ENTER FOR 05 MORE TERMS'.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 30  VALUE 'STUDENT TRANSCRIPT'.
+       01  SCRN-STU-ID.
+           03  LINE 3  COL 10  VALUE   'STUDENT ID: '.
+           03          COL 23  PIC 9999 USING WS-STU-ID
+                                        AUTO REQUIRED.
+       01  SCRN-STU-NAME.
+           03  LINE 5  COL 10  VALUE   'STUDENT: '.
+           03          COL 20  PIC X(30) FROM WS-STU-NAME.
+       01  SCRN-ERR.
+           03  LINE 3  COL 40  VALUE 'STUDENT NOT FOUND'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT STU-MST.
+
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-STU-ID.
+           ACCEPT  SCRN-STU-ID.
+
+           MOVE WS-STU-ID TO STU-ID.
+           READ STU-MST
+               INVALID KEY
+                   DISPLAY SCRN-ERR
+                   ACCEPT  WS-RESP
+                   CLOSE STU-MST
+                   EXIT PROGRAM
+               NOT INVALID KEY
+                   STRING
+                       STU-F-NAME DELIMITED BY SPACE
+                       WS-SPACE   DELIMITED BY SIZE
+                       STU-L-NAME DELIMITED BY SPACE
+                       INTO WS-STU-NAME
+                   DISPLAY SCRN-STU-NAME
+           END-READ.
+           CLOSE STU-MST.
+
+           OPEN INPUT REG-MASTER.
+           OPEN INPUT SCHE-MST.
+           OPEN INPUT CRSE-MASTER.
+
+           MOVE 0 TO WS-CRD-TOTAL.
+           MOVE 'N' TO WS-EOF.
+           MOVE 0 TO WS-COUNTER.
+           DISPLAY WS-BLNK-LN.
+           DISPLAY WS-HEADER.
+           DISPLAY WS-BLNK-LN.
+           MOVE WS-STU-ID  TO REG-STU-ID.
+           MOVE LOW-VALUES TO REG-YEAR.
+           MOVE LOW-VALUES TO REG-SEM.
+           MOVE LOW-VALUES TO REG-CRN.
+           START REG-MASTER KEY IS NOT LESS THAN REG-KEY
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+           PERFORM UNTIL EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF REG-STU-ID NOT = WS-STU-ID
+                           THEN
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               PERFORM 100-DISPLAY-TERM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-CRD-TOTAL TO WS-T-TOTAL.
+           DISPLAY WS-TOTAL-LN.
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
+           ACCEPT WS-RESP.
+
+           CLOSE REG-MASTER.
+           CLOSE SCHE-MST.
+           CLOSE CRSE-MASTER.
+
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-DISPLAY-TERM.
+           MOVE REG-YEAR  TO WS-T-YEAR.
+           MOVE REG-SEM   TO WS-T-SEM.
+           MOVE REG-CRN   TO WS-T-CRN.
+           MOVE REG-GRADE TO WS-T-GRADE.
+
+           STRING REG-YEAR DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  REG-SEM  DELIMITED BY SIZE
+                  WS-SPACE DELIMITED BY SIZE
+                  REG-CRN  DELIMITED BY SIZE
+                  INTO SCHEDULE-ID-O.
+
+           MOVE 0 TO WS-CREDIT-DIGIT.
+           MOVE SPACES TO WS-T-COURSE-NAME.
+           READ SCHE-MST
+               INVALID KEY
+                   MOVE 'COURSE NO LONGER ON SCHEDULE' TO
+                       WS-T-COURSE-NAME
+               NOT INVALID KEY
+                   MOVE COURSE-ID-O TO CRSE-ID
+                   READ CRSE-MASTER
+                       INVALID KEY
+                           CONTINUE
+                       NOT INVALID KEY
+                           MOVE CRSE-NAME TO WS-T-COURSE-NAME
+                           MOVE CRSE-CREDIT(1:1) TO WS-CREDIT-DIGIT
+                   END-READ
+           END-READ.
+           MOVE WS-CREDIT-DIGIT TO WS-T-CREDIT.
+
+           MOVE REG-GRADE TO WS-GRADE-CHECK.
+           IF GRADE-COUNTS
+               ADD WS-CREDIT-DIGIT TO WS-CRD-TOTAL
+           END-IF.
+
+           DISPLAY WS-DTL-LN.
+           DISPLAY WS-BLNK-LN.
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER = 5
+               THEN
+                   DISPLAY WS-PG-BREAK
+                   ACCEPT WS-RESP
+                   DISPLAY BLNK-SCRN
+                   DISPLAY WS-HEADER
+                   DISPLAY WS-BLNK-LN
+                   MOVE 0 TO WS-COUNTER
+           END-IF.
+      *-----------------------------------------------------------------
