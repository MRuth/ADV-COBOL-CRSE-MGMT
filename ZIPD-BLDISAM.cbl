@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPD-BLDISAM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IN-FILE      ASSIGN        TO
+                                       '../FILES/ZIPCODE-SORTED.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT SORT-WORK    ASSIGN        TO 'SORTWORK.TXT'.
+           SELECT ZIP-MST      ASSIGN        TO "../FILES/ZIPMASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS SEQUENTIAL
+                               RECORD KEY    IS ZIP-KEY
+                               ALTERNATE KEY IS ZIP-CITY
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  IN-FILE.
+       01  IN-REC.
+           03  I-ZIP-CODE          PIC X(5).
+           03  FILLER              PIC XX VALUE SPACES.
+           03  I-ZIP-CITY          PIC X(30).
+           03  FILLER              PIC XX VALUE SPACES.
+           03  I-ZIP-STATE         PIC XX.
+           03  FILLER              PIC XX VALUE SPACES.
+           03  I-ZIP-COUNTY        PIC X(30).
+       SD  SORT-WORK.
+       01  SORT-REC.
+           03  S-ZIP-CODE         PIC X(5).
+           03  S-ZIP-CITY         PIC X(30).
+           03  S-ZIP-STATE        PIC XX.
+           03  S-ZIP-COUNTY       PIC X(30).
+       COPY ZIP-MST-DEF.
+       WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-IN-COUNT         PIC 9(6) VALUE 0.
+           03  WS-OUT-COUNT        PIC 9(6) VALUE 0.
+       01  WS-RUN-SUMMARY.
+           03  WS-START-SECS       PIC 9(5).
+           03  WS-END-SECS         PIC 9(5).
+           03  WS-START-DATE-DISP  PIC X(8).
+           03  WS-START-TIME-DISP  PIC X(8).
+           03  WS-END-DATE-DISP    PIC X(8).
+           03  WS-END-TIME-DISP    PIC X(8).
+           03  WS-ELAPSED-SECS     PIC S9(6).
+           03  WS-ELAPSED-HH       PIC 99.
+           03  WS-ELAPSED-MM       PIC 99.
+           03  WS-ELAPSED-SS       PIC 99.
+       01  WS-DTL-LN.
+           03  WS-ZIP-CODE         PIC X(5).
+           03  FILLER              PIC XX.
+           03  WS-ZIP-CITY         PIC X(30).
+           03  FILLER              PIC XX.
+           03  WS-ZIP-STATE        PIC XX.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           PERFORM 810-CAPTURE-START.
+
+           OPEN INPUT IN-FILE.
+           OPEN OUTPUT ZIP-MST.
+
+           SORT SORT-WORK
+                ON ASCENDING KEY S-ZIP-CODE
+                INPUT  PROCEDURE 100-FILE-IN
+                OUTPUT PROCEDURE 200-FILE-OUT.
+           DISPLAY "PROGRAM TERMINATED".
+           DISPLAY "PRESS ENTER TO CLOSE".
+
+           CLOSE IN-FILE.
+           CLOSE ZIP-MST.
+
+           OPEN INPUT ZIP-MST.
+
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL EOF
+               READ ZIP-MST
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE ZIP-CODE        TO WS-ZIP-CODE
+                       MOVE ZIP-CITY        TO WS-ZIP-CITY
+                       MOVE ZIP-STATE       TO WS-ZIP-STATE
+                       DISPLAY WS-DTL-LN
+               END-READ
+           END-PERFORM.
+           CLOSE ZIP-MST.
+
+           PERFORM 820-CAPTURE-END.
+           PERFORM 900-PRINT-SUMMARY.
+
+           STOP RUN.
+      *-----------------------------------------------------------------
+       100-FILE-IN.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE I-ZIP-CODE      TO S-ZIP-CODE
+                       MOVE I-ZIP-CITY      TO S-ZIP-CITY
+                       MOVE I-ZIP-STATE     TO S-ZIP-STATE
+                       MOVE I-ZIP-COUNTY    TO S-ZIP-COUNTY
+                       ADD 1 TO WS-IN-COUNT
+                       RELEASE SORT-REC
+               END-READ
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       200-FILE-OUT.
+           MOVE 'N' TO WS-EOF.
+           PERFORM UNTIL EOF
+               RETURN SORT-WORK
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       MOVE S-ZIP-CODE      TO ZIP-CODE
+                       MOVE S-ZIP-CITY      TO ZIP-CITY
+                       MOVE S-ZIP-STATE     TO ZIP-STATE
+                       MOVE S-ZIP-COUNTY    TO ZIP-COUNTY
+                       WRITE ZIP-REC
+                       ADD 1 TO WS-OUT-COUNT
+               END-RETURN
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       810-CAPTURE-START.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-START-DATE-DISP
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-START-TIME-DISP
+           END-STRING.
+           COMPUTE WS-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+      *-----------------------------------------------------------------
+       820-CAPTURE-END.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-END-DATE-DISP
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-END-TIME-DISP
+           END-STRING.
+           COMPUTE WS-END-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECS / 60) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+               - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60).
+      *-----------------------------------------------------------------
+       900-PRINT-SUMMARY.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'ZIPD-BLDISAM REBUILD - JOB SUMMARY'.
+           DISPLAY 'STARTED  : ' WS-START-DATE-DISP ' '
+               WS-START-TIME-DISP.
+           DISPLAY 'FINISHED : ' WS-END-DATE-DISP ' ' WS-END-TIME-DISP.
+           DISPLAY 'ELAPSED  : ' WS-ELAPSED-HH '-' WS-ELAPSED-MM '-'
+               WS-ELAPSED-SS ' (HH-MM-SS)'.
+           DISPLAY 'RECORDS READ FROM ZIPCODE-SORTED.TXT : '
+               WS-IN-COUNT.
+           DISPLAY 'RECORDS WRITTEN TO ZIPMASTER.DAT      : '
+               WS-OUT-COUNT.
+           IF WS-IN-COUNT NOT = WS-OUT-COUNT
+               DISPLAY '*** WARNING: READ/WRITE COUNT MISMATCH ***'
+           END-IF.
+           DISPLAY '-------------------------------------------------'.
