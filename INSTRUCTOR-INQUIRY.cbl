@@ -1,6 +1,6 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID INSTRUCTOR-INQUIRY.
+       PROGRAM-ID. INSTRUCTOR-INQUIRY.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -11,6 +11,7 @@
                                        ACCESS        IS RANDOM
                                        RECORD KEY    IS INSTR-ID
                                        ALTERNATE KEY IS INSTR-NAME
+                                           WITH DUPLICATES
                                        FILE STATUS   IS WS-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -20,6 +21,12 @@
        01  INSTR-REC.
            03  INSTR-ID    PIC 9999.
            03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -31,6 +38,12 @@
        01  WS-DTL.
            03  WS-INSTR-ID         PIC 9999.
            03  WS-INSTR-NAME       PIC X(22).
+           03  WS-INSTR-DEPT       PIC X(4).
+           03  WS-INSTR-OFFICE     PIC X(11).
+           03  WS-INSTR-PHONE.
+               05  WS-INSTR-PHONE-1    PIC XXX.
+               05  WS-INSTR-PHONE-2    PIC XXX.
+               05  WS-INSTR-PHONE-3    PIC XXXX.
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -45,11 +58,24 @@
            03  SCRN-INSTR-NAME.
                05  LINE 4  COL 25  VALUE   'INSTRUCTOR NAME:'.
                05          COL 43  PIC X(35) FROM WS-INSTR-NAME.
+           03  SCRN-INSTR-DEPT.
+               05  LINE 5  COL 25  VALUE   'DEPARTMENT     :'.
+               05          COL 43  PIC X(4)  FROM WS-INSTR-DEPT.
+           03  SCRN-INSTR-OFFICE.
+               05  LINE 6  COL 25  VALUE   'OFFICE         :'.
+               05          COL 43  PIC X(11) FROM WS-INSTR-OFFICE.
+           03  SCRN-INSTR-PHONE.
+               05  LINE 7  COL 25  VALUE   'PHONE          :'.
+               05          COL 43  PIC XXX   FROM WS-INSTR-PHONE-1.
+               05          COL 46            VALUE '-'.
+               05          COL 47  PIC XXX   FROM WS-INSTR-PHONE-2.
+               05          COL 50            VALUE '-'.
+               05          COL 51  PIC XXXX  FROM WS-INSTR-PHONE-3.
        01  SCRN-ANOTHER.
-           03  LINE 7  COL 32  VALUE 'LOOK UP ANOTHER? (Y/N)'.
+           03  LINE 9  COL 32  VALUE 'LOOK UP ANOTHER? (Y/N)'.
            03          COL 30  PIC X TO WS-ANOTHER.
        01  SCRN-ERR.
-           03  LINE 6  COL 30  VALUE 'INSTRUCTOR NOT FOUND'.    
+           03  LINE 8  COL 30  VALUE 'INSTRUCTOR NOT FOUND'.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN. 
@@ -72,7 +98,10 @@
                        DISPLAY SCRN-ANOTHER
                        ACCEPT  SCRN-ANOTHER
                    NOT INVALID KEY
-                       MOVE INSTR-NAME TO WS-INSTR-NAME
+                       MOVE INSTR-NAME   TO WS-INSTR-NAME
+                       MOVE INSTR-DEPT   TO WS-INSTR-DEPT
+                       MOVE INSTR-OFFICE TO WS-INSTR-OFFICE
+                       MOVE INSTR-PHONE  TO WS-INSTR-PHONE
                        DISPLAY SCRN-DATA
                        DISPLAY SCRN-ANOTHER
                        ACCEPT  SCRN-ANOTHER
