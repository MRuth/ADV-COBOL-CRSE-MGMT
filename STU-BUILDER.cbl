@@ -3,7 +3,7 @@
       *AUTHOR  : MONTANA RUTH                                          *
       *DATE    :    Feb 26, 2015                                       *
       *ABSTRACT:                                                       *
-      ******************************************************************
+      ******************************************************************
         
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STU-BUILDER.
@@ -12,9 +12,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        
-       SELECT IN-FILE ASSIGN TO '../FILES/STUDENT-STARTER.TXT'
+       SELECT EXTRACT-LIST ASSIGN TO
+                           '../FILES/STUDENT-EXTRACT-LIST.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+       SELECT IN-FILE ASSIGN DYNAMIC WS-IN-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        SELECT OUT-FILE ASSIGN TO'../FILES/STUDENT-MASTER.DAT'
            ORGANIZATION IS INDEXED
            ACCESS IS SEQUENTIAL
@@ -34,7 +38,10 @@
        FILE SECTION.
        
        COPY MST-CTRL-LIST-RECS.
-       
+
+       FD  EXTRACT-LIST.
+           01  EXTRACT-LIST-REC    PIC X(80).
+
        FD  IN-FILE.
            01  IN-REC.
                03  IN-NAME.
@@ -75,15 +82,33 @@
                03  SRT-PHONE           PIC X(10).
                
        WORKING-STORAGE SECTION.
-       
+       COPY WS-DATE-TIME.
+
            01  WS-EOF                  PIC X       VALUE 'N'.
                88  EOF                             VALUE 'Y'.
            01  WS-STATUS               PIC X       VALUE 'A'.
            01  WS-CURR-ID              PIC 9999    VALUE 0000.
            01  WS-RSP                  PIC X.
            01  WS-MST-REC-KEY          PIC 9999.
-           01  WS-STAT                 PIC XX.             
-       
+           01  WS-STAT                 PIC XX.
+           01  WS-IN-COUNT             PIC 9(6)    VALUE 0.
+           01  WS-OUT-COUNT            PIC 9(6)    VALUE 0.
+           01  WS-IN-FILENAME          PIC X(80).
+           01  WS-FILE-COUNT           PIC 99      VALUE 0.
+           01  WS-LIST-EOF             PIC X       VALUE 'N'.
+               88  LIST-EOF                        VALUE 'Y'.
+           01  WS-RUN-SUMMARY.
+               03  WS-START-SECS       PIC 9(5).
+               03  WS-END-SECS         PIC 9(5).
+               03  WS-START-DATE-DISP  PIC X(8).
+               03  WS-START-TIME-DISP  PIC X(8).
+               03  WS-END-DATE-DISP    PIC X(8).
+               03  WS-END-TIME-DISP    PIC X(8).
+               03  WS-ELAPSED-SECS     PIC S9(6).
+               03  WS-ELAPSED-HH       PIC 99.
+               03  WS-ELAPSED-MM       PIC 99.
+               03  WS-ELAPSED-SS       PIC 99.
+
        SCREEN SECTION.
            01  CLEAR.
                03  BLANK SCREEN.
@@ -91,11 +116,12 @@
        PROCEDURE DIVISION.
        
        000-MAIN.
-           
-           OPEN INPUT IN-FILE.
+
+           PERFORM 900-START-SUMMARY.
+
            OPEN OUTPUT OUT-FILE.
            OPEN I-O MST-CTRL-LIST.
-           
+
            MOVE    'N'    TO WS-EOF.
            DISPLAY CLEAR.
            SORT SORT-WORK
@@ -109,33 +135,55 @@
            MOVE WS-CURR-ID TO MST-STU-ID.
            WRITE MST-NEXT-STU.
            
-           CLOSE IN-FILE,
-               OUT-FILE
+           CLOSE OUT-FILE,
                MST-CTRL-LIST.
-               
+
+           PERFORM 900-PRINT-SUMMARY.
+
            DISPLAY SPACES.
            DISPLAY "PRESS ANY KEY TO CONTINUE" WITH NO ADVANCING.
            ACCEPT WS-RSP.
            EXIT PROGRAM.
-           
+
        100-FILE-IN.
+           OPEN INPUT EXTRACT-LIST.
+           PERFORM UNTIL LIST-EOF
+               READ EXTRACT-LIST
+                   AT END
+                       MOVE 'Y' TO WS-LIST-EOF
+                   NOT AT END
+                       IF EXTRACT-LIST-REC NOT = SPACES
+                           MOVE FUNCTION TRIM(EXTRACT-LIST-REC)
+                               TO WS-IN-FILENAME
+                           ADD 1 TO WS-FILE-COUNT
+                           PERFORM 110-READ-ONE-EXTRACT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE EXTRACT-LIST.
+
+       110-READ-ONE-EXTRACT.
+           MOVE 'N' TO WS-EOF.
+           OPEN INPUT IN-FILE.
            PERFORM UNTIL EOF
-               READ IN-FILE 
+               READ IN-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        MOVE IN-NAME    TO SRT-NAME
                        MOVE IN-ADDR    TO SRT-ADDR
                        MOVE IN-PHONE   TO SRT-PHONE
+                       ADD 1 TO WS-IN-COUNT
                        RELEASE SRT-REC
                END-READ
            END-PERFORM.
-           
+           CLOSE IN-FILE.
+
        200-FILE-OUT.
            MOVE 'N' TO WS-EOF.
            PERFORM UNTIL EOF
-               RETURN SORT-WORK 
-                   AT END 
+               RETURN SORT-WORK
+                   AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        MOVE WS-CURR-ID TO OUT-STU-ID
@@ -145,9 +193,70 @@
                        MOVE WS-STATUS  TO OUT-STATUS
                        ADD 1           TO WS-CURR-ID
                        WRITE OUT-REC
-                       DISPLAY OUT-STU-ID, " ", OUT-NAME, " ", 
+                       ADD 1           TO WS-OUT-COUNT
+                       DISPLAY OUT-STU-ID, " ", OUT-NAME, " ",
                            OUT-STATUS
                END-RETURN
            END-PERFORM.
-       
+
+       900-START-SUMMARY.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-START-DATE-DISP
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-START-TIME-DISP
+           END-STRING.
+           COMPUTE WS-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+
+       900-PRINT-SUMMARY.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-END-DATE-DISP
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-END-TIME-DISP
+           END-STRING.
+           COMPUTE WS-END-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECS / 60) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+               - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60).
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'STU-BUILDER REBUILD - JOB SUMMARY'.
+           DISPLAY 'STARTED  : ' WS-START-DATE-DISP ' '
+               WS-START-TIME-DISP.
+           DISPLAY 'FINISHED : ' WS-END-DATE-DISP ' ' WS-END-TIME-DISP.
+           DISPLAY 'ELAPSED  : ' WS-ELAPSED-HH '-' WS-ELAPSED-MM '-'
+               WS-ELAPSED-SS ' (HH-MM-SS)'.
+           DISPLAY 'EXTRACT FILES MERGED : ' WS-FILE-COUNT.
+           DISPLAY 'RECORDS READ    : ' WS-IN-COUNT.
+           DISPLAY 'RECORDS WRITTEN : ' WS-OUT-COUNT.
+           DISPLAY '-------------------------------------------------'.
+
 
