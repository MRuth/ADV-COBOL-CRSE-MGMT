@@ -1,6 +1,6 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID COURSE-UPDATE.
+       PROGRAM-ID. COURSE-UPDATE.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -21,6 +21,7 @@
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -34,11 +35,19 @@
            03  WS-OLD-NAME         PIC X(35).
            03  WS-OLD-CREDIT       PIC X(4).
            03  WS-OLD-STAT         PIC X.
+           03  WS-OLD-PREREQ       PIC X(9).
+           03  WS-STAT-OK          PIC X   VALUE 'N'.
+               88  STAT-OK                 VALUE 'Y'.
+           03  WS-CREDIT-OK        PIC X   VALUE 'N'.
+               88  CREDIT-OK               VALUE 'Y'.
        01  WS-DTL.
            03  WS-CRSE-ID          PIC X(9).
            03  WS-CRSE-NAME        PIC X(35).
-           03  WS-CRSE-CREDIT      PIC X(4).
+           03  WS-CRSE-CREDIT.
+               05  WS-CREDIT-CHECK     PIC 9.
+               05  FILLER              PIC XXX.
            03  WS-CRSE-STAT        PIC X.
+           03  WS-CRSE-PREREQ      PIC X(9).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -73,8 +82,16 @@
                05  LINE 12  COL 25  VALUE    'NEW STATUS :'.
                05           COL 40  PIC X    TO WS-CRSE-STAT
                                              AUTO REQUIRED.
+       01  SCRN-PREREQ.
+           03  SCRN-CRSE-OLD-PREREQ.
+               05  LINE 15  COL 25  VALUE   'OLD PREREQ :'.
+               05           COL 40  FROM    WS-OLD-PREREQ.
+           03  SCRN-CRSE-PREREQ.
+               05  LINE 16  COL 25  VALUE    'NEW PREREQ :'.
+               05           COL 40  PIC X(9) TO WS-CRSE-PREREQ
+                                              AUTO.
        01  SCRN-SAVE.
-           03  LINE 14  COL 32  VALUE   'SAVE (Y/N)'.
+           03  LINE 18  COL 32  VALUE   'SAVE (Y/N)'.
            03           COL 30  PIC X    TO WS-SAVE
                                          REQUIRED.
        01  SCRN-CONFIRM1.
@@ -85,7 +102,11 @@
            03  LINE 9  COL 32  VALUE 'UPDATE ANOTHER? (Y/N)'.
            03          COL 30  PIC X TO WS-ANOTHER.
        01  SCRN-ERR.
-           03  LINE 8  COL 30  VALUE 'RECORD NOT FOUND'.    
+           03  LINE 8  COL 30  VALUE 'RECORD NOT FOUND'.
+       01  SCRN-STAT-ERR.
+           03  LINE 13  COL 25  VALUE 'INVALID - USE A, I, OR C'.
+       01  SCRN-CREDIT-ERR.
+           03  LINE 10  COL 25  VALUE 'INVALID - MUST BE NUMERIC 1-9'.
       *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN. 
@@ -111,19 +132,22 @@
                        MOVE CRSE-NAME   TO WS-OLD-NAME
                        MOVE CRSE-CREDIT TO WS-OLD-CREDIT
                        MOVE CRSE-STAT   TO WS-OLD-STAT
+                       MOVE CRSE-PREREQ TO WS-OLD-PREREQ
                        DISPLAY SCRN-NAME
                        ACCEPT SCRN-CRSE-NAME
-                       DISPLAY SCRN-CREDIT
-                       ACCEPT SCRN-CRSE-CREDIT
+                       PERFORM 150-GET-CREDIT
                        DISPLAY SCRN-STATUS
-                       ACCEPT SCRN-CRSE-STAT
+                       PERFORM 100-GET-STATUS
+                       DISPLAY SCRN-PREREQ
+                       ACCEPT SCRN-CRSE-PREREQ
                        DISPLAY SCRN-SAVE
                        ACCEPT SCRN-SAVE
                        IF SAVE
-                           THEN                                         
-                               MOVE WS-CRSE-NAME TO CRSE-NAME           
+                           THEN
+                               MOVE WS-CRSE-NAME TO CRSE-NAME
                                MOVE WS-CRSE-CREDIT TO CRSE-CREDIT
                                MOVE WS-CRSE-STAT TO CRSE-STAT
+                               MOVE WS-CRSE-PREREQ TO CRSE-PREREQ
                                REWRITE CRSE-REC
                                DISPLAY BLNK-SCRN
                                DISPLAY SCRN-CONFIRM1
@@ -139,4 +163,31 @@
            END-PERFORM.
 
            CLOSE CRSE-MASTER.
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-GET-STATUS.
+           MOVE 'N' TO WS-STAT-OK.
+           PERFORM UNTIL STAT-OK
+               ACCEPT SCRN-CRSE-STAT
+               MOVE FUNCTION UPPER-CASE(WS-CRSE-STAT) TO WS-CRSE-STAT
+               EVALUATE WS-CRSE-STAT
+                   WHEN 'A'
+                   WHEN 'I'
+                   WHEN 'C'
+                       MOVE 'Y' TO WS-STAT-OK
+                   WHEN OTHER
+                       DISPLAY SCRN-STAT-ERR
+               END-EVALUATE
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       150-GET-CREDIT.
+           MOVE 'N' TO WS-CREDIT-OK.
+           PERFORM UNTIL CREDIT-OK
+               DISPLAY SCRN-CREDIT
+               ACCEPT  SCRN-CRSE-CREDIT
+               IF WS-CREDIT-CHECK IS NUMERIC AND WS-CREDIT-CHECK > 0
+                   MOVE 'Y' TO WS-CREDIT-OK
+               ELSE
+                   DISPLAY SCRN-CREDIT-ERR
+               END-IF
+           END-PERFORM.
\ No newline at end of file
