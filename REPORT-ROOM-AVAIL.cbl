@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORT-ROOM-AVAIL.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BLD-MASTER   ASSIGN        TO
+                               '../FILES/BUILDING-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS SEQUENTIAL
+                               RECORD KEY    IS BLD-BUILDING-ROOM
+                               FILE STATUS   IS WS-STAT.
+           SELECT SCHE-MST     ASSIGN        TO
+                               '../FILES/SCHEDULE-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS SCHEDULE-ID-O
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       FD  BLD-MASTER.
+       01  BLD-REC.
+           03  BLD-BUILDING-ROOM.
+               05  BLD-BUILDING    PIC X(6).
+               05  FILLER          PIC X.
+               05  BLD-ROOM        PIC X(6).
+           03  BLD-MAX-SEAT        PIC 99.
+           03  BLD-ROOM-TYPE       PIC X(4).
+       FD  SCHE-MST.
+       01  SCHE-REC.
+           03  SCHEDULE-ID-O       PIC X(12).
+           03  FILLER              PIC X.
+           03  COURSE-ID-O         PIC X(9).
+           03  FILLER              PIC X.
+           03  TIMEDAY-O           PIC X(20).
+           03  FILLER              PIC X.
+           03  BUILDING-ID-O.
+               05  BUILDING-ID-BLDG    PIC X(6).
+               05  FILLER              PIC X.
+               05  BUILDING-ID-ROOM    PIC X(4).
+           03  FILLER              PIC X.
+           03  INSTRUCTOR-ID-O     PIC X(4).
+           03  FILLER              PIC X(3).
+           03  OPEN-SEATS-O        PIC X(2).
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-EOF              PIC X   VALUE 'N'.
+               88  EOF                     VALUE 'Y'.
+           03  WS-SCH-EOF          PIC X   VALUE 'N'.
+               88  SCH-EOF                 VALUE 'Y'.
+           03  WS-FOUND            PIC X   VALUE 'N'.
+               88  FOUND-SLOT              VALUE 'Y'.
+           03  WS-CMP-BLDG         PIC X(6).
+           03  WS-CMP-ROOM         PIC X(4).
+           03  WS-COUNTER          PIC 99  VALUE 0.
+           03  WS-BLNK-LN          PIC X(80) VALUE SPACES.
+       01  WS-HEADER.
+           03  FILLER              PIC X(10) VALUE 'BUILDING'.
+           03  FILLER              PIC X(8)  VALUE 'ROOM'.
+           03  FILLER              PIC X(10) VALUE 'CAPACITY'.
+           03  FILLER              PIC X(52) VALUE 'TIME SLOTS'.
+       01  WS-ROOM-LN.
+           03  WS-BUILDING         PIC X(6).
+           03  FILLER              PIC X(4).
+           03  WS-ROOM             PIC X(6).
+           03  FILLER              PIC X(2).
+           03  WS-CAP              PIC ZZ9.
+           03  FILLER              PIC X(7).
+       01  WS-SLOT-LN.
+           03  FILLER              PIC X(18) VALUE SPACES.
+           03  WS-SLOT-COURSE      PIC X(9).
+           03  FILLER              PIC XX.
+           03  WS-SLOT-TIMEDAY     PIC X(20).
+       01  WS-NONE-LN.
+           03  FILLER              PIC X(18) VALUE SPACES.
+           03  FILLER              PIC X(36)
+                   VALUE 'AVAILABLE - NO CLASSES SCHEDULED'.
+       01  WS-PG-BREAK.
+           03  FILLER              PIC X(15) VALUE 'PRESS ENTER TO '.
+           03  FILLER              PIC X(16) VALUE 'DISPLAY 05 MORE '.
+           03  FILLER              PIC X(55) VALUE 'ROOMS'.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 20  VALUE 'ROOM AVAILABILITY BY TIME SLOT'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN INPUT BLD-MASTER.
+           OPEN INPUT SCHE-MST.
+
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-TITLE.
+           DISPLAY WS-BLNK-LN.
+           DISPLAY WS-HEADER.
+           DISPLAY WS-BLNK-LN.
+
+           MOVE 'N' TO WS-EOF.
+           READ BLD-MASTER
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-READ.
+
+           PERFORM UNTIL EOF
+               PERFORM 100-DISPLAY-ROOM
+               READ BLD-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
+           ACCEPT WS-RESP.
+           CLOSE BLD-MASTER.
+           CLOSE SCHE-MST.
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-DISPLAY-ROOM.
+           MOVE BLD-BUILDING      TO WS-BUILDING.
+           MOVE BLD-ROOM          TO WS-ROOM.
+           MOVE BLD-MAX-SEAT      TO WS-CAP.
+           MOVE BLD-BUILDING      TO WS-CMP-BLDG.
+           MOVE BLD-ROOM(1:4)     TO WS-CMP-ROOM.
+           DISPLAY WS-ROOM-LN.
+
+           MOVE 'N' TO WS-FOUND.
+           PERFORM 200-SCAN-SCHEDULE.
+           IF NOT FOUND-SLOT
+               DISPLAY WS-NONE-LN
+           END-IF.
+           DISPLAY WS-BLNK-LN.
+
+           ADD 1 TO WS-COUNTER.
+           IF WS-COUNTER = 5
+               THEN
+                   DISPLAY WS-PG-BREAK
+                   ACCEPT WS-RESP
+                   DISPLAY BLNK-SCRN
+                   DISPLAY WS-HEADER
+                   DISPLAY WS-BLNK-LN
+                   MOVE 0 TO WS-COUNTER
+           END-IF.
+      *-----------------------------------------------------------------
+       200-SCAN-SCHEDULE.
+           MOVE 'N' TO WS-SCH-EOF.
+           MOVE LOW-VALUES TO SCHEDULE-ID-O.
+           START SCHE-MST KEY IS NOT LESS THAN SCHEDULE-ID-O
+               INVALID KEY
+                   MOVE 'Y' TO WS-SCH-EOF
+           END-START.
+           PERFORM UNTIL SCH-EOF
+               READ SCHE-MST NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-SCH-EOF
+                   NOT AT END
+                       IF BUILDING-ID-BLDG = WS-CMP-BLDG
+                           AND BUILDING-ID-ROOM = WS-CMP-ROOM
+                           MOVE 'Y' TO WS-FOUND
+                           MOVE COURSE-ID-O  TO WS-SLOT-COURSE
+                           MOVE TIMEDAY-O    TO WS-SLOT-TIMEDAY
+                           DISPLAY WS-SLOT-LN
+                       END-IF
+               END-READ
+           END-PERFORM.
