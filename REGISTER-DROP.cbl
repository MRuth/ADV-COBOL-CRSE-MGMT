@@ -4,31 +4,44 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT REG-MASTER   ASSIGN        TO 
-                               '../FILES/REGISTER-MASTER.DAT'   
+           SELECT REG-MASTER   ASSIGN        TO
+                               '../FILES/REGISTER-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
-                               ACCESS        IS RANDOM
+                               ACCESS        IS DYNAMIC
                                RECORD KEY    IS REG-KEY
+                               ALTERNATE KEY IS REG-CRN-KEY
+                                   WITH DUPLICATES
                                FILE STATUS   IS WS-STAT.
-           SELECT STU-MST      ASSIGN TO 
+           SELECT STU-MST      ASSIGN TO
                                '../FILES/STUDENT-MASTER.DAT'
                                ORGANIZATION    IS INDEXED
                                ACCESS          IS RANDOM
                                RECORD KEY      IS STU-ID
                                ALTERNATE   KEY IS STU-NAME
                                FILE STATUS     IS WS-STAT.
-           SELECT CRSE-MASTER  ASSIGN        TO 
+           SELECT CRSE-MASTER  ASSIGN        TO
                                '../FILES/COURSE-MASTER-SORT.DAT'
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS RANDOM
                                RECORD KEY    IS CRSE-ID
-                               FILE STATUS   IS WS-STAT. 
+                               FILE STATUS   IS WS-STAT.
            SELECT SCHE-MST     ASSIGN TO
                                '../FILES/SCHEDULE-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS RANDOM
                                RECORD KEY    IS SCHEDULE-ID-O
-                               FILE STATUS   IS WS-STAT.                       
+                               FILE STATUS   IS WS-STAT.
+           SELECT WAIT-MASTER  ASSIGN        TO
+                               '../FILES/WAITLIST-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS DYNAMIC
+                               RECORD KEY    IS WAIT-KEY
+                               ALTERNATE KEY IS WAIT-STU-ID
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+           SELECT REG-AUDIT-LOG ASSIGN      TO
+                               '../FILES/REGISTER-AUDIT.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
@@ -38,19 +51,18 @@
        01  REG-REC.
            03  REG-KEY.
                05  REG-STU-ID          PIC 9(4).
-               05  REG-YEAR            PIC 9999.
-               05  REG-SEM             PIC 99.
-           03  FIRST-CRN           PIC 9(4).
-           03  SECOND-CRN          PIC 9(4).
-           03  THIRD-CRN           PIC 9(4).
-           03  FOURTH-CRN          PIC 9(4).
-           03  FIFTH-CRN           PIC 9(4).
+               05  REG-CRN-KEY.
+                   07  REG-YEAR        PIC 9999.
+                   07  REG-SEM         PIC 99.
+                   07  REG-CRN         PIC 9(4).
+           03  REG-GRADE           PIC X.
        FD  CRSE-MASTER.
        01  CRSE-REC.
            03  CRSE-ID        PIC X(9).
            03  CRSE-NAME      PIC X(35).
            03  CRSE-CREDIT    PIC X(4).
            03  CRSE-STAT      PIC X.
+           03  CRSE-PREREQ    PIC X(9).
        FD  SCHE-MST.
        01  SCHE-REC.
            03  SCHEDULE-ID-O       PIC X(12).
@@ -64,7 +76,19 @@
            03  INSTRUCTOR-ID-O     PIC X(4).
            03  FILLER              PIC X(3).
            03  OPEN-SEATS-O        PIC X(2).
+       FD  WAIT-MASTER.
+       01  WAIT-REC.
+           03  WAIT-KEY.
+               05  WAIT-CRN-KEY.
+                   07  WAIT-YEAR       PIC 9999.
+                   07  WAIT-SEM        PIC 99.
+                   07  WAIT-CRN        PIC 9(4).
+               05  WAIT-SEQ            PIC 9(4).
+           03  WAIT-STU-ID             PIC 9(4).
+       FD  REG-AUDIT-LOG.
+       01  AUDIT-REC                   PIC X(80).
        WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
            03  WS-STAT             PIC 99.
@@ -77,15 +101,28 @@
                88  ANOTHER                 VALUE 'N'.
            03  WS-STU-NAME         PIC X(20).
            03  WS-SPACE            PIC X VALUE SPACE.
+           03  WS-YEAR             PIC 9999.
+           03  WS-SEM              PIC 99.
            03  WS-CRN              PIC 9999.
+           03  WS-OPEN-SEATS       PIC 99.
            03  WS-CRSE-NAME        PIC X(39).
+           03  WS-WAIT-STU-ID      PIC 9(4).
+           03  WS-WAIT-FOUND       PIC X   VALUE 'N'.
+               88  WAIT-FOUND              VALUE 'Y'.
        01  WS-DTL-LN.
            03  WS-STU-ID               PIC 9(4).
-           03  WS-FIRST-CRSE           PIC X(35).
-           03  WS-SECOND-CRSE          PIC X(35).
-           03  WS-THIRD-CRSE           PIC X(35).
-           03  WS-FOURTH-CRSE          PIC X(35).
-           03  WS-FIFTH-CRSE           PIC X(35).
+       01  WS-AUDIT-LN.
+           03  WS-AUDIT-DATE           PIC X(8).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-TIME           PIC X(8).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-ACTION         PIC X(4).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-STU-ID         PIC 9(4).
+           03  FILLER                  PIC X VALUE SPACE.
+           03  WS-AUDIT-YEAR           PIC 9999.
+           03  WS-AUDIT-SEM            PIC 99.
+           03  WS-AUDIT-CRN            PIC 9(4).
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  BLNK-SCRN.
@@ -95,59 +132,53 @@
        01  SCRN-DATA.
            03  SCRN-STU-ID.
                05  LINE 5  COL 25  VALUE   'STUDENT ID   : '.
-               05          COL 42  PIC 9(4) TO WS-STU-ID          
+               05          COL 42  PIC 9(4) TO WS-STU-ID
                                             AUTO REQUIRED.
            03  SCRN-STU-NAME.
                05  LINE 7  COL 25  VALUE   'STUDENT NAME : '.
                05          COL 42  PIC X(20) FROM WS-STU-NAME.
            03  SCRN-YEAR-SEM.
                05  LINE 9  COL 15  VALUE   'YEAR: '.
-               05          COL 22  PIC ZZZ9 TO REG-YEAR
+               05          COL 22  PIC ZZZ9 TO WS-YEAR
                                             AUTO REQUIRED FULL.
                05          COL 50  VALUE   'SEMESTER: '.
-               05          COL 61  PIC Z9   TO REG-SEM
-                                            AUTO REQUIRED. 
-       01  SCRN-CRSE.    
-           03  SCRN-FIRST-CRSE.
-               05  LINE 11  COL 25  VALUE   '1) FIRST COURSE : '.
-               05          COL 43  PIC X(39) FROM WS-CRSE-NAME.
-           03  SCRN-SECOND-CRSE.
-               05  LINE 12 COL 25  VALUE   '2) SECOND COURSE: '.
-               05          COL 43  PIC X(39) FROM WS-CRSE-NAME.
-           03  SCRN-THIRD-CRSE.
-               05  LINE 13 COL 25  VALUE   '3) THIRD COURSE : '.
-               05          COL 43  PIC X(39) FROM WS-CRSE-NAME.
-           03  SCRN-FOURTH-CRSE.
-               05  LINE 14 COL 25  VALUE   '4) FOURTH COURSE: '.
-               05          COL 43  PIC X(39) FROM WS-CRSE-NAME.
-           03  SCRN-FIFTH-CRSE.
-               05  LINE 15 COL 25  VALUE   '5) FIFTH COURSE : '.
-               05          COL 43  PIC X(39) FROM WS-CRSE-NAME.
-           03  SCRN-RETURN.
-               05  LINE 16 COL 25  VALUE   'R) FINISH'.
-           03  SCRN-SEL.
-               05  LINE 18  COL 32  VALUE     'SELECTION'.
-               05           COL 30  PIC X     TO WS-SEL.
+               05          COL 61  PIC Z9   TO WS-SEM
+                                            AUTO REQUIRED.
+       01  SCRN-CRSE.
+           03  SCRN-CRSE-LN.
+               05  LINE 11  COL 25  VALUE   'CRN: '.
+               05           COL 30  PIC 9999 FROM WS-CRN.
+               05           COL 36  PIC X(39) FROM WS-CRSE-NAME.
+       01  SCRN-DROP-SEL.
+           03  LINE 13  COL 25  VALUE 'DROP THIS CRN? (Y/N)  R) RETURN'.
+           03          COL 30  PIC X     TO WS-SEL.
        01  SCRN-ERR1.
            03  LINE 5  COL 30  VALUE 'STUDENT CANNOT BE FOUND'.
        01  SCRN-ERR2.
            03  LINE 5  COL 30  VALUE 'STUDENT HAS NOT REGISTERED'.
+       01  SCRN-DROPPED.
+           03  LINE 15  COL 25  VALUE 'CRN DROPPED SUCCESSFULLY'.
+       01  SCRN-WAITLIST-NOTIFY.
+           03  LINE 16  COL 25  VALUE 'NOTIFY WAITLISTED STUDENT: '.
+           03           COL 53  PIC 9(4) FROM WS-WAIT-STU-ID.
        01  SCRN-CONTINUE.
-           03  LINE 7 COL 32  VALUE 'CONTINUE? (Y/N)'.
-           03          COL 30  PIC X TO WS-ANOTHER
+           03  LINE 17 COL 25  VALUE 'CONTINUE? (Y/N)'.
+           03          COL 42  PIC X TO WS-ANOTHER
                                         REQUIRED.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN I-O REG-MASTER.
+           OPEN I-O WAIT-MASTER.
            OPEN INPUT STU-MST.
-           
+           OPEN EXTEND REG-AUDIT-LOG.
+
            PERFORM UNTIL ANOTHER
            DISPLAY BLNK-SCRN
            DISPLAY SCRN-TITLE
            DISPLAY SCRN-STU-ID
            ACCEPT  SCRN-STU-ID
-           
+
            MOVE WS-STU-ID TO STU-ID
                READ STU-MST
                    INVALID KEY
@@ -164,75 +195,70 @@
                        DISPLAY SCRN-STU-NAME
                        DISPLAY SCRN-YEAR-SEM
                        ACCEPT  SCRN-YEAR-SEM
-                       MOVE WS-STU-ID  TO REG-STU-ID                               
-                           READ REG-MASTER
-                               INVALID KEY
-                                   DISPLAY BLNK-SCRN
-                                   DISPLAY SCRN-ERR2
-                                   DISPLAY SCRN-CONTINUE
-                                   ACCEPT  SCRN-CONTINUE
-                               NOT INVALID KEY
-                                   MOVE 'X' TO WS-SEL
-                                   PERFORM UNTIL WS-SEL = 'R'
-                                       MOVE FIRST-CRN TO WS-CRN
-                                       PERFORM 200-GET-CLASS-NAME
-                                       DISPLAY SCRN-FIRST-CRSE
-                                       MOVE SECOND-CRN TO WS-CRN
-                                       PERFORM 200-GET-CLASS-NAME
-                                       DISPLAY SCRN-SECOND-CRSE
-                                       MOVE THIRD-CRN TO WS-CRN
-                                       PERFORM 200-GET-CLASS-NAME
-                                       DISPLAY SCRN-THIRD-CRSE
-                                       MOVE FOURTH-CRN TO WS-CRN
-                                       PERFORM 200-GET-CLASS-NAME
-                                       DISPLAY SCRN-FOURTH-CRSE
-                                       MOVE FIFTH-CRN TO WS-CRN
-                                       PERFORM 200-GET-CLASS-NAME
-                                       DISPLAY SCRN-FIFTH-CRSE
-                                       DISPLAY SCRN-RETURN
-                                       DISPLAY SCRN-SEL
-                                       ACCEPT SCRN-SEL
-                                       PERFORM 100-EVALUATE-SEL
-                                   END-PERFORM
-                                   DISPLAY BLNK-SCRN
-                                   DISPLAY SCRN-CONTINUE
-                                   ACCEPT  SCRN-CONTINUE
-                           END-READ
+                       PERFORM 100-DROP-LOOP
+                       DISPLAY BLNK-SCRN
+                       DISPLAY SCRN-CONTINUE
+                       ACCEPT  SCRN-CONTINUE
                END-READ
            END-PERFORM.
-           
+
            CLOSE REG-MASTER.
+           CLOSE WAIT-MASTER.
            CLOSE STU-MST.
-           
+           CLOSE REG-AUDIT-LOG.
+
            EXIT PROGRAM.
       *-----------------------------------------------------------------
-       100-EVALUATE-SEL.
-           
-           EVALUATE WS-SEL
-               WHEN '1'
-                   MOVE ZEROS TO FIRST-CRN
-                   REWRITE REG-REC
-               WHEN '2'
-                   MOVE ZEROS TO SECOND-CRN
-                   REWRITE REG-REC
-               WHEN '3'
-                   MOVE ZEROS TO THIRD-CRN
-                   REWRITE REG-REC      
-               WHEN '4'
-                   MOVE ZEROS TO FOURTH-CRN
-                   REWRITE REG-REC
-               WHEN '5'
-                   MOVE ZEROS TO FIFTH-CRN
-                   REWRITE REG-REC
-           END-EVALUATE. 
+       100-DROP-LOOP.
+           MOVE WS-STU-ID TO REG-STU-ID.
+           MOVE WS-YEAR   TO REG-YEAR.
+           MOVE WS-SEM    TO REG-SEM.
+           MOVE LOW-VALUES TO REG-CRN.
+           MOVE 'N' TO WS-EOF.
+           START REG-MASTER KEY IS NOT LESS THAN REG-KEY
+               INVALID KEY
+                   DISPLAY BLNK-SCRN
+                   DISPLAY SCRN-ERR2
+                   MOVE 'Y' TO WS-EOF
+           END-START.
+
+           PERFORM UNTIL EOF
+               READ REG-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF  REG-STU-ID NOT = WS-STU-ID
+                           OR REG-YEAR NOT = WS-YEAR
+                           OR REG-SEM  NOT = WS-SEM
+                           THEN
+                               MOVE 'Y' TO WS-EOF
+                           ELSE
+                               MOVE REG-CRN TO WS-CRN
+                               PERFORM 200-GET-CLASS-NAME
+                               DISPLAY SCRN-CRSE
+                               DISPLAY SCRN-DROP-SEL
+                               ACCEPT  SCRN-DROP-SEL
+                               IF WS-SEL = 'Y' OR WS-SEL = 'y'
+                                   THEN
+                                       DELETE REG-MASTER RECORD
+                                       PERFORM 300-INCREMENT-SEATS
+                                       MOVE 'DROP' TO WS-AUDIT-ACTION
+                                       PERFORM 600-WRITE-AUDIT
+                                       DISPLAY SCRN-DROPPED
+                               END-IF
+                               IF WS-SEL = 'R' OR WS-SEL = 'r'
+                                   THEN
+                                       MOVE 'Y' TO WS-EOF
+                               END-IF
+                   END-READ
+           END-PERFORM.
       *-----------------------------------------------------------------
        200-GET-CLASS-NAME.
-       
            MOVE SPACES TO WS-CRSE-NAME
 
-           STRING REG-YEAR DELIMITED BY SIZE
+           STRING WS-YEAR DELIMITED BY SIZE
                   WS-SPACE DELIMITED BY SIZE
-                  REG-SEM DELIMITED BY SIZE
+                  WS-SEM DELIMITED BY SIZE
                   WS-SPACE DELIMITED BY SIZE
                   WS-CRN DELIMITED BY SIZE
                   INTO SCHEDULE-ID-O.
@@ -246,6 +272,7 @@
                    MOVE COURSE-ID-O TO CRSE-ID
                    READ CRSE-MASTER
                        INVALID KEY
+                          CONTINUE
                        NOT INVALID KEY
                           STRING WS-CRN DELIMITED BY SIZE
                                  WS-SPACE DELIMITED BY SIZE
@@ -253,7 +280,74 @@
                                  INTO WS-CRSE-NAME
                    END-READ
            END-READ
-           
+
            CLOSE SCHE-MST.
            CLOSE CRSE-MASTER.
-      *----------------------------------------------------------------- 
\ No newline at end of file
+      *-----------------------------------------------------------------
+       300-INCREMENT-SEATS.
+
+           OPEN I-O SCHE-MST.
+           READ SCHE-MST
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE OPEN-SEATS-O TO WS-OPEN-SEATS
+                   ADD 1 TO WS-OPEN-SEATS
+                   MOVE WS-OPEN-SEATS TO OPEN-SEATS-O
+                   REWRITE SCHE-REC
+           END-READ
+           CLOSE SCHE-MST.
+           PERFORM 400-PROMOTE-WAITLIST.
+      *-----------------------------------------------------------------
+       400-PROMOTE-WAITLIST.
+           MOVE 'N' TO WS-WAIT-FOUND.
+           MOVE WS-YEAR    TO WAIT-YEAR.
+           MOVE WS-SEM     TO WAIT-SEM.
+           MOVE WS-CRN     TO WAIT-CRN.
+           MOVE LOW-VALUES TO WAIT-SEQ.
+           START WAIT-MASTER KEY NOT LESS THAN WAIT-KEY
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   READ WAIT-MASTER NEXT RECORD
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF  WAIT-YEAR = WS-YEAR
+                               AND WAIT-SEM  = WS-SEM
+                               AND WAIT-CRN  = WS-CRN
+                               THEN
+                                   MOVE 'Y' TO WS-WAIT-FOUND
+                                   MOVE WAIT-STU-ID TO WS-WAIT-STU-ID
+                           END-IF
+                   END-READ
+           END-START.
+
+           IF WAIT-FOUND
+               THEN
+                   DELETE WAIT-MASTER RECORD
+                   DISPLAY SCRN-WAITLIST-NOTIFY
+           END-IF.
+      *-----------------------------------------------------------------
+       600-WRITE-AUDIT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-AUDIT-DATE.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO WS-AUDIT-TIME.
+           MOVE WS-STU-ID TO WS-AUDIT-STU-ID.
+           MOVE WS-YEAR   TO WS-AUDIT-YEAR.
+           MOVE WS-SEM    TO WS-AUDIT-SEM.
+           MOVE WS-CRN    TO WS-AUDIT-CRN.
+           MOVE WS-AUDIT-LN TO AUDIT-REC.
+           WRITE AUDIT-REC.
+      *-----------------------------------------------------------------
