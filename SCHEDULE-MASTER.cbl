@@ -5,16 +5,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-FILE1     ASSIGN        TO
-                                       '../FILES/201501.TXT'            
+                                       WS-IN-FILE-NAME-1
                                ORGANIZATION  IS LINE SEQUENTIAL.
            SELECT IN-FILE2     ASSIGN        TO
-                                       '../FILES/201502.TXT'            
+                                       WS-IN-FILE-NAME-2
                                ORGANIZATION  IS LINE SEQUENTIAL.
            SELECT IN-FILE3     ASSIGN        TO
-                                       '../FILES/201504.TXT'           
+                                       WS-IN-FILE-NAME-3
                                ORGANIZATION  IS LINE SEQUENTIAL.
            SELECT IN-FILE4     ASSIGN        TO
-                                       '../FILES/201505.TXT'            
+                                       WS-IN-FILE-NAME-4
                                ORGANIZATION  IS LINE SEQUENTIAL.
            SELECT INST-MST     ASSIGN TO
                                        '../FILES/INSTR-MASTER.DAT'
@@ -32,20 +32,30 @@
                                ACCESS        IS DYNAMIC
                                RECORD KEY    IS SCHEDULE-ID-O
                                FILE STATUS   IS WS-STAT.
-                               
-                               
-           SELECT MST-CTRL-LIST    ASSIGN TO
-                                       "../Files/MST-CTRL-LST.DAT"
-                               ORGANIZATION IS RELATIVE
-                               ACCESS IS RANDOM
-                               RELATIVE KEY IS WS-MST-REC-KEY
-                               FILE STATUS IS WS-STAT.
+
+           SELECT REJECT-FILE  ASSIGN        TO
+                                       '../FILES/SCHEDULE-REJECTS.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
+
+
+           SELECT CRN-CTRL     ASSIGN        TO
+                               '../FILES/CRN-CTRL.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRN-CTRL-KEY
+                               FILE STATUS   IS WS-STAT.
+
+           SELECT CKPT-FILE    ASSIGN        TO
+                               '../FILES/SCHEDULE-MST-CKPT.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-CKPT-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
-       COPY MST-CTRL-LIST-RECS.
-       
+       COPY CRN-CTRL-RECS.
+       COPY CKPT-FILE-RECS.
+
        FD  IN-FILE1.
        01  IN-REC1.
            03  FILLER              PIC X(6).
@@ -130,7 +140,13 @@
        01  INST-REC.
            03  INST-ID    PIC 9999.
            03  INST-NAME  PIC X(22).
-           
+           03  INST-DEPT    PIC X(4).
+           03  INST-OFFICE  PIC X(11).
+           03  INST-PHONE.
+               05  INST-PHONE-1  PIC XXX.
+               05  INST-PHONE-2  PIC XXX.
+               05  INST-PHONE-3  PIC XXXX.
+
        SD  SORT-WORK.
        01  SRT-REC.
            03  SCHEDULE-ID         PIC X(12).
@@ -165,10 +181,16 @@
            03  FILLER              PIC X(3).
            03  OPEN-SEATS-O        PIC X(2).
 
+       FD  REJECT-FILE.
+       01  REJECT-REC              PIC X(200).
+
        WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
            03  WS-STAT             PIC 99.
+           03  WS-CKPT-STAT        PIC XX.
+           03  WS-CKPT-COUNT       PIC 9(6) VALUE 0.
            03  WS-SCHED-ID.
                05 SCHED-YR         PIC 9(4).
                05 FILLER           PIC X VALUE SPACES.
@@ -179,26 +201,90 @@
                88  EOF                     VALUE 'Y'.
            03  WS-INST-NAME        PIC X(22).
            03  WS-INST-ID          PIC X(4).
-           03  WS-MST-REC-KEY          PIC 99.
+           03  WS-YEAR                 PIC 9(4).
+           03  WS-FILE-1               PIC X(40).
+           03  WS-FILE-2               PIC X(40).
+           03  WS-FILE-3               PIC X(40).
+           03  WS-FILE-4               PIC X(40).
+           03  WS-REJECT-REASON        PIC X(40).
+           03  WS-IN-COUNT             PIC 9(6) VALUE 0.
+           03  WS-REJECT-COUNT         PIC 9(6) VALUE 0.
+       01  WS-RUN-SUMMARY.
+           03  WS-START-SECS       PIC 9(5).
+           03  WS-END-SECS         PIC 9(5).
+           03  WS-START-DATE-DISP  PIC X(8).
+           03  WS-START-TIME-DISP  PIC X(8).
+           03  WS-END-DATE-DISP    PIC X(8).
+           03  WS-END-TIME-DISP    PIC X(8).
+           03  WS-ELAPSED-SECS     PIC S9(6).
+           03  WS-ELAPSED-HH       PIC 99.
+           03  WS-ELAPSED-MM       PIC 99.
+           03  WS-ELAPSED-SS       PIC 99.
+       01  WS-IN-FILE-NAME-1           PIC X(80).
+       01  WS-IN-FILE-NAME-2           PIC X(80).
+       01  WS-IN-FILE-NAME-3           PIC X(80).
+       01  WS-IN-FILE-NAME-4           PIC X(80).
 
        SCREEN SECTION.
        01  BLNK-SCRN.
-           03  BLANK SCREEN.           
+           03  BLANK SCREEN.
+       01  SCRN-PARAMS.
+           03  LINE 3  COL 30  VALUE 'SCHEDULE MASTER REBUILD'.
+           03  LINE 5  COL 1   VALUE 'ACADEMIC YEAR          : '.
+           03          COL 26  PIC 9(4) TO WS-YEAR
+                                        AUTO REQUIRED.
+           03  LINE 7  COL 1   VALUE 'SEMESTER 01 EXTRACT FILE: '.
+           03          COL 27  PIC X(40) TO WS-FILE-1
+                                         AUTO REQUIRED.
+           03  LINE 8  COL 1   VALUE 'SEMESTER 02 EXTRACT FILE: '.
+           03          COL 27  PIC X(40) TO WS-FILE-2
+                                         AUTO REQUIRED.
+           03  LINE 9  COL 1   VALUE 'SEMESTER 03 EXTRACT FILE: '.
+           03          COL 27  PIC X(40) TO WS-FILE-3
+                                         AUTO REQUIRED.
+           03  LINE 10 COL 1   VALUE 'SEMESTER 04 EXTRACT FILE: '.
+           03          COL 27  PIC X(40) TO WS-FILE-4
+                                         AUTO REQUIRED.
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN.
-           
+           DISPLAY BLNK-SCRN.
+           DISPLAY SCRN-PARAMS.
+           ACCEPT  SCRN-PARAMS.
+
+           STRING '../FILES/' DELIMITED BY SIZE
+                  WS-FILE-1  DELIMITED BY SPACE
+                  INTO WS-IN-FILE-NAME-1.
+           STRING '../FILES/' DELIMITED BY SIZE
+                  WS-FILE-2  DELIMITED BY SPACE
+                  INTO WS-IN-FILE-NAME-2.
+           STRING '../FILES/' DELIMITED BY SIZE
+                  WS-FILE-3  DELIMITED BY SPACE
+                  INTO WS-IN-FILE-NAME-3.
+           STRING '../FILES/' DELIMITED BY SIZE
+                  WS-FILE-4  DELIMITED BY SPACE
+                  INTO WS-IN-FILE-NAME-4.
+
+           PERFORM 800-CHECK-CKPT.
+           PERFORM 810-START-CKPT.
+
            OPEN OUTPUT OUT-FILE.
+           OPEN OUTPUT REJECT-FILE.
            OPEN INPUT INST-MST.
-           OPEN I-O MST-CTRL-LIST.
+           OPEN I-O CRN-CTRL.
            PERFORM 100-SORT-FILES
            DISPLAY BLNK-SCRN.
            DISPLAY 'MASTER BUILT SUCCESSFULLY'.
            DISPLAY 'PRESS ENTER TO RETURN TO MENU'.
            ACCEPT WS-RESP.
-           CLOSE MST-CTRL-LIST.
+           CLOSE CRN-CTRL.
            CLOSE OUT-FILE.
-           
+           CLOSE REJECT-FILE.
+
+           PERFORM 820-FINISH-CKPT.
+
+           PERFORM 900-PRINT-SUMMARY.
+
            EXIT PROGRAM.
       *-----------------------------------------------------------------
        100-SORT-FILES.
@@ -221,7 +307,7 @@
       *-----------------------------------------------------------------
          110-INPUT-1.
            OPEN INPUT IN-FILE1.
-           MOVE 2015 TO SCHED-YR.
+           MOVE WS-YEAR TO SCHED-YR.
            MOVE 01 TO SCHED-TM.
            MOVE 0001 TO SCHED-CRN.
                PERFORM UNTIL EOF
@@ -241,23 +327,44 @@
                                    INSTRUCTOR-NAME-S
                                MOVE OPEN-SEATS-1    TO OPEN-SEATS-S
                                ADD 1 TO SCHED-CRN GIVING SCHED-CRN
+                               ADD 1 TO WS-IN-COUNT
                                RELEASE SRT-REC
+                           ELSE
+                               IF ENR-CHECK-1 IS NOT NUMERIC
+                                   MOVE 'NON-NUMERIC ENROLLMENT'
+                                       TO WS-REJECT-REASON
+                               ELSE
+                                   MOVE 'NON-NUMERIC CREDIT HOURS'
+                                       TO WS-REJECT-REASON
+                               END-IF
+                               STRING 'SEM 01 REJECTED - '
+                                          DELIMITED BY SIZE
+                                      WS-REJECT-REASON
+                                          DELIMITED BY SIZE
+                                      ' : ' DELIMITED BY SIZE
+                                      IN-REC1 DELIMITED BY SIZE
+                                      INTO REJECT-REC
+                               WRITE REJECT-REC
+                               ADD 1 TO WS-REJECT-COUNT
                            END-IF
                    END-READ
                END-PERFORM.
-               MOVE 3 TO WS-MST-REC-KEY.
-               ADD 1 TO SCHED-CRN GIVING SCHED-CRN.
-               MOVE SCHED-CRN TO MST-NEXT-CRN-CRN.
-               MOVE SCHED-YR TO MST-NEXT-CRN-YR.
-               MOVE SCHED-TM TO MST-NEXT-CRN-SEM.
-               REWRITE  MST-NEXT-CRNS.
+               MOVE SCHED-YR TO CRN-CTRL-YEAR.
+               MOVE SCHED-TM TO CRN-CTRL-SEM.
+               MOVE SCHED-CRN TO CRN-CTRL-CRN.
+               READ CRN-CTRL
+                   INVALID KEY
+                       WRITE CRN-CTRL-REC
+                   NOT INVALID KEY
+                       REWRITE CRN-CTRL-REC
+               END-READ.
                CLOSE IN-FILE1.
                
       *-----------------------------------------------------------------
          120-INPUT-2.
            MOVE 'N' TO WS-EOF.
            OPEN INPUT IN-FILE2.
-           MOVE 2015 TO SCHED-YR.
+           MOVE WS-YEAR TO SCHED-YR.
            MOVE 02 TO SCHED-TM.
            MOVE 0001 TO SCHED-CRN.
                PERFORM UNTIL EOF
@@ -277,16 +384,37 @@
                                    INSTRUCTOR-NAME-S
                                MOVE OPEN-SEATS-2    TO OPEN-SEATS-S
                                ADD 1 TO SCHED-CRN GIVING SCHED-CRN
+                               ADD 1 TO WS-IN-COUNT
                                RELEASE SRT-REC
+                           ELSE
+                               IF ENR-CHECK-2 IS NOT NUMERIC
+                                   MOVE 'NON-NUMERIC ENROLLMENT'
+                                       TO WS-REJECT-REASON
+                               ELSE
+                                   MOVE 'NON-NUMERIC CREDIT HOURS'
+                                       TO WS-REJECT-REASON
+                               END-IF
+                               STRING 'SEM 02 REJECTED - '
+                                          DELIMITED BY SIZE
+                                      WS-REJECT-REASON
+                                          DELIMITED BY SIZE
+                                      ' : ' DELIMITED BY SIZE
+                                      IN-REC2 DELIMITED BY SIZE
+                                      INTO REJECT-REC
+                               WRITE REJECT-REC
+                               ADD 1 TO WS-REJECT-COUNT
                            END-IF
                    END-READ
                END-PERFORM.
-               MOVE 7 TO WS-MST-REC-KEY.
-               ADD 1 TO SCHED-CRN GIVING SCHED-CRN.
-               MOVE SCHED-CRN TO MST-NEXT-CRN-CRN.
-               MOVE SCHED-YR TO MST-NEXT-CRN-YR.
-               MOVE SCHED-TM TO MST-NEXT-CRN-SEM.
-               REWRITE  MST-NEXT-CRNS.
+               MOVE SCHED-YR TO CRN-CTRL-YEAR.
+               MOVE SCHED-TM TO CRN-CTRL-SEM.
+               MOVE SCHED-CRN TO CRN-CTRL-CRN.
+               READ CRN-CTRL
+                   INVALID KEY
+                       WRITE CRN-CTRL-REC
+                   NOT INVALID KEY
+                       REWRITE CRN-CTRL-REC
+               END-READ.
                CLOSE IN-FILE2.
                
                
@@ -294,8 +422,8 @@
          130-INPUT-3.
            MOVE 'N' TO WS-EOF.
            OPEN INPUT IN-FILE3.
-           MOVE 2015 TO SCHED-YR.
-           MOVE 04 TO SCHED-TM.
+           MOVE WS-YEAR TO SCHED-YR.
+           MOVE 03 TO SCHED-TM.
            MOVE 0001 TO SCHED-CRN.
                PERFORM UNTIL EOF
                    READ IN-FILE3 
@@ -314,16 +442,37 @@
                                    INSTRUCTOR-NAME-S
                                MOVE OPEN-SEATS-3    TO OPEN-SEATS-S
                                ADD 1 TO SCHED-CRN GIVING SCHED-CRN
+                               ADD 1 TO WS-IN-COUNT
                                RELEASE SRT-REC
+                           ELSE
+                               IF ENR-CHECK-3 IS NOT NUMERIC
+                                   MOVE 'NON-NUMERIC ENROLLMENT'
+                                       TO WS-REJECT-REASON
+                               ELSE
+                                   MOVE 'NON-NUMERIC CREDIT HOURS'
+                                       TO WS-REJECT-REASON
+                               END-IF
+                               STRING 'SEM 03 REJECTED - '
+                                          DELIMITED BY SIZE
+                                      WS-REJECT-REASON
+                                          DELIMITED BY SIZE
+                                      ' : ' DELIMITED BY SIZE
+                                      IN-REC3 DELIMITED BY SIZE
+                                      INTO REJECT-REC
+                               WRITE REJECT-REC
+                               ADD 1 TO WS-REJECT-COUNT
                            END-IF
                    END-READ
                END-PERFORM.
-               MOVE 8 TO WS-MST-REC-KEY.
-               ADD 1 TO SCHED-CRN GIVING SCHED-CRN.
-               MOVE SCHED-CRN TO MST-NEXT-CRN-CRN.
-               MOVE SCHED-YR TO MST-NEXT-CRN-YR.
-               MOVE SCHED-TM TO MST-NEXT-CRN-SEM.
-               REWRITE  MST-NEXT-CRNS.
+               MOVE SCHED-YR TO CRN-CTRL-YEAR.
+               MOVE SCHED-TM TO CRN-CTRL-SEM.
+               MOVE SCHED-CRN TO CRN-CTRL-CRN.
+               READ CRN-CTRL
+                   INVALID KEY
+                       WRITE CRN-CTRL-REC
+                   NOT INVALID KEY
+                       REWRITE CRN-CTRL-REC
+               END-READ.
                CLOSE IN-FILE3.
                
                
@@ -331,8 +480,8 @@
          140-INPUT-4.
            MOVE 'N' TO WS-EOF.
            OPEN INPUT IN-FILE4.
-           MOVE 2015 TO SCHED-YR.
-           MOVE 05 TO SCHED-TM.
+           MOVE WS-YEAR TO SCHED-YR.
+           MOVE 04 TO SCHED-TM.
            MOVE 0001 TO SCHED-CRN.
                PERFORM UNTIL EOF
                    READ IN-FILE4 
@@ -351,17 +500,38 @@
                                    INSTRUCTOR-NAME-S
                                MOVE OPEN-SEATS-4    TO OPEN-SEATS-S
                                ADD 1 TO SCHED-CRN GIVING SCHED-CRN
+                               ADD 1 TO WS-IN-COUNT
                                RELEASE SRT-REC
+                           ELSE
+                               IF ENR-CHECK-4 IS NOT NUMERIC
+                                   MOVE 'NON-NUMERIC ENROLLMENT'
+                                       TO WS-REJECT-REASON
+                               ELSE
+                                   MOVE 'NON-NUMERIC CREDIT HOURS'
+                                       TO WS-REJECT-REASON
+                               END-IF
+                               STRING 'SEM 04 REJECTED - '
+                                          DELIMITED BY SIZE
+                                      WS-REJECT-REASON
+                                          DELIMITED BY SIZE
+                                      ' : ' DELIMITED BY SIZE
+                                      IN-REC4 DELIMITED BY SIZE
+                                      INTO REJECT-REC
+                               WRITE REJECT-REC
+                               ADD 1 TO WS-REJECT-COUNT
                            END-IF
                    END-READ
                END-PERFORM.
-               MOVE 4 TO WS-MST-REC-KEY.
-               ADD 1 TO SCHED-CRN GIVING SCHED-CRN.
-               MOVE SCHED-CRN TO MST-NEXT-CRN-CRN.
-               MOVE SCHED-YR TO MST-NEXT-CRN-YR.
-               MOVE SCHED-TM TO MST-NEXT-CRN-SEM.
-               REWRITE  MST-NEXT-CRNS.
-               CLOSE IN-FILE4.                                          
+               MOVE SCHED-YR TO CRN-CTRL-YEAR.
+               MOVE SCHED-TM TO CRN-CTRL-SEM.
+               MOVE SCHED-CRN TO CRN-CTRL-CRN.
+               READ CRN-CTRL
+                   INVALID KEY
+                       WRITE CRN-CTRL-REC
+                   NOT INVALID KEY
+                       REWRITE CRN-CTRL-REC
+               END-READ.
+               CLOSE IN-FILE4.
       *-----------------------------------------------------------------
        
        
@@ -375,23 +545,124 @@
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        MOVE INSTRUCTOR-NAME-S TO INST-NAME
-                       START INST-MST KEY EQUALS INST-NAME
+                       START INST-MST KEY EQUAL TO INST-NAME
                            INVALID KEY
                                MOVE 9999 TO INSTRUCTOR-ID-O
                            NOT INVALID KEY
                                READ INST-MST
                                MOVE INST-ID TO INSTRUCTOR-ID-O
+                       END-START
                        MOVE SCHEDULE-ID TO SCHEDULE-ID-O
                        MOVE COURSE-ID-S TO COURSE-ID-O
                        MOVE TIMEDAY-S TO TIMEDAY-O
                        MOVE BUILDING-ID-S TO BUILDING-ID-O
                        MOVE OPEN-SEATS-S TO OPEN-SEATS-O
                        WRITE OUT-REC
+                       ADD 1 TO WS-CKPT-COUNT
+                       IF FUNCTION MOD(WS-CKPT-COUNT, 10) = 0
+                           PERFORM 830-UPDATE-CKPT
+                       END-IF
                END-RETURN
            END-PERFORM.
-           
-           
-           
-      
-               
-               
\ No newline at end of file
+      *-----------------------------------------------------------------
+       800-CHECK-CKPT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STAT = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           DISPLAY 'WARNING - PREVIOUS REBUILD DID NOT '
+                               'COMPLETE'
+                           DISPLAY 'LAST CHECKPOINT: ' CKPT-COUNT
+                               ' RECORDS ON ' CKPT-DATE ' AT ' CKPT-TIME
+                           DISPLAY 'REBUILD WILL START OVER FROM THE '
+                               'BEGINNING'
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       810-START-CKPT.
+           MOVE 0 TO WS-CKPT-COUNT.
+           MOVE 'SCHEDULE-MASTER' TO CKPT-PGM.
+           MOVE 'I' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-START-DATE-DISP.
+           MOVE CKPT-TIME TO WS-START-TIME-DISP.
+           COMPUTE WS-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       820-FINISH-CKPT.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-END-DATE-DISP.
+           MOVE CKPT-TIME TO WS-END-TIME-DISP.
+           COMPUTE WS-END-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECS / 60) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+               - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60).
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       830-UPDATE-CKPT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       900-PRINT-SUMMARY.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'SCHEDULE-MASTER REBUILD - JOB SUMMARY'.
+           DISPLAY 'STARTED  : ' WS-START-DATE-DISP ' '
+               WS-START-TIME-DISP.
+           DISPLAY 'FINISHED : ' WS-END-DATE-DISP ' ' WS-END-TIME-DISP.
+           DISPLAY 'ELAPSED  : ' WS-ELAPSED-HH '-' WS-ELAPSED-MM '-'
+               WS-ELAPSED-SS ' (HH-MM-SS)'.
+           DISPLAY 'RECORDS READ     : ' WS-IN-COUNT.
+           DISPLAY 'RECORDS WRITTEN  : ' WS-CKPT-COUNT.
+           DISPLAY 'RECORDS REJECTED : ' WS-REJECT-COUNT.
