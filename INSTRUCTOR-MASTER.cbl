@@ -8,11 +8,11 @@
                                       '../FILES/MASTER-FILE-SORTED.TXT'
                                       ORGANIZATION  IS LINE SEQUENTIAL.
            SELECT SORT-WORK           ASSIGN        TO 'SORTWORK.TXT'.
-           SELECT OUT-FILE            ASSIGN        TO 
+           SELECT OUT-FILE            ASSIGN        TO
                                       '../FILES/INSTRUCTOR-MASTER.DAT'
                                       ORGANIZATION  IS INDEXED
                                       ACCESS        IS SEQUENTIAL
-                                      RECORD KEY    IS O-INSTRUCTOR-NAME
+                                      RECORD KEY    IS O-INSTRUCTOR-KEY
                                       FILE STATUS   IS WS-STAT.
            SELECT OUT-FILEF         ASSIGN        TO 
                                     '../FILES/INSTR-MASTER.DAT'
@@ -20,18 +20,24 @@
                                     ACCESS        IS SEQUENTIAL
                                     RECORD KEY    IS OF-INSTRUCTOR-ID
                                     ALTERNATE KEY IS OF-INSTRUCTOR-NAME
+                                        WITH DUPLICATES
                                     FILE STATUS   IS WS-STAT.
-           SELECT MST-CTRL-LIST       ASSIGN TO 
+           SELECT MST-CTRL-LIST       ASSIGN TO
                                       "../Files/MST-CTRL-LST.DAT"
                                       ORGANIZATION IS RELATIVE
                                       ACCESS IS RANDOM
                                       RELATIVE KEY IS WS-MST-REC-KEY
-                                      FILE STATUS IS WS-MST-STAT.                                                                        
+                                      FILE STATUS IS WS-MST-STAT.
+           SELECT CKPT-FILE           ASSIGN TO
+                                      '../FILES/INSTR-MASTER-CKPT.TXT'
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS IS WS-CKPT-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
        COPY MST-CTRL-LIST-RECS.
+       COPY CKPT-FILE-RECS.
        FD  IN-FILE.
        01  IN-REC.
            03  I-COURSE-ID         PIC X(9).
@@ -47,6 +53,8 @@
            03  I-INSTRUCTOR        PIC X(22).
            03  FILLER              PIC XX VALUE SPACES.
            03  I-MAX-SEAT          PIC 99.
+           03  FILLER              PIC XX VALUE SPACES.
+           03  I-DEPT              PIC X(4).
        SD  SORT-WORK.
        01  SORT-REC.
            03  S-COURSE-ID        PIC X(9).
@@ -58,14 +66,24 @@
                05  S-ROOM         PIC X(6).
            03  S-INSTRUCTOR       PIC X(22).
            03  S-MAX-SEAT         PIC 99.
+           03  S-DEPT             PIC X(4).
        FD  OUT-FILE.
        01  OUT-REC.
-           03  O-INSTRUCTOR-NAME   PIC X(22).
+           03  O-INSTRUCTOR-KEY.
+               05  O-INSTRUCTOR-NAME   PIC X(22).
+               05  O-DEPT              PIC X(4).
        FD  OUT-FILEF.
        01  OUT-FREC.
            03  OF-INSTRUCTOR-ID    PIC 9999.
            03  OF-INSTRUCTOR-NAME  PIC X(22).
+           03  OF-INSTRUCTOR-DEPT      PIC X(4).
+           03  OF-INSTRUCTOR-OFFICE    PIC X(11).
+           03  OF-INSTRUCTOR-PHONE.
+               05  OF-INSTRUCTOR-PHONE-1   PIC XXX.
+               05  OF-INSTRUCTOR-PHONE-2   PIC XXX.
+               05  OF-INSTRUCTOR-PHONE-3   PIC XXXX.
        WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
        01  WS-COUNTER              PIC 9999 VALUE 7000.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
@@ -75,6 +93,20 @@
            03  WS-MST-REC-KEY      PIC 9999.
            03  WS-MST-STAT         PIC XX.
            03  WS-CURR-ID          PIC 9999.
+           03  WS-CKPT-STAT        PIC XX.
+           03  WS-CKPT-COUNT       PIC 9(6) VALUE 0.
+           03  WS-IN-COUNT         PIC 9(6) VALUE 0.
+       01  WS-RUN-SUMMARY.
+           03  WS-START-SECS       PIC 9(5).
+           03  WS-END-SECS         PIC 9(5).
+           03  WS-START-DATE-DISP  PIC X(8).
+           03  WS-START-TIME-DISP  PIC X(8).
+           03  WS-END-DATE-DISP    PIC X(8).
+           03  WS-END-TIME-DISP    PIC X(8).
+           03  WS-ELAPSED-SECS     PIC S9(6).
+           03  WS-ELAPSED-HH       PIC 99.
+           03  WS-ELAPSED-MM       PIC 99.
+           03  WS-ELAPSED-SS       PIC 99.
        01  WS-DTL-LN.
            03  WS-INSTRUCTOR-ID     PIC 9999.
            03  FILLER               PIC XX.
@@ -85,6 +117,9 @@
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 800-CHECK-CKPT.
+           PERFORM 810-START-CKPT.
+
            OPEN INPUT IN-FILE.
            OPEN OUTPUT OUT-FILE.
            OPEN I-O MST-CTRL-LIST.
@@ -109,23 +144,36 @@
                    NOT AT END
                        MOVE WS-CURR-ID           TO OF-INSTRUCTOR-ID
                        MOVE O-INSTRUCTOR-NAME    TO OF-INSTRUCTOR-NAME
+                       MOVE O-DEPT               TO OF-INSTRUCTOR-DEPT
+                       MOVE SPACES               TO OF-INSTRUCTOR-OFFICE
+                       MOVE SPACES               TO OF-INSTRUCTOR-PHONE
                        WRITE OUT-FREC
                        ADD 1 TO WS-CURR-ID
+                       ADD 1 TO WS-CKPT-COUNT
+                       IF FUNCTION MOD(WS-CKPT-COUNT, 10) = 0
+                           PERFORM 830-UPDATE-CKPT
+                       END-IF
                END-READ
            END-PERFORM.
            
            MOVE 9999 TO OF-INSTRUCTOR-ID.
            MOVE 'TBA' TO OF-INSTRUCTOR-NAME
+           MOVE SPACES TO OF-INSTRUCTOR-DEPT
+           MOVE SPACES TO OF-INSTRUCTOR-OFFICE
+           MOVE SPACES TO OF-INSTRUCTOR-PHONE
            WRITE OUT-FREC.
            
            CLOSE OUT-FILE.
            CLOSE OUT-FILEF.
-           
+
            MOVE 5 TO WS-MST-REC-KEY.
            MOVE WS-CURR-ID TO MST-INST-ID.
-           REWRITE MST-NEXT-INST.     
-           
+           REWRITE MST-NEXT-INST.
+
            CLOSE MST-CTRL-LIST.
+
+           PERFORM 820-FINISH-CKPT.
+           PERFORM 900-PRINT-SUMMARY.
            DISPLAY BLNK-SCRN.
            DISPLAY 'BUILD SUCCESSFULLY'.
            DISPLAY 'PRESS ENTER TO GET BACK TO MENU'.
@@ -146,6 +194,8 @@
                        MOVE I-ROOM          TO S-ROOM
                        MOVE I-INSTRUCTOR    TO S-INSTRUCTOR
                        MOVE I-MAX-SEAT      TO S-MAX-SEAT
+                       MOVE I-DEPT          TO S-DEPT
+                       ADD 1 TO WS-IN-COUNT
                        RELEASE SORT-REC
                END-READ
            END-PERFORM.
@@ -158,6 +208,109 @@
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
                        MOVE S-INSTRUCTOR     TO O-INSTRUCTOR-NAME
+                       MOVE S-DEPT           TO O-DEPT
                        WRITE OUT-REC
                END-RETURN
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+      *-----------------------------------------------------------------
+       800-CHECK-CKPT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STAT = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           DISPLAY 'WARNING - PREVIOUS REBUILD DID NOT '
+                               'COMPLETE'
+                           DISPLAY 'LAST CHECKPOINT: ' CKPT-COUNT
+                               ' RECORDS ON ' CKPT-DATE ' AT ' CKPT-TIME
+                           DISPLAY 'REBUILD WILL START OVER FROM THE '
+                               'BEGINNING'
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       810-START-CKPT.
+           MOVE 0 TO WS-CKPT-COUNT.
+           MOVE 'INSTRUCTOR-MST' TO CKPT-PGM.
+           MOVE 'I' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-START-DATE-DISP.
+           MOVE CKPT-TIME TO WS-START-TIME-DISP.
+           COMPUTE WS-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       820-FINISH-CKPT.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-END-DATE-DISP.
+           MOVE CKPT-TIME TO WS-END-TIME-DISP.
+           COMPUTE WS-END-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECS / 60) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+               - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60).
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       830-UPDATE-CKPT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       900-PRINT-SUMMARY.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'INSTRUCTOR-MASTER REBUILD - JOB SUMMARY'.
+           DISPLAY 'STARTED  : ' WS-START-DATE-DISP ' '
+               WS-START-TIME-DISP.
+           DISPLAY 'FINISHED : ' WS-END-DATE-DISP ' ' WS-END-TIME-DISP.
+           DISPLAY 'ELAPSED  : ' WS-ELAPSED-HH '-' WS-ELAPSED-MM '-'
+               WS-ELAPSED-SS ' (HH-MM-SS)'.
+           DISPLAY 'RECORDS READ    : ' WS-IN-COUNT.
+           DISPLAY 'RECORDS WRITTEN : ' WS-CKPT-COUNT.
+           DISPLAY '-------------------------------------------------'.
