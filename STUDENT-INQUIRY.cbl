@@ -1,9 +1,9 @@
-	  ******************************************************************
-	  *PROGRAM :  STUDENT-INQUIRY                                      *
-	  *AUTHOR  : MONTANA RUTH                                          *
-	  *DATE    : Apr 14, 2015                                          *
-	  *ABSTRACT:                                                       *
-	  ****************************************************************** 
+      ******************************************************************
+      *PROGRAM :  STUDENT-INQUIRY                                      *
+      *AUTHOR  : MONTANA RUTH                                          *
+      *DATE    : Apr 14, 2015                                          *
+      *ABSTRACT:                                                       *
+      ****************************************************************** 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-INQUIRY.
        
@@ -75,6 +75,9 @@
                
                05  LINE 14 COL 35                  VALUE 'ST  : '.
                05          COL 43      PIC XX      FROM ZIP-STATE.
+
+               05  LINE 15 COL 35                  VALUE 'COUNTY: '.
+               05          COL 43      PIC X(30)   FROM ZIP-COUNTY.
            03  SCRN-STU-PHONE.
                05  LINE 16 COL 25                  VALUE
                                                    'STUDENT PHONE : '.
@@ -83,8 +86,21 @@
                05          COL 47      PIC XXX     FROM STU-PHONE-2.
                05          COL 50                  VALUE '-'.
                05          COL 51      PIC XXXX    FROM STU-PHONE-3.
+           03  SCRN-STU-ACADEMIC.
+               05  LINE 17 COL 25                  VALUE
+                                                   'GPA           : '.
+               05          COL 43      PIC 9.99    FROM STU-GPA.
+
+               05  LINE 18 COL 25                  VALUE
+                                                   'CREDITS EARNED: '.
+               05          COL 43      PIC ZZ9     FROM
+                                                   STU-CREDITS-EARNED.
+           03  SCRN-STU-EMAIL.
+               05  LINE 19 COL 25                  VALUE
+                                                   'STUDENT EMAIL : '.
+               05          COL 43      PIC X(30)   FROM STU-EMAIL.
        01  SCRN-ANOTHER.
-           03      LINE 18 COL 35                  VALUE
+           03      LINE 21 COL 35                  VALUE
                                        'PERFORM ANOTHER INQUIRY (Y/N)'.
            03              COL 33      PIC X       TO  WS-RESP
                                                    AUTO REQUIRED.
