@@ -3,7 +3,7 @@
       *AUTHOR  : MONTANA RUTH                                          *
       *DATE    : Apr 2, 2015                                           *
       *ABSTRACT:                                                       *
-      ******************************************************************
+      ******************************************************************
         
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STUDENT-ADD.
@@ -34,11 +34,17 @@
                                    WITH DUPLICATES
                                FILE STATUS   IS WS-ZIP-STAT.
 
+           SELECT SYS-WARN-LOG ASSIGN      TO
+                               '../FILES/SYSTEM-WARNINGS.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        COPY STU-MST-DEF.
        COPY MST-CTRL-LIST-RECS.
        COPY ZIP-MST-DEF.
+       FD  SYS-WARN-LOG.
+       01  WARN-REC                PIC X(80).
        
        WORKING-STORAGE SECTION.
        COPY WS-DATE-TIME.
@@ -55,6 +61,8 @@
        01  WS-ANOTHER              PIC X       VALUE SPACES.
            88  ANOTHER                         VALUE 'Y'.
            88  NONE                            VALUE 'N'.
+       01  WS-ZIP-VALID             PIC X      VALUE 'N'.
+           88  ZIP-VALID                       VALUE 'Y'.
        01  WS-DTL-LN.
                03  WS-STU-ID               PIC 9999.
                03  WS-STU-NAME.
@@ -67,7 +75,21 @@
                    05  WS-STU-PHONE-1      PIC XXX.
                    05  WS-STU-PHONE-2      PIC XXX.
                    05  WS-STU-PHONE-3      PIC XXXX.
-               
+               03  WS-STU-EMAIL            PIC X(30).
+       01  WS-ID-WARN-THRESHOLD     PIC 9999    VALUE 9900.
+       01  WS-WARN-LN.
+           03  WS-WARN-DATE            PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACE.
+           03  WS-WARN-TIME            PIC X(8).
+           03  FILLER                  PIC X       VALUE SPACE.
+           03  FILLER                  PIC X(14)   VALUE
+                                       'STUDENT-ADD:'.
+           03  FILLER                  PIC X(20)   VALUE
+                                       'NEXT-STU-ID NEARING '.
+           03  FILLER                  PIC X(9)    VALUE
+                                       'LIMIT - '.
+           03  WS-WARN-ID              PIC 9999.
+
        SCREEN SECTION.
        COPY SCR-HEADER.
        
@@ -107,7 +129,10 @@
                    
                    07  LINE 14 COL 35              VALUE 'ST  : '.
                    07          COL 43  PIC XX      FROM ZIP-STATE.
-                   
+
+                   07  LINE 15 COL 35              VALUE 'COUNTY: '.
+                   07          COL 43  PIC X(30)   FROM ZIP-COUNTY.
+
            03  SCRN-STU-PHONE.
                05  LINE 16     COL 25              VALUE
                                                    'STUDENT PHONE : '.
@@ -119,8 +144,13 @@
                05              COL 50              VALUE '-'.
                05              COL 51  PIC XXXX    USING WS-STU-PHONE-3
                                                    AUTO REQUIRED.
+           03  SCRN-STU-EMAIL.
+               05  LINE 17     COL 25              VALUE
+                                                   'STUDENT EMAIL : '.
+               05              COL 43  PIC X(30)   USING WS-STU-EMAIL
+                                                   AUTO REQUIRED.
        01  SCRN-SAVE.
-               05  LINE 18     COL 32              VALUE 'SAVE (Y/N)'.
+               05  LINE 19     COL 32              VALUE 'SAVE (Y/N)'.
                05              COL 30  PIC X       TO WS-SAVE
                                                    AUTO.
        01  SCRN-WRITE-ERR.
@@ -128,18 +158,27 @@
        01  SCRN-WRITE-SUC.
            03  LINE 05         COL 30  VALUE 'STUDENT HAS BEEN ADDED'.
        01  SCRN-WRITE-NOT-SAVE.
-           03  LINE 05         COL 30  VALUE 
+           03  LINE 05         COL 30  VALUE
                                        'STUDENT HAS NOT BEEN ADDED'.
+       01  SCRN-ZIP-ERR.
+           03  LINE 12         COL 30  VALUE
+                                       'ZIP CODE NOT FOUND - RE-ENTER'.
        01  SCRN-ANOTHER.
            03  LINE 07         COL 32  VALUE 'ADD ANOTHER? (Y/N)'.
            03                  COL 30    PIC X    TO WS-ANOTHER
                                                   AUTO.
+       01  SCRN-ID-WARN.
+           03  LINE 09         COL 20  VALUE
+                               'WARNING: STUDENT ID COUNTER NEARING'.
+           03  LINE 10         COL 20  VALUE
+                               'ITS 9999 LIMIT - NOTIFY OPERATIONS'.
            
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN I-O STU-MST.
            OPEN I-O MST-CTRL-LIST.
            OPEN INPUT ZIP-MST.
+           OPEN EXTEND SYS-WARN-LOG.
            
            MOVE SPACES TO WS-ANOTHER.
            
@@ -162,7 +201,8 @@
            
            CLOSE   STU-MST,
                    MST-CTRL-LIST,
-                   ZIP-MST.
+                   ZIP-MST,
+                   SYS-WARN-LOG.
            
            EXIT PROGRAM.
        
@@ -181,9 +221,16 @@
                ACCEPT SCRN-STU-L-NAME
                ACCEPT SCRN-STU-F-NAME
                ACCEPT SCRN-STU-STREET
-               ACCEPT SCRN-STU-ZIP
-               PERFORM 400-GET-CITY-ST
+               MOVE 'N' TO WS-ZIP-VALID
+               PERFORM UNTIL ZIP-VALID
+                   ACCEPT SCRN-STU-ZIP
+                   PERFORM 400-GET-CITY-ST
+                   IF NOT ZIP-VALID
+                       DISPLAY SCRN-ZIP-ERR
+                   END-IF
+               END-PERFORM
                ACCEPT SCRN-STU-PHONE
+               ACCEPT SCRN-STU-EMAIL
                DISPLAY SCRN-SAVE
                ACCEPT  SCRN-SAVE
                    
@@ -201,7 +248,10 @@
            MOVE WS-STU-NAME        TO STU-NAME.
            MOVE WS-STU-ADDR        TO STU-ADDR.
            MOVE WS-STU-PHONE       TO STU-PHONE.
+           MOVE WS-STU-EMAIL       TO STU-EMAIL.
            MOVE 'A'                TO STU-STATUS.
+           MOVE ZERO               TO STU-GPA
+                                      STU-CREDITS-EARNED.
            MOVE FUNCTION UPPER-CASE(STU-REC) TO STU-REC.
            
            WRITE STU-REC
@@ -212,12 +262,16 @@
                    ADD 1 TO WS-STU-ID
                    PERFORM 999-DISP-HEADERS
                    DISPLAY SCRN-WRITE-SUC
-                   MOVE WS-STU-ID TO MST-NEXT-STU
+                   MOVE WS-STU-ID TO MST-STU-ID
                    REWRITE MST-NEXT-STU
+                   IF WS-STU-ID >= WS-ID-WARN-THRESHOLD
+                       PERFORM 500-WARN-ID-LIMIT
+                   END-IF
            END-WRITE.
            
        400-GET-CITY-ST.
        MOVE WS-STU-ZIP TO ZIP-KEY.
+       MOVE 'N' TO WS-ZIP-VALID.
        START ZIP-MST KEY EQUAL TO ZIP-KEY
                INVALID KEY
                    MOVE "RECORD NOT FOUND" TO ZIP-CITY
@@ -225,10 +279,31 @@
                                   ZIP-STATE
                NOT INVALID KEY
                    READ ZIP-MST
+                   MOVE 'Y' TO WS-ZIP-VALID
        END-START
        DISPLAY SCRN-FIELDS.
        
        999-DISP-HEADERS.
            ACCEPT WS-DATE FROM DATE.
            ACCEPT WS-TIME FROM TIME.
-           DISPLAY HEADER,HEADER-2.
\ No newline at end of file
+           DISPLAY HEADER,HEADER-2.
+
+       500-WARN-ID-LIMIT.
+           DISPLAY SCRN-ID-WARN.
+
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           MOVE SPACES TO WS-WARN-LN.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/' DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO WS-WARN-DATE.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':' DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  INTO WS-WARN-TIME.
+           MOVE WS-STU-ID TO WS-WARN-ID.
+           MOVE WS-WARN-LN TO WARN-REC.
+           WRITE WARN-REC.
\ No newline at end of file
