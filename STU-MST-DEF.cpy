@@ -11,4 +11,7 @@
                    05  STU-PHONE-1         PIC XXX.
                    05  STU-PHONE-2         PIC XXX.
                    05  STU-PHONE-3         PIC XXXX.
-               03  STU-STATUS              PIC X.
\ No newline at end of file
+               03  STU-STATUS              PIC X.
+               03  STU-GPA                 PIC 9V99.
+               03  STU-CREDITS-EARNED      PIC 999.
+               03  STU-EMAIL               PIC X(30).
\ No newline at end of file
