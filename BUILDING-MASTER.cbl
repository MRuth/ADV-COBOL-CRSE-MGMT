@@ -8,15 +8,25 @@
                                        '../FILES/MASTER-FILE-SORTED.TXT'
                                ORGANIZATION  IS LINE SEQUENTIAL.
            SELECT SORT-WORK    ASSIGN        TO 'SORTWORK.TXT'.
-           SELECT OUT-FILE     ASSIGN        TO 'BUILDING-MASTER.DAT'   
+           SELECT OUT-FILE     ASSIGN        TO 'BUILDING-MASTER.DAT'
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS SEQUENTIAL
                                RECORD KEY    IS O-BUILDING-ROOM
                                FILE STATUS   IS WS-STAT.
+           SELECT OLD-MASTER   ASSIGN        TO 'BUILDING-MASTER.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS SEQUENTIAL
+                               RECORD KEY    IS OLD-BUILDING-ROOM
+                               FILE STATUS   IS WS-OLD-STAT.
+           SELECT CKPT-FILE    ASSIGN        TO
+                                       'BUILDING-MASTER-CKPT.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL
+                               FILE STATUS   IS WS-CKPT-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
+       COPY CKPT-FILE-RECS.
        FD  IN-FILE.
        01  IN-REC.
            03  I-COURSE-ID         PIC X(9).
@@ -32,6 +42,8 @@
            03  I-INSTRUCTOR        PIC X(22).
            03  FILLER              PIC XX VALUE SPACES.
            03  I-MAX-SEAT          PIC 99.
+           03  FILLER              PIC XX VALUE SPACES.
+           03  I-ROOM-TYPE         PIC X(4).
        SD  SORT-WORK.
        01  SORT-REC.
            03  S-COURSE-ID        PIC X(9).
@@ -43,6 +55,8 @@
                05  S-ROOM         PIC X(6).
            03  S-INSTRUCTOR       PIC X(22).
            03  S-MAX-SEAT         PIC 99.
+           03  S-ROOM-TYPE        PIC X(4).
+           03  S-SOURCE           PIC X.
        FD  OUT-FILE.
        01  OUT-REC.
            03  O-BUILDING-ROOM.
@@ -50,34 +64,74 @@
                05  FILLER        PIC X VALUE SPACE.
                05  O-ROOM        PIC X(6).
            03  O-MAX-SEAT        PIC 99.
+           03  O-ROOM-TYPE       PIC X(4).
+       FD  OLD-MASTER.
+       01  OLD-REC.
+           03  OLD-BUILDING-ROOM.
+               05  OLD-BUILDING  PIC X(6).
+               05  FILLER        PIC X VALUE SPACE.
+               05  OLD-ROOM      PIC X(6).
+           03  OLD-MAX-SEAT      PIC 99.
+           03  OLD-ROOM-TYPE     PIC X(4).
        WORKING-STORAGE SECTION.
+       COPY WS-DATE-TIME.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
            03  WS-STAT             PIC 99.
            03  WS-EOF              PIC X   VALUE 'N'.
                88  EOF                     VALUE 'Y'.
+           03  WS-CKPT-STAT        PIC XX.
+           03  WS-CKPT-COUNT       PIC 9(6) VALUE 0.
+           03  WS-OLD-STAT         PIC XX.
+           03  WS-OLD-EOF          PIC X   VALUE 'N'.
+               88  OLD-EOF                 VALUE 'Y'.
+           03  WS-PREV-KEY         PIC X(13) VALUE SPACES.
+           03  WS-PEND-KEY         PIC X(13) VALUE SPACES.
+           03  WS-PEND-SEAT        PIC 99.
+           03  WS-PEND-ROOM-TYPE   PIC X(4).
+           03  WS-HAVE-PEND        PIC X   VALUE 'N'.
+               88  HAVE-PEND               VALUE 'Y'.
+           03  WS-IN-COUNT         PIC 9(6) VALUE 0.
+       01  WS-RUN-SUMMARY.
+           03  WS-START-SECS       PIC 9(5).
+           03  WS-END-SECS         PIC 9(5).
+           03  WS-START-DATE-DISP  PIC X(8).
+           03  WS-START-TIME-DISP  PIC X(8).
+           03  WS-END-DATE-DISP    PIC X(8).
+           03  WS-END-TIME-DISP    PIC X(8).
+           03  WS-ELAPSED-SECS     PIC S9(6).
+           03  WS-ELAPSED-HH       PIC 99.
+           03  WS-ELAPSED-MM       PIC 99.
+           03  WS-ELAPSED-SS       PIC 99.
        01  WS-DTL-LN.
            03  WS-BUILDING         PIC X(6).
            03  FILLER              PIC XX.
            03  WS-ROOM             PIC X(6).
            03  FILLER              PIC XX.
            03  WS-MAX-SEAT         PIC 99.
+           03  FILLER              PIC XX.
+           03  WS-ROOM-TYPE        PIC X(4).
       *----------------------------------------------------------------- 
        PROCEDURE DIVISION.
        000-MAIN.
+           PERFORM 800-CHECK-CKPT.
+           PERFORM 810-START-CKPT.
+
            OPEN INPUT IN-FILE.
-           OPEN OUTPUT OUT-FILE.
-           
+
            SORT SORT-WORK
                 ON ASCENDING KEY S-BUILDING-ROOM
+                ON ASCENDING KEY S-SOURCE
                 INPUT  PROCEDURE 100-FILE-IN
                 OUTPUT PROCEDURE 200-FILE-OUT.
            DISPLAY "PROGRAM TERMINATED".
            DISPLAY "PRESS ENTER TO CLOSE".
-           
+
            CLOSE IN-FILE.
            CLOSE OUT-FILE.
-           
+
+           PERFORM 820-FINISH-CKPT.
+
            OPEN INPUT OUT-FILE.
            
            MOVE 'N' TO WS-EOF.
@@ -89,16 +143,20 @@
                        MOVE O-BUILDING      TO WS-BUILDING
                        MOVE O-ROOM          TO WS-ROOM
                        MOVE O-MAX-SEAT      TO WS-MAX-SEAT
+                       MOVE O-ROOM-TYPE     TO WS-ROOM-TYPE
                        DISPLAY WS-DTL-LN
                END-READ
            END-PERFORM.
            CLOSE OUT-FILE.
-           
+
+           PERFORM 900-PRINT-SUMMARY.
+
            STOP RUN.
       *-----------------------------------------------------------------
        100-FILE-IN.
+           PERFORM 050-CAPTURE-OLD-MASTER.
            PERFORM UNTIL EOF
-               READ IN-FILE 
+               READ IN-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
@@ -109,20 +167,176 @@
                        MOVE I-ROOM          TO S-ROOM
                        MOVE I-INSTRUCTOR    TO S-INSTRUCTOR
                        MOVE I-MAX-SEAT      TO S-MAX-SEAT
+                       MOVE I-ROOM-TYPE     TO S-ROOM-TYPE
+                       MOVE 'B'             TO S-SOURCE
+                       ADD 1 TO WS-IN-COUNT
                        RELEASE SORT-REC
                END-READ
            END-PERFORM.
+      *-----------------------------------------------------------------
+      *    PRESERVES ROOMS ADDED INTERACTIVELY VIA BUILDING-ADD SINCE
+      *    THE LAST REBUILD - THE EXISTING MASTER IS READ AND RELEASED
+      *    INTO THE SORT BEFORE OUT-FILE IS OPENED FOR OUTPUT (WHICH
+      *    TRUNCATES IT), TAGGED 'A' SO AN EXTRACT RECORD FOR THE SAME
+      *    ROOM (TAGGED 'B') SORTS AFTER IT AND WINS THE MERGE.
+       050-CAPTURE-OLD-MASTER.
+           OPEN INPUT OLD-MASTER.
+           IF WS-OLD-STAT = '00'
+               MOVE 'N' TO WS-OLD-EOF
+               READ OLD-MASTER
+                   AT END
+                       MOVE 'Y' TO WS-OLD-EOF
+               END-READ
+               PERFORM UNTIL OLD-EOF
+                   MOVE OLD-BUILDING   TO S-BUILDING
+                   MOVE OLD-ROOM       TO S-ROOM
+                   MOVE OLD-MAX-SEAT   TO S-MAX-SEAT
+                   MOVE OLD-ROOM-TYPE  TO S-ROOM-TYPE
+                   MOVE SPACES         TO S-COURSE-ID S-COURSE-NAME
+                                          S-COURSE-CREDIT S-INSTRUCTOR
+                   MOVE 'A'            TO S-SOURCE
+                   RELEASE SORT-REC
+                   READ OLD-MASTER
+                       AT END
+                           MOVE 'Y' TO WS-OLD-EOF
+                   END-READ
+               END-PERFORM
+               CLOSE OLD-MASTER
+           END-IF.
       *-----------------------------------------------------------------
        200-FILE-OUT.
+           OPEN OUTPUT OUT-FILE.
            MOVE 'N' TO WS-EOF.
+           MOVE 'N' TO WS-HAVE-PEND.
+           RETURN SORT-WORK
+               AT END
+                   MOVE 'Y' TO WS-EOF
+           END-RETURN.
            PERFORM UNTIL EOF
-               RETURN SORT-WORK 
-                   AT END 
+               IF HAVE-PEND AND S-BUILDING-ROOM NOT = WS-PREV-KEY
+                   PERFORM 210-WRITE-PENDING
+               END-IF
+               MOVE S-BUILDING-ROOM TO WS-PEND-KEY
+               MOVE S-BUILDING-ROOM TO WS-PREV-KEY
+               MOVE S-MAX-SEAT      TO WS-PEND-SEAT
+               MOVE S-ROOM-TYPE     TO WS-PEND-ROOM-TYPE
+               MOVE 'Y'             TO WS-HAVE-PEND
+               RETURN SORT-WORK
+                   AT END
                        MOVE 'Y' TO WS-EOF
-                   NOT AT END
-                       MOVE S-BUILDING      TO O-BUILDING
-                       MOVE S-ROOM          TO O-ROOM
-                       MOVE S-MAX-SEAT      TO O-MAX-SEAT
-                       WRITE OUT-REC
                END-RETURN
-           END-PERFORM.
\ No newline at end of file
+           END-PERFORM.
+           IF HAVE-PEND
+               PERFORM 210-WRITE-PENDING
+           END-IF.
+      *-----------------------------------------------------------------
+       210-WRITE-PENDING.
+           MOVE WS-PEND-KEY  TO O-BUILDING-ROOM.
+           MOVE WS-PEND-SEAT TO O-MAX-SEAT.
+           MOVE WS-PEND-ROOM-TYPE TO O-ROOM-TYPE.
+           WRITE OUT-REC.
+           ADD 1 TO WS-CKPT-COUNT.
+           IF FUNCTION MOD(WS-CKPT-COUNT, 10) = 0
+               PERFORM 830-UPDATE-CKPT
+           END-IF.
+      *-----------------------------------------------------------------
+       800-CHECK-CKPT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-STAT = '00'
+               READ CKPT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-IN-PROGRESS
+                           DISPLAY 'WARNING - PREVIOUS REBUILD DID NOT '
+                               'COMPLETE'
+                           DISPLAY 'LAST CHECKPOINT: ' CKPT-COUNT
+                               ' RECORDS ON ' CKPT-DATE ' AT ' CKPT-TIME
+                           DISPLAY 'REBUILD WILL START OVER FROM THE '
+                               'BEGINNING'
+                       END-IF
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+      *-----------------------------------------------------------------
+       810-START-CKPT.
+           MOVE 0 TO WS-CKPT-COUNT.
+           MOVE 'BUILDING-MASTER' TO CKPT-PGM.
+           MOVE 'I' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-START-DATE-DISP.
+           MOVE CKPT-TIME TO WS-START-TIME-DISP.
+           COMPUTE WS-START-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       820-FINISH-CKPT.
+           MOVE 'C' TO CKPT-STATUS.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           ACCEPT WS-DATE FROM DATE.
+           ACCEPT WS-TIME FROM TIME.
+           STRING WS-DATE-MM DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-DD DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WS-DATE-YY DELIMITED BY SIZE
+                  INTO CKPT-DATE
+           END-STRING.
+           STRING WS-TIME-HH DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-MM DELIMITED BY SIZE
+                  ':'        DELIMITED BY SIZE
+                  WS-TIME-SS DELIMITED BY SIZE
+                  INTO CKPT-TIME
+           END-STRING.
+           MOVE CKPT-DATE TO WS-END-DATE-DISP.
+           MOVE CKPT-TIME TO WS-END-TIME-DISP.
+           COMPUTE WS-END-SECS =
+               (WS-TIME-HH * 3600) + (WS-TIME-MM * 60) + WS-TIME-SS.
+           COMPUTE WS-ELAPSED-SECS = WS-END-SECS - WS-START-SECS.
+           IF WS-ELAPSED-SECS < 0
+               ADD 86400 TO WS-ELAPSED-SECS
+           END-IF.
+           COMPUTE WS-ELAPSED-HH = WS-ELAPSED-SECS / 3600.
+           COMPUTE WS-ELAPSED-MM =
+               (WS-ELAPSED-SECS / 60) - (WS-ELAPSED-HH * 60).
+           COMPUTE WS-ELAPSED-SS = WS-ELAPSED-SECS
+               - (WS-ELAPSED-HH * 3600) - (WS-ELAPSED-MM * 60).
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       830-UPDATE-CKPT.
+           MOVE WS-CKPT-COUNT TO CKPT-COUNT.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *-----------------------------------------------------------------
+       900-PRINT-SUMMARY.
+           DISPLAY '-------------------------------------------------'.
+           DISPLAY 'BUILDING-MASTER REBUILD - JOB SUMMARY'.
+           DISPLAY 'STARTED  : ' WS-START-DATE-DISP ' '
+               WS-START-TIME-DISP.
+           DISPLAY 'FINISHED : ' WS-END-DATE-DISP ' ' WS-END-TIME-DISP.
+           DISPLAY 'ELAPSED  : ' WS-ELAPSED-HH '-' WS-ELAPSED-MM '-'
+               WS-ELAPSED-SS ' (HH-MM-SS)'.
+           DISPLAY 'RECORDS READ FROM EXTRACT : ' WS-IN-COUNT.
+           DISPLAY 'RECORDS WRITTEN           : ' WS-CKPT-COUNT.
