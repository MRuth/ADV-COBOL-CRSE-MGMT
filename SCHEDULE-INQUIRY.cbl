@@ -47,6 +47,7 @@
            03  WS-COURSE-DEPT      PIC X(4).
            03  WS-YEAR             PIC 9(4).
            03  WS-SEM              PIC 99.
+           03  WS-INSTR-ID         PIC X(4).
        01  WS-PG-BREAK.
            03  FILLER              PIC X(15) VALUE 'PRESS ENTER TO '.
            03  FILLER              PIC X(16) VALUE 'DISPLAY 10 MORE '.
@@ -72,9 +73,10 @@
            03          COL 30  PIC 99 USING WS-SEM
                                        AUTO REQUIRED.
            03  LINE 7  COL 20  VALUE 'DEPT'.
-           03          COL 30  PIC XXXX USING WS-COURSE-DEPT
-                                       AUTO REQUIRED.
-       
+           03          COL 30  PIC XXXX USING WS-COURSE-DEPT.
+           03  LINE 9  COL 20  VALUE 'INSTRUCTOR ID (BLANK FOR ALL)'.
+           03          COL 51  PIC XXXX USING WS-INSTR-ID.
+
        01  SCRN-ANOTHER.
            03  LINE 7  COL 32  VALUE 'LOOK UP ANOTHER? (Y/N)'.
            03          COL 30  PIC X TO WS-ANOTHER.
@@ -84,6 +86,7 @@
            PERFORM UNTIL ANOTHER
                MOVE ZEROS TO WS-YEAR,WS-SEM
                MOVE SPACES TO WS-COURSE-DEPT
+               MOVE SPACES TO WS-INSTR-ID
                DISPLAY BLNK-SCRN
                DISPLAY SCRN-DISPLAY
                ACCEPT  SCRN-DISPLAY
@@ -112,9 +115,12 @@
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       IF SCHEDULE-YEAR EQUALS WS-YEAR
-                           AND SCHEDULE-SEM  EQUALS WS-SEM
-                           AND COURSE-ID-DEPT EQUALS WS-COURSE-DEPT
+                       IF SCHEDULE-YEAR = WS-YEAR
+                           AND SCHEDULE-SEM  = WS-SEM
+                           AND (WS-COURSE-DEPT = SPACES
+                               OR COURSE-ID-DEPT = WS-COURSE-DEPT)
+                           AND (WS-INSTR-ID = SPACES
+                               OR INSTRUCTOR-ID-I = WS-INSTR-ID)
                        THEN
                            DISPLAY IN-REC
                            DISPLAY WS-BLNK-LN
