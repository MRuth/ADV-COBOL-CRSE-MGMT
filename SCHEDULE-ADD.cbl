@@ -1,19 +1,25 @@
       *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID SCHEDULE-ADD.
+       PROGRAM-ID. SCHEDULE-ADD.
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
        COPY MST-SELECTS.
-           
+           SELECT CRN-CTRL     ASSIGN        TO
+                               '../FILES/CRN-CTRL.DAT'
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS CRN-CTRL-KEY
+                               FILE STATUS   IS WS-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FILE SECTION.
        COPY MST-FD.
+       COPY CRN-CTRL-RECS.
+
 
-       
        WORKING-STORAGE SECTION.
        COPY WS-DATE-TIME.
        01  MISC-VARS.
@@ -29,8 +35,16 @@
            03  WS-VALIDATE         PIC X   VALUE 'N'.
                88 VALIDATED                VALUE 'Y'.
            03  WS-MST-REC-KEY      PIC 9.
-           03  WS-STATUS           PIC X(60). 
-           
+           03  WS-STATUS           PIC X(60).
+           03  WS-MAX-SEATS        PIC 99.
+           03  WS-SEATS-OK         PIC X   VALUE 'N'.
+               88 SEATS-OK                 VALUE 'Y'.
+           03  WS-CONFLICT         PIC X   VALUE 'N'.
+               88 ROOM-CONFLICT            VALUE 'Y'.
+           03  WS-SCAN-EOF         PIC X   VALUE 'N'.
+               88 SCAN-EOF                 VALUE 'Y'.
+           03  WS-ROOM-TYPE-D      PIC X(4).
+
        01  WS-REC.
            03  WS-SCHED-ID.
                05 WS-YEAR          PIC 9(4) VALUE 2015.
@@ -90,6 +104,8 @@
                05  LINE 14  COL 10  VALUE   'BUILDING:'.
                05          COL 21  PIC X(12) USING WS-BUILDING
                                              AUTO REQUIRED.
+               05          COL 60  VALUE  'ROOM TYPE:'.
+               05          COL 71  PIC X(4) FROM WS-ROOM-TYPE-D.
            03  SCRN-INST.
                05  LINE 16 COL 10  VALUE   'INSTRUCTOR ID:'.
                05          COL 25  PIC 9999 USING WS-INST-ID
@@ -98,9 +114,14 @@
                05          COL 42  PIC X(22) FROM INST-NAME.
            03  SCRN-SEATS.
                05  LINE 14  COL 35  VALUE   'MAX SEATS:'.
-               05          COL 45  PIC 99   USING WS-SEATS 
+               05          COL 45  PIC 99   USING WS-SEATS
                                             AUTO REQUIRED.
-          
+       01  SCRN-SEATS-ERR.
+           03  LINE 15  COL 10  VALUE 'EXCEEDS ROOM CAPACITY'.
+       01  SCRN-CONFLICT-ERR.
+           03  LINE 15  COL 10  VALUE 'ROOM ALREADY BOOKED'.
+
+
        01  SCRN-SV.
            03  SCRN-SAVE.
                05  LINE 18  COL 32  VALUE   'SAVE (Y/N)'.
@@ -116,11 +137,12 @@
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN I-O SCHED-MST.
-           OPEN I-O MST-CTRL-LIST. 
+           OPEN I-O CRN-CTRL.
            MOVE 'Y' TO WS-ANOTHER.
            PERFORM 100-ADD-TO-SCHED.
            CLOSE CRSE-MASTER.
            CLOSE SCHED-MST.
+           CLOSE CRN-CTRL.
            EXIT PROGRAM.
       *-----------------------------------------------------------------     
            
@@ -142,27 +164,24 @@
            END-PERFORM.          
            
       *-----------------------------------------------------------------     
-           110-VAL-CRN. 
+           110-VAL-CRN.
                MOVE 'N' TO WS-VALIDATE.
                PERFORM UNTIL VALIDATED
-                   MOVE 0 TO WS-MST-REC-KEY
-                   MOVE '01-SPRING 02-SUMMER-I 03-SUMMER-II 04-FALL' TO 
+                   MOVE '01-SPRING 02-SUMMER-I 03-SUMMER-II 04-FALL' TO
                        WS-STATUS
                    DISPLAY SCRN-STATUS
                    ACCEPT  SCRN-SEM
-                   EVALUATE WS-SEM 
-                       WHEN '01' MOVE 3 TO WS-MST-REC-KEY
-                       WHEN '05' MOVE 4 TO WS-MST-REC-KEY
-                       WHEN '02' MOVE 7 TO WS-MST-REC-KEY
-                       WHEN '04' MOVE 8 TO WS-MST-REC-KEY
-                   END-EVALUATE
-                   READ MST-CTRL-LIST
-                       NOT INVALID KEY
-                           MOVE MST-NEXT-CRN-CRN TO WS-STATUS
-                           MOVE MST-NEXT-CRN-CRN TO WS-CRN
-                           MOVE 'Y' TO WS-VALIDATE
-                           DISPLAY SCRN-CRN
+                   MOVE WS-YEAR TO CRN-CTRL-YEAR
+                   MOVE WS-SEM  TO CRN-CTRL-SEM
+                   READ CRN-CTRL
+                       INVALID KEY
+                           MOVE ZERO TO CRN-CTRL-CRN
+                           WRITE CRN-CTRL-REC
                    END-READ
+                   MOVE CRN-CTRL-CRN TO WS-STATUS
+                   MOVE CRN-CTRL-CRN TO WS-CRN
+                   MOVE 'Y' TO WS-VALIDATE
+                   DISPLAY SCRN-CRN
                END-PERFORM.
       *-----------------------------------------------------------------
            120-VAL-CRS.
@@ -204,16 +223,59 @@
                            DISPLAY SCRN-STATUS
                            ACCEPT WS-RESP
                        NOT INVALID KEY
-                           MOVE BLD-MAX-SEAT TO WS-SEATS
-                           DISPLAY SCRN-SEATS
-                           MOVE 'OVERRIDE SEATS?' TO WS-STATUS
-                           DISPLAY SCRN-STATUS
-                           ACCEPT SCRN-SEATS
-                           MOVE 'Y' TO WS-VALIDATE
+                           MOVE BLD-ROOM-TYPE TO WS-ROOM-TYPE-D
+                           DISPLAY SCRN-BUILD
+                           PERFORM 136-CHECK-CONFLICT
+                           IF ROOM-CONFLICT
+                               DISPLAY SCRN-CONFLICT-ERR
+                               ACCEPT WS-RESP
+                           ELSE
+                               MOVE BLD-MAX-SEAT TO WS-SEATS
+                               MOVE BLD-MAX-SEAT TO WS-MAX-SEATS
+                               DISPLAY SCRN-SEATS
+                               PERFORM 135-GET-SEATS
+                               MOVE 'Y' TO WS-VALIDATE
+                           END-IF
                    END-READ
                END-PERFORM.
                CLOSE BLD-MASTER.
-                
+
+      *-----------------------------------------------------------------
+           136-CHECK-CONFLICT.
+               MOVE 'N' TO WS-CONFLICT.
+               MOVE 'N' TO WS-SCAN-EOF.
+               MOVE LOW-VALUES TO SCHEDULE-ID.
+               START SCHED-MST KEY IS NOT LESS THAN SCHEDULE-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-SCAN-EOF
+               END-START.
+               PERFORM UNTIL SCAN-EOF
+                   READ SCHED-MST NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO WS-SCAN-EOF
+                       NOT AT END
+                           IF BUILDING-ID = WS-BUILDING
+                               AND TIMEDAY  = WS-TIMEDAY
+                               AND SCHEDULE-ID(1:4) = WS-YEAR
+                               AND SCHEDULE-ID(6:2) = WS-SEM
+                               MOVE 'Y' TO WS-CONFLICT
+                           END-IF
+                   END-READ
+               END-PERFORM.
+      *-----------------------------------------------------------------
+           135-GET-SEATS.
+               MOVE 'N' TO WS-SEATS-OK.
+               PERFORM UNTIL SEATS-OK
+                   MOVE 'OVERRIDE SEATS?' TO WS-STATUS
+                   DISPLAY SCRN-STATUS
+                   ACCEPT SCRN-SEATS
+                   IF WS-SEATS > WS-MAX-SEATS
+                       DISPLAY SCRN-SEATS-ERR
+                   ELSE
+                       MOVE 'Y' TO WS-SEATS-OK
+                   END-IF
+               END-PERFORM.
+
       *-----------------------------------------------------------------         
            140-VAL-INS.
                OPEN INPUT INST-MASTER.
@@ -252,9 +314,8 @@
                                DISPLAY SCRN-STATUS
                                DISPLAY SCRN-ANOTHER
                                ACCEPT  SCRN-ANOTHER
-                               ADD 1 TO MST-NEXT-CRN-CRN 
-                                   GIVING MST-NEXT-CRN-CRN                      
-                               REWRITE MST-NEXT-CRNS
+                               ADD 1 TO CRN-CTRL-CRN
+                               REWRITE CRN-CTRL-REC
                       END-WRITE
                    END-IF
               END-PERFORM.
\ No newline at end of file
