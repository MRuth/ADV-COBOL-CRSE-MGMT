@@ -10,6 +10,7 @@
                                        ACCESS        IS SEQUENTIAL
                                        RECORD KEY    IS INSTR-ID
                                        ALTERNATE KEY IS INSTR-NAME
+                                           WITH DUPLICATES
                                        FILE STATUS   IS WS-STAT.
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -18,6 +19,12 @@
        01  INSTR-REC.
            03  INSTR-ID    PIC 9999.
            03  INSTR-NAME  PIC X(22).
+           03  INSTR-DEPT    PIC X(4).
+           03  INSTR-OFFICE  PIC X(11).
+           03  INSTR-PHONE.
+               05  INSTR-PHONE-1  PIC XXX.
+               05  INSTR-PHONE-2  PIC XXX.
+               05  INSTR-PHONE-3  PIC XXXX.
        WORKING-STORAGE SECTION.
        01  MISC-VARS.
            03  WS-RESP             PIC X   VALUE SPACE.
