@@ -0,0 +1,118 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ZIPF-UPDNUM.
+      *-----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ZIP-MST      ASSIGN TO "../FILES/ZIPMASTER.DAT"
+                               ORGANIZATION  IS INDEXED
+                               ACCESS        IS RANDOM
+                               RECORD KEY    IS ZIP-KEY
+                               ALTERNATE KEY IS ZIP-CITY
+                                   WITH DUPLICATES
+                               FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       COPY ZIP-MST-DEF.
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-SAVE             PIC X   VALUE 'N'.
+               88  SAVE                    VALUE 'Y'.
+           03  WS-ANOTHER          PIC X   VALUE 'Y'.
+               88  ANOTHER                 VALUE 'N'.
+           03  WS-ZIP-CODE         PIC X(5).
+           03  WS-ZIP-CITY         PIC X(30).
+           03  WS-ZIP-STATE        PIC XX.
+           03  WS-ZIP-COUNTY       PIC X(30).
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 32  VALUE 'UPDATE ZIP CODE'.
+       01  SCRN-FIND.
+           03  SCRN-ZIP-CODE.
+               05  LINE 3  COL 25  VALUE   'ZIP CODE     : '.
+               05          COL 40  PIC X(5) TO WS-ZIP-CODE
+                                            AUTO REQUIRED.
+       01  SCRN-DATA.
+           03  SCRN-ZIP-CITY.
+               05  LINE 5  COL 25  VALUE   'CITY         : '.
+               05          COL 40  PIC X(30) TO WS-ZIP-CITY
+                                             AUTO REQUIRED.
+           03  SCRN-ZIP-STATE.
+               05  LINE 6  COL 25  VALUE   'STATE        : '.
+               05          COL 40  PIC XX   TO WS-ZIP-STATE
+                                            AUTO REQUIRED.
+           03  SCRN-ZIP-COUNTY.
+               05  LINE 7  COL 25  VALUE   'COUNTY       : '.
+               05          COL 40  PIC X(30) TO WS-ZIP-COUNTY
+                                             AUTO REQUIRED.
+           03  SCRN-SAVE.
+               05  LINE 9  COL 32  VALUE   'SAVE (Y/N)'.
+               05          COL 30  PIC X     TO WS-SAVE.
+       01  SCRN-CONFIRM1.
+           03  LINE 10  COL 30  VALUE 'ZIP CODE IS UPDATED'.
+       01  SCRN-CONFIRM2.
+           03  LINE 10  COL 30  VALUE 'ZIP CODE IS NOT UPDATED'.
+       01  SCRN-ANOTHER.
+           03  LINE 11  COL 32  VALUE 'UPDATE ANOTHER? (Y/N)'.
+           03          COL 30  PIC X TO WS-ANOTHER.
+       01  SCRN-ERR.
+           03  LINE 10  COL 30  VALUE 'ZIP CODE NOT FOUND'.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN I-O ZIP-MST.
+
+           MOVE 'Y' TO WS-ANOTHER.
+           PERFORM UNTIL ANOTHER
+                   DISPLAY BLNK-SCRN
+                   DISPLAY SCRN-TITLE
+                   DISPLAY SCRN-FIND
+
+                   ACCEPT SCRN-ZIP-CODE
+                   MOVE WS-ZIP-CODE TO ZIP-CODE
+
+                   READ ZIP-MST
+                       INVALID KEY
+                           DISPLAY BLNK-SCRN
+                           DISPLAY SCRN-ERR
+                           DISPLAY SCRN-ANOTHER
+                           ACCEPT SCRN-ANOTHER
+                       NOT INVALID KEY
+                           MOVE ZIP-CITY   TO WS-ZIP-CITY
+                           MOVE ZIP-STATE  TO WS-ZIP-STATE
+                           MOVE ZIP-COUNTY TO WS-ZIP-COUNTY
+                           DISPLAY SCRN-DATA
+                           ACCEPT SCRN-ZIP-CITY
+                           ACCEPT SCRN-ZIP-STATE
+                           ACCEPT SCRN-ZIP-COUNTY
+                           ACCEPT SCRN-SAVE
+                           IF SAVE
+                               THEN
+                                   MOVE WS-ZIP-CITY   TO ZIP-CITY
+                                   MOVE WS-ZIP-STATE  TO ZIP-STATE
+                                   MOVE WS-ZIP-COUNTY TO ZIP-COUNTY
+                                   REWRITE ZIP-REC
+                                   DISPLAY BLNK-SCRN
+                                   DISPLAY SCRN-CONFIRM1
+                                   DISPLAY SCRN-ANOTHER
+                                   ACCEPT SCRN-ANOTHER
+                               ELSE
+                                   DISPLAY BLNK-SCRN
+                                   DISPLAY SCRN-CONFIRM2
+                                   DISPLAY SCRN-ANOTHER
+                                   ACCEPT SCRN-ANOTHER
+                           END-IF
+                   END-READ
+
+           END-PERFORM.
+
+           CLOSE ZIP-MST.
+
+           EXIT PROGRAM.
