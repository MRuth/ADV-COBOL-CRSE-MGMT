@@ -4,23 +4,42 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE      ASSIGN        TO 
+           SELECT IN-FILE      ASSIGN        TO
                                        '../FILES/COURSE-MASTER-SORT.DAT'
                                ORGANIZATION  IS INDEXED
                                ACCESS        IS SEQUENTIAL
                                RECORD KEY    IS I-COURSE-ID
                                FILE STATUS   IS WS-STAT.
+           SELECT PRINT-FILE   ASSIGN        TO
+                                       '../FILES/COURSE-LIST.TXT'
+                               ORGANIZATION  IS LINE SEQUENTIAL.
       *-----------------------------------------------------------------
        DATA DIVISION.
       *-----------------------------------------------------------------
        FD  IN-FILE.
        01  IN-REC.
-           03  I-COURSE-ID        PIC X(9).
-           03  I-COURSE-NAME      PIC X(35). 
+           03  I-COURSE-ID.
+               05  I-COURSE-DEPT  PIC X(4).
+               05  FILLER         PIC X.
+               05  I-COURSE-REST  PIC X(4).
+           03  I-COURSE-NAME      PIC X(35).
            03  I-COURSE-CREDIT    PIC X(4).
            03  I-COURSE-STAT      PIC X.
+           03  I-COURSE-PREREQ    PIC X(9).
+       FD  PRINT-FILE.
+       01  PRINT-HDR-LN           PIC X(80).
+       01  PRINT-REC.
+           03  PRT-COURSE-ID      PIC X(9).
+           03  FILLER             PIC XX.
+           03  PRT-COURSE-NAME    PIC X(35).
+           03  FILLER             PIC XX.
+           03  PRT-COURSE-CREDIT  PIC X(4).
+           03  FILLER             PIC X(5).
+           03  PRT-COURSE-STAT    PIC X.
        WORKING-STORAGE SECTION.
        COPY WS-COMMON.
+       01  WS-MODE                     PIC X.
+           88  PRINT-MODE                          VALUE 'P' 'p'.
        01  WS-PG-BREAK.
            03  FILLER              PIC X(15) VALUE 'PRESS ENTER TO '.
            03  FILLER              PIC X(13) VALUE 'DISPLAY MORE '.
@@ -39,33 +58,90 @@
            03  FILLER              PIC X(5).
            03  WS-COURSE-STAT      PIC X.
            03  FILLER              PIC X(20).
+       01  WS-DEPT-HDR-LN.
+           03  FILLER              PIC X(11) VALUE 'DEPARTMENT:'.
+           03  WS-DEPT-HDR-ID      PIC X(4).
+           03  FILLER              PIC X(65) VALUE SPACES.
+       01  WS-DEPT-SUB-LN.
+           03  FILLER              PIC X(4)  VALUE SPACES.
+           03  FILLER              PIC X(18) VALUE 'DEPT SUBTOTAL FOR '.
+           03  WS-SUB-DEPT-ID      PIC X(4).
+           03  FILLER              PIC X(19) VALUE ' - CREDIT HOURS:  '.
+           03  WS-SUB-CREDITS-D    PIC ZZ9.
+           03  FILLER              PIC X(32) VALUE SPACES.
+       01  WS-DEPT-BREAK-VARS.
+           03  WS-DEPT-PREV        PIC X(4)  VALUE SPACES.
+           03  WS-FIRST-REC        PIC X     VALUE 'Y'.
+               88  FIRST-REC                 VALUE 'Y'.
+           03  WS-CREDIT-DIGIT     PIC 9.
+           03  WS-DEPT-CREDIT-SUB  PIC 999   VALUE 0.
        SCREEN SECTION.
        COPY SCR-COMMON.
        01  SCRN-TITLE.
            03  LINE 3  COL 38  VALUE 'COURSE LIST'.
-      *----------------------------------------------------------------- 
+       01  SCRN-MODE.
+           03  LINE 20 COL 10  VALUE
+                               'BROWSE (ENTER) OR PRINT TO FILE (P)'.
+           03              COL 50  PIC X   TO WS-MODE AUTO.
+      *-----------------------------------------------------------------
        PROCEDURE DIVISION.
        000-MAIN.
            OPEN INPUT IN-FILE.
-           
+
            MOVE 'N' TO WS-EOF.
            MOVE 0 TO WS-COUNTER.
+           MOVE SPACES TO WS-MODE.
+           DISPLAY HEADER.
+           DISPLAY SCRN-TITLE.
+           DISPLAY SCRN-MODE.
+           ACCEPT  SCRN-MODE.
+
+           IF PRINT-MODE
+               PERFORM 200-PRINT-TO-FILE
+           ELSE
+               PERFORM 100-BROWSE
+           END-IF.
+
+           CLOSE IN-FILE.
+           EXIT PROGRAM.
+
+       100-BROWSE.
            ACCEPT WS-TIME FROM TIME.
            ACCEPT WS-DATE FROM DATE.
+           MOVE SPACES TO WS-DEPT-PREV.
+           MOVE 'Y' TO WS-FIRST-REC.
+           MOVE 0 TO WS-DEPT-CREDIT-SUB.
            DISPLAY HEADER.
            DISPLAY SCRN-TITLE.
            DISPLAY WS-BLNK-LN
            DISPLAY WS-HEADER.
            DISPLAY WS-BLNK-LN.
            PERFORM UNTIL EOF
-               READ IN-FILE 
+               READ IN-FILE
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
+                           IF I-COURSE-DEPT NOT = WS-DEPT-PREV
+                               IF NOT FIRST-REC
+                                   MOVE WS-DEPT-PREV TO WS-SUB-DEPT-ID
+                                   MOVE WS-DEPT-CREDIT-SUB TO
+                                       WS-SUB-CREDITS-D
+                                   DISPLAY WS-DEPT-SUB-LN
+                                   DISPLAY WS-BLNK-LN
+                               END-IF
+                               MOVE I-COURSE-DEPT TO WS-DEPT-HDR-ID
+                               DISPLAY WS-DEPT-HDR-LN
+                               MOVE I-COURSE-DEPT TO WS-DEPT-PREV
+                               MOVE 0 TO WS-DEPT-CREDIT-SUB
+                               MOVE 'N' TO WS-FIRST-REC
+                           END-IF
                            MOVE I-COURSE-ID     TO WS-COURSE-ID
                            MOVE I-COURSE-NAME   TO WS-COURSE-NAME
                            MOVE I-COURSE-CREDIT TO WS-COURSE-CREDIT
                            MOVE I-COURSE-STAT   TO WS-COURSE-STAT
+                           MOVE 0 TO WS-CREDIT-DIGIT
+                           MOVE I-COURSE-CREDIT(1:1) TO WS-CREDIT-DIGIT
+                           ADD WS-CREDIT-DIGIT TO WS-DEPT-CREDIT-SUB
                            DISPLAY WS-DTL-LN
                            ADD 1 TO WS-COUNTER
                            IF WS-COUNTER = 15
@@ -79,11 +155,63 @@
                                    DISPLAY WS-HEADER
                                    DISPLAY WS-BLNK-LN
                                    MOVE 0 TO WS-COUNTER
-                           END-IF           
+                           END-IF
                END-READ
            END-PERFORM.
-           
+
+           IF NOT FIRST-REC
+               MOVE WS-DEPT-PREV TO WS-SUB-DEPT-ID
+               MOVE WS-DEPT-CREDIT-SUB TO WS-SUB-CREDITS-D
+               DISPLAY WS-DEPT-SUB-LN
+           END-IF.
+
            DISPLAY 'PRESS ENTER TO GO BACK TO MENU'
            ACCEPT WS-RESP.
-           CLOSE IN-FILE.
-           EXIT PROGRAM.
\ No newline at end of file
+
+       200-PRINT-TO-FILE.
+           OPEN OUTPUT PRINT-FILE.
+           MOVE 'COURSE ID   COURSE NAME                  CREDIT' TO
+               PRINT-HDR-LN.
+           WRITE PRINT-HDR-LN.
+           MOVE SPACES TO WS-DEPT-PREV.
+           MOVE 'Y' TO WS-FIRST-REC.
+           MOVE 0 TO WS-DEPT-CREDIT-SUB.
+           PERFORM UNTIL EOF
+               READ IN-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF I-COURSE-DEPT NOT = WS-DEPT-PREV
+                           IF NOT FIRST-REC
+                               MOVE WS-DEPT-PREV TO WS-SUB-DEPT-ID
+                               MOVE WS-DEPT-CREDIT-SUB TO
+                                   WS-SUB-CREDITS-D
+                               WRITE PRINT-REC FROM WS-DEPT-SUB-LN
+                               WRITE PRINT-REC FROM WS-BLNK-LN
+                           END-IF
+                           MOVE I-COURSE-DEPT TO WS-DEPT-HDR-ID
+                           WRITE PRINT-REC FROM WS-DEPT-HDR-LN
+                           MOVE I-COURSE-DEPT TO WS-DEPT-PREV
+                           MOVE 0 TO WS-DEPT-CREDIT-SUB
+                           MOVE 'N' TO WS-FIRST-REC
+                       END-IF
+                       MOVE I-COURSE-ID     TO PRT-COURSE-ID
+                       MOVE I-COURSE-NAME   TO PRT-COURSE-NAME
+                       MOVE I-COURSE-CREDIT TO PRT-COURSE-CREDIT
+                       MOVE I-COURSE-STAT   TO PRT-COURSE-STAT
+                       MOVE 0 TO WS-CREDIT-DIGIT
+                       MOVE I-COURSE-CREDIT(1:1) TO WS-CREDIT-DIGIT
+                       ADD WS-CREDIT-DIGIT TO WS-DEPT-CREDIT-SUB
+                       WRITE PRINT-REC
+               END-READ
+           END-PERFORM.
+           IF NOT FIRST-REC
+               MOVE WS-DEPT-PREV TO WS-SUB-DEPT-ID
+               MOVE WS-DEPT-CREDIT-SUB TO WS-SUB-CREDITS-D
+               WRITE PRINT-REC FROM WS-DEPT-SUB-LN
+           END-IF.
+           CLOSE PRINT-FILE.
+           DISPLAY SPACES.
+           DISPLAY 'COURSE LIST WRITTEN TO ../FILES/COURSE-LIST.TXT'.
+           DISPLAY 'PRESS ENTER TO RETURN TO MENU' WITH NO ADVANCING.
+           ACCEPT WS-RESP.
\ No newline at end of file
