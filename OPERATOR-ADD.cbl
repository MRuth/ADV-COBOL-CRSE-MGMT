@@ -0,0 +1,119 @@
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERATOR-ADD.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERATOR-MASTER      ASSIGN        TO
+                                       '../FILES/OPERATOR-MASTER.DAT'
+                                       ORGANIZATION  IS INDEXED
+                                       ACCESS        IS RANDOM
+                                       RECORD KEY    IS OPER-ID
+                                       FILE STATUS   IS WS-STAT.
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+      *-----------------------------------------------------------------
+       FILE SECTION.
+       COPY OPERATOR-MASTER-RECS.
+       WORKING-STORAGE SECTION.
+       01  MISC-VARS.
+           03  WS-RESP             PIC X   VALUE SPACE.
+           03  WS-STAT             PIC 99.
+           03  WS-SAVE             PIC X   VALUE 'N'.
+               88  SAVE                    VALUE 'Y'.
+           03  WS-ANOTHER          PIC X   VALUE 'Y'.
+               88  ANOTHER                 VALUE 'N'.
+       01  WS-DTL-LN.
+           03  WS-OPER-ID          PIC X(8).
+           03  WS-OPER-PASSWORD    PIC X(8).
+           03  WS-OPER-ROLE        PIC X.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  BLNK-SCRN.
+           03  BLANK SCREEN.
+       01  SCRN-TITLE.
+           03  LINE 1  COL 30  VALUE 'ADD OPERATOR'.
+       01  SCRN-DATA.
+           03  SCRN-OPER-ID.
+               05  LINE 3  COL 25  VALUE   'OPERATOR ID    : '.
+               05          COL 43  PIC X(8) TO WS-OPER-ID
+                                             AUTO REQUIRED.
+           03  SCRN-OPER-PASSWORD.
+               05  LINE 4  COL 25  VALUE   'PASSWORD       : '.
+               05          COL 43  PIC X(8) TO WS-OPER-PASSWORD
+                                             AUTO REQUIRED.
+           03  SCRN-OPER-ROLE.
+               05  LINE 5  COL 25  VALUE   'ROLE (A/S)     : '.
+               05          COL 43  PIC X    TO WS-OPER-ROLE
+                                             AUTO REQUIRED.
+           03  SCRN-SAVE.
+               05  LINE 7  COL 32  VALUE   'SAVE (Y/N)'.
+               05          COL 30  PIC X    TO WS-SAVE.
+       01  SCRN-ROLE-ERR.
+           03  LINE 1  COL 30  VALUE 'ROLE MUST BE A OR S'.
+       01  SCRN-WRITE-ERR.
+           03  LINE 1  COL 30  VALUE 'OPERATOR ALREADY EXISTS'.
+       01  SCRN-WRITE-SUC.
+           03  LINE 1  COL 30  VALUE 'OPERATOR HAS BEEN ADDED'.
+       01  SCRN-WRITE-NOT-SAVE.
+           03  LINE 1  COL 30  VALUE 'OPERATOR HAS NOT BEEN ADDED'.
+       01  SCRN-ANOTHER.
+           03  LINE 3  COL 32  VALUE 'ADD ANOTHER? (Y/N)'.
+           03          COL 30  PIC X TO WS-ANOTHER.
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       000-MAIN.
+           OPEN I-O OPERATOR-MASTER.
+
+           MOVE 'Y' TO WS-ANOTHER.
+           PERFORM UNTIL ANOTHER
+               DISPLAY BLNK-SCRN
+               DISPLAY SCRN-TITLE
+               DISPLAY SCRN-DATA
+
+               ACCEPT  SCRN-OPER-ID
+               ACCEPT  SCRN-OPER-PASSWORD
+               PERFORM 100-GET-ROLE
+
+               DISPLAY SCRN-SAVE
+               ACCEPT  SCRN-SAVE
+
+               IF SAVE
+                   THEN
+                       MOVE WS-OPER-ID       TO OPER-ID
+                       MOVE WS-OPER-PASSWORD TO OPER-PASSWORD
+                       MOVE WS-OPER-ROLE     TO OPER-ROLE
+                       WRITE OPER-REC
+                           INVALID KEY
+                               DISPLAY BLNK-SCRN
+                               DISPLAY SCRN-WRITE-ERR
+                               DISPLAY SCRN-ANOTHER
+                               ACCEPT  SCRN-ANOTHER
+                           NOT INVALID KEY
+                               DISPLAY BLNK-SCRN
+                               DISPLAY SCRN-WRITE-SUC
+                               DISPLAY SCRN-ANOTHER
+                               ACCEPT  SCRN-ANOTHER
+                   ELSE
+                       DISPLAY BLNK-SCRN
+                       DISPLAY SCRN-WRITE-NOT-SAVE
+                       DISPLAY SCRN-ANOTHER
+                       ACCEPT  SCRN-ANOTHER
+               END-IF
+           END-PERFORM.
+
+           CLOSE OPERATOR-MASTER.
+           EXIT PROGRAM.
+      *-----------------------------------------------------------------
+       100-GET-ROLE.
+           MOVE SPACE TO WS-OPER-ROLE.
+           PERFORM UNTIL WS-OPER-ROLE = 'A' OR WS-OPER-ROLE = 'S'
+               DISPLAY SCRN-OPER-ROLE
+               ACCEPT  SCRN-OPER-ROLE
+               MOVE FUNCTION UPPER-CASE(WS-OPER-ROLE) TO WS-OPER-ROLE
+               IF WS-OPER-ROLE NOT = 'A' AND WS-OPER-ROLE NOT = 'S'
+                   DISPLAY SCRN-ROLE-ERR
+               END-IF
+           END-PERFORM.
+      *-----------------------------------------------------------------
